@@ -0,0 +1,35 @@
+      * PROGRAM-ID : FN-DEC
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Shared decrementing-counter subprogram, the
+      *              mirror image of FN-INC. Any program in the suite
+      *              that needs to count a counter back down can CALL
+      *              'FN-DEC' USING its own counter group item instead
+      *              of hand-rolling its own decrement paragraph.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut, mirroring FN-INC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FN-DEC.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-COUNTER.
+           05  LK-N                PIC 9.
+      * LK-OVERFLOW-SW - SET TO 'Y' WHEN THE DECREMENT WRAPPED LK-N
+      *                  BACK TO 9; LEFT AT 'N' OTHERWISE. THE CALLER
+      *                  MUST MOVE 'N' TO IT BEFORE EACH CALL.
+       01  LK-OVERFLOW-SW           PIC X(01).
+           88  LK-OVERFLOW                    VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-COUNTER, LK-OVERFLOW-SW.
+       0000-MAINLINE.
+           IF LK-N = 0
+               MOVE 9 TO LK-N
+               SET LK-OVERFLOW TO TRUE
+           ELSE
+               COMPUTE LK-N = LK-N - 1
+           END-IF
+           GOBACK.
