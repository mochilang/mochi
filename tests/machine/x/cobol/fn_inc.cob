@@ -0,0 +1,39 @@
+      * PROGRAM-ID : FN-INC
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Shared incrementing-counter subprogram. Any
+      *              program in the suite that needs a standard
+      *              counter can CALL 'FN-INC' USING its own counter
+      *              group item instead of hand-rolling its own
+      *              increment paragraph.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of RECORD-ASSIGN's
+      *                   one-off FN_INC paragraph.
+      *   2026-08-09  RH  LK-N wraparound (9 back to 0) is now detected
+      *                   and signalled back through LK-OVERFLOW-SW
+      *                   instead of silently rolling over.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FN-INC.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-COUNTER.
+           05  LK-N                PIC 9.
+      * LK-OVERFLOW-SW - SET TO 'Y' WHEN THE INCREMENT WRAPPED LK-N
+      *                  BACK TO 0; LEFT AT 'N' OTHERWISE. THE CALLER
+      *                  MUST MOVE 'N' TO IT BEFORE EACH CALL.
+       01  LK-OVERFLOW-SW           PIC X(01).
+           88  LK-OVERFLOW                    VALUE 'Y'.
+       PROCEDURE DIVISION USING LK-COUNTER, LK-OVERFLOW-SW.
+       0000-MAINLINE.
+           IF LK-N = 9
+               MOVE 0 TO LK-N
+               SET LK-OVERFLOW TO TRUE
+           ELSE
+               COMPUTE LK-N = LK-N + 1
+           END-IF
+           GOBACK.
