@@ -1,17 +1,56 @@
+      * PROGRAM-ID : RECORD-ASSIGN
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-03-08
+      * REMARKS    : Exercises assignment into a group item's field
+      *              through the shared FN-INC counter subprogram.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  FN_INC is no longer a one-off paragraph
+      *                   nested (invalidly) inside PROCEDURE DIVISION -
+      *                   the counter increment now comes from the
+      *                   shared FN-INC subprogram via CALL, which also
+      *                   fixes the "PERFORM ... USING" syntax error
+      *                   this program could never actually compile
+      *                   with.
+      *   2026-08-09  RH  Renamed the counter group item from C to CTR -
+      *                   a bare "C" is not usable as an identifier in
+      *                   a CALL ... USING list under this dialect.
+      *   2026-08-09  RH  FN-INC now reports counter wraparound through
+      *                   CTR-OVERFLOW-SW; DISPLAY a warning when N
+      *                   rolls back to 0 instead of letting it pass
+      *                   unnoticed.
+      *   2026-08-09  RH  Exercise the new FN-DEC companion routine -
+      *                   count CTR back down and warn on the matching
+      *                   underflow (9-to-0 in reverse).
+      *   2026-08-09  RH  CTR now starts at 9 instead of 0, so FN-INC's
+      *                   overflow (9 back to 0) and FN-DEC's underflow
+      *                   (0 back to 9) both actually fire - starting
+      *                   at 0 only ever exercised a plain increment
+      *                   and a plain decrement.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RECORD-ASSIGN.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-03-08.
+       DATE-COMPILED.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 FN-INC-RES PIC 9 VALUE 0.
-       01 C.
-           05 N PIC 9 VALUE 0.
+       01 CTR.
+           05 N PIC 9 VALUE 9.
+       01 CTR-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+           88 CTR-OVERFLOW                   VALUE 'Y'.
        PROCEDURE DIVISION.
-       PERFORM FN_INC USING C
-       FN_INC_RES
-       DISPLAY N
-       STOP RUN.
-       
-       FN_INC.
-           PROCEDURE DIVISION USING C.
-               COMPUTE N = N + 1
-               EXIT.
+       0000-MAINLINE.
+           MOVE 'N' TO CTR-OVERFLOW-SW
+           CALL 'FN-INC' USING BY REFERENCE CTR, CTR-OVERFLOW-SW
+           IF CTR-OVERFLOW
+               DISPLAY 'FN-INC: COUNTER WRAPPED BACK TO 0'
+           END-IF
+           DISPLAY N
+           MOVE 'N' TO CTR-OVERFLOW-SW
+           CALL 'FN-DEC' USING BY REFERENCE CTR, CTR-OVERFLOW-SW
+           IF CTR-OVERFLOW
+               DISPLAY 'FN-DEC: COUNTER WRAPPED BACK TO 9'
+           END-IF
+           DISPLAY N
+           STOP RUN.
