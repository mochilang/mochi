@@ -1,15 +1,87 @@
        *> Solution for SPOJ TEST - Life, the Universe, and Everything
        *> https://www.spoj.com/problems/TEST/
+       *>
+       *> When a TRANS-FILE data set is present the sentinel-terminated
+       *> stream is read from it instead of from a live terminal, so
+       *> this can run unattended in a batch window; with no TRANS-FILE
+       *> it falls back to the original interactive ACCEPT loop.
+       *>
+       *> Interactive input is checked for a numeric value and
+       *> re-prompted on a miss; every accepted value (from either
+       *> source) is appended, with a timestamp, to AUDITLOG so there
+       *> is a durable record of what a run actually saw.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIFE-UNIVERSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC PIC X(2).
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP     PIC X(21).
+           05  AUDIT-SEP           PIC X(01).
+           05  AUDIT-VALUE         PIC X(02).
        WORKING-STORAGE SECTION.
        01 N PIC X(2).
+       01 N-CHARS REDEFINES N.
+           05 N-C1 PIC X.
+           05 N-C2 PIC X.
+       01 N-VALID-SW PIC X(1).
+           88 N-VALID VALUE "Y".
+       01 TRANS-FILE-STATUS PIC X(2).
+       01 AUDIT-FILE-STATUS PIC X(2).
        PROCEDURE DIVISION.
-           PERFORM UNTIL N = "42"
-               ACCEPT N
-               IF N NOT = "42"
-                   DISPLAY FUNCTION TRIM(N)
-               END-IF
-           END-PERFORM
+           OPEN OUTPUT AUDIT-FILE
+           OPEN INPUT TRANS-FILE
+           IF TRANS-FILE-STATUS = "00"
+               PERFORM UNTIL N = "42"
+                   READ TRANS-FILE INTO N
+                       AT END MOVE "42" TO N
+                   END-READ
+                   IF N NOT = "42"
+                       DISPLAY FUNCTION TRIM(N)
+                       PERFORM 0100-WRITE-AUDIT-REC
+                   END-IF
+               END-PERFORM
+               CLOSE TRANS-FILE
+           ELSE
+               PERFORM UNTIL N = "42"
+                   MOVE SPACES TO N
+                   PERFORM 0200-CHECK-N-VALID
+                   PERFORM UNTIL N-VALID OR N = "42"
+                       ACCEPT N
+                       PERFORM 0200-CHECK-N-VALID
+                       IF NOT N-VALID AND N NOT = "42"
+                           DISPLAY "INVALID INPUT - MUST BE NUMERIC"
+                       END-IF
+                   END-PERFORM
+                   IF N NOT = "42"
+                       DISPLAY FUNCTION TRIM(N)
+                       PERFORM 0100-WRITE-AUDIT-REC
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
            STOP RUN.
+
+       0100-WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE SPACE TO AUDIT-SEP
+           MOVE N TO AUDIT-VALUE
+           WRITE AUDIT-REC.
+
+       0200-CHECK-N-VALID.
+           MOVE "N" TO N-VALID-SW
+           IF N-C1 IS NUMERIC AND
+                   (N-C2 IS NUMERIC OR N-C2 = SPACE)
+               MOVE "Y" TO N-VALID-SW
+           END-IF.
