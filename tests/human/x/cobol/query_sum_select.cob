@@ -1,18 +1,237 @@
+      * PROGRAM-ID : QUERY-SUM-SELECT
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-04-02
+      * REMARKS    : Sums the NUMS entries that pass a filter condition.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Filter condition (operator + threshold) now
+      *                   comes from PARM-CARD instead of being
+      *                   hardcoded as "> 1", so the same program can
+      *                   serve more than one summation rule.
+      *   2026-08-09  RH  Renamed the accumulator field from SUM to
+      *                   QS-SUM - SUM is a reserved word in this
+      *                   dialect and was never legal to use as a data
+      *                   name, it simply hadn't been exercised through
+      *                   a dialect-checking compile before now.
+      *   2026-08-09  RH  QS-SUM is now folded into a running grand
+      *                   total carried in GRAND-TOTAL-FILE across
+      *                   runs, instead of being lost when the program
+      *                   ends.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 8 file open failure) in
+      *                   place of a bare STOP RUN.
+      *   2026-08-09  RH  Filter sum and running grand total now print
+      *                   to SUM-RPT with the same run-date/page header
+      *                   GROUP-BY uses (shared RPT-HDR-REC copybook),
+      *                   instead of plain DISPLAY lines.
+      *   2026-08-09  RH  NUMS widened to OCCURS 100 (from 3) and now
+      *                   optionally loaded from NUMS-FILE through the
+      *                   shared CHAR-LOADER subprogram, with the three
+      *                   hardcoded MOVEs kept as the fallback sample
+      *                   data when NUMS-FILE is absent.
+      *   2026-08-09  RH  PARM-CARD-REC now comes from the shared
+      *                   PARM-CARD-REC copybook instead of its own
+      *                   narrower, operator/threshold-only layout, so
+      *                   every program's parameter card shares one
+      *                   record format.
+      *   2026-08-09  RH  PARM-CARD's ASSIGN TO literal renamed to
+      *                   PARMCARD, matching DATASET-WHERE-FILTER and
+      *                   DATASET-SORT-TAKE-LIMIT, so all five programs
+      *                   sharing PARM-CARD-REC actually read the same
+      *                   physical file.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUERY-SUM-SELECT.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-04-02.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
+           SELECT GRAND-TOTAL-FILE ASSIGN TO "GRAND-TOTAL-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRAND-TOTAL-STATUS.
+           SELECT SUM-RPT ASSIGN TO "SUM-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUM-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY PARM-CARD-REC.
+       FD  GRAND-TOTAL-FILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  GRAND-TOTAL-REC.
+           05  GT-GRAND-TOTAL      PIC 9(09).
+       FD  SUM-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NUMS OCCURS 3 TIMES PIC 9.
-       01 I PIC 9.
-       01 SUM PIC 99 VALUE 0.
+      * MAX-NUMS/WS-LOADED-COUNT are PIC 9(04) to match CHAR-LOADER's
+      * LK-MAX-ENTRIES/LK-REC-COUNT byte for byte - CALL ... USING
+      * passes parameters by reference, so a narrower caller field
+      * here would let the subprogram read and write past its end.
+       01 MAX-NUMS              PIC 9(04) VALUE 100.
+       01 NUMS OCCURS 100 TIMES PIC 9.
+      * WS-NUMS-FILENAME - OPTIONAL NUMS-FILE FED THROUGH THE SHARED
+      * CHAR-LOADER SUBPROGRAM; WS-REC-COUNT DEFAULTS TO THE THREE
+      * HARDCODED SAMPLE VALUES BELOW AND ONLY CHANGES WHEN THE
+      * LOADER FINDS A REAL FILE TO READ.
+       01 WS-NUMS-FILENAME      PIC X(40) VALUE 'NUMS-FILE'.
+       01 WS-LOADED-COUNT       PIC 9(04) VALUE 0.
+       01 WS-REC-COUNT          PIC 9(03) VALUE 3.
+       01 I PIC 9(03).
+       01 QS-SUM PIC 9(04) VALUE 0.
+       01 PARM-CARD-STATUS      PIC X(02) VALUE SPACES.
+       01 GRAND-TOTAL-STATUS    PIC X(02) VALUE SPACES.
+       01 SUM-RPT-STATUS        PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * RPT-CTL-LINE - SUM-RPT SUMMARY LINE LAYOUT.
+       01 RPT-CTL-LINE.
+           05  FILLER               PIC X(11) VALUE 'FILTER SUM:'.
+           05  RD-SUM               PIC ZZ9.
+           05  FILLER               PIC X(15)
+               VALUE '  GRAND TOTAL: '.
+           05  RD-GRAND-TOTAL       PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(42) VALUE SPACES.
+       01 WS-GRAND-TOTAL        PIC 9(09) VALUE 0.
+      * WS-OPERATOR/WS-THRESHOLD default to the original "> 1" filter
+      * when no PARM-CARD is present. Recognized operators are GT, LT,
+      * EQ, GE, LE, and NE.
+       01 WS-OPERATOR           PIC X(02) VALUE 'GT'.
+       01 WS-THRESHOLD          PIC 9(02) VALUE 01.
+      * WS-RETURN-CODE: 0 = CLEAN, 8 = FILE OPEN FAILURE.
+       01 WS-RETURN-CODE        PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            MOVE 1 TO NUMS(1)
            MOVE 2 TO NUMS(2)
            MOVE 3 TO NUMS(3)
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               IF NUMS(I) > 1
-                   ADD NUMS(I) TO SUM
-               END-IF
+           CALL 'CHAR-LOADER' USING WS-NUMS-FILENAME, MAX-NUMS,
+               WS-LOADED-COUNT, NUMS
+           IF WS-LOADED-COUNT > 0
+               MOVE WS-LOADED-COUNT TO WS-REC-COUNT
+           END-IF
+           PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               EVALUATE WS-OPERATOR
+                   WHEN 'GT'
+                       IF NUMS(I) > WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+                   WHEN 'LT'
+                       IF NUMS(I) < WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+                   WHEN 'EQ'
+                       IF NUMS(I) = WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+                   WHEN 'GE'
+                       IF NUMS(I) >= WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+                   WHEN 'LE'
+                       IF NUMS(I) <= WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+                   WHEN 'NE'
+                       IF NUMS(I) NOT = WS-THRESHOLD
+                           ADD NUMS(I) TO QS-SUM
+                       END-IF
+               END-EVALUATE
            END-PERFORM
-           DISPLAY SUM
+           PERFORM 0600-READ-GRAND-TOTAL THRU 0600-EXIT
+           ADD QS-SUM TO WS-GRAND-TOTAL
+           PERFORM 0700-WRITE-GRAND-TOTAL THRU 0700-EXIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT SUM-RPT
+           IF SUM-RPT-STATUS NOT = '00'
+               DISPLAY 'QUERY-SUM-SELECT: UNABLE TO OPEN '
+                   'SUM-RPT, STATUS = ' SUM-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           MOVE SPACES         TO RPT-CTL-LINE
+           MOVE QS-SUM         TO RD-SUM
+           MOVE WS-GRAND-TOTAL TO RD-GRAND-TOTAL
+           WRITE RPT-LINE FROM RPT-CTL-LINE
+           CLOSE SUM-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'FILTER SUM REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 0500-READ-PARM-CARD - PULL THE FILTER OPERATOR AND THRESHOLD
+      *                       FROM PARM-CARD WHEN ONE IS PRESENT;
+      *                       OTHERWISE LEAVE THE COMPILED-IN DEFAULTS
+      *                       ALONE.
+       0500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD
+           IF PARM-CARD-STATUS = '00'
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-OPERATOR  TO WS-OPERATOR
+                       MOVE PARM-THRESHOLD TO WS-THRESHOLD
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      * 0600-READ-GRAND-TOTAL - PULL THE PRIOR RUN'S GRAND TOTAL FROM
+      *                         GRAND-TOTAL-FILE WHEN ONE IS PRESENT;
+      *                         OTHERWISE START FROM ZERO.
+       0600-READ-GRAND-TOTAL.
+           OPEN INPUT GRAND-TOTAL-FILE
+           IF GRAND-TOTAL-STATUS = '00'
+               READ GRAND-TOTAL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GT-GRAND-TOTAL TO WS-GRAND-TOTAL
+               END-READ
+               CLOSE GRAND-TOTAL-FILE
+           END-IF.
+       0600-EXIT.
+           EXIT.
+
+      * 0700-WRITE-GRAND-TOTAL - WRITE THE UPDATED GRAND TOTAL BACK OUT
+      *                          FOR THE NEXT RUN TO PICK UP.
+       0700-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO GT-GRAND-TOTAL
+           OPEN OUTPUT GRAND-TOTAL-FILE
+           IF GRAND-TOTAL-STATUS NOT = '00'
+               DISPLAY 'QUERY-SUM-SELECT: UNABLE TO OPEN '
+                   'GRAND-TOTAL-FILE, STATUS = ' GRAND-TOTAL-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE GRAND-TOTAL-REC
+           CLOSE GRAND-TOTAL-FILE.
+       0700-EXIT.
+           EXIT.
