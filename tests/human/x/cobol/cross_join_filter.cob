@@ -1,25 +1,202 @@
+      * PROGRAM-ID : CROSS-JOIN-FILTER
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-04-15
+      * REMARKS    : Cross-joins NUMS passing a modulus test with every
+      *              LETTERS entry.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Pairs are now also written to PAIRS-OUT, one
+      *                   record per NUMS/LETTERS combination, so
+      *                   another job in the suite can consume the
+      *                   pairing results directly.
+      *   2026-08-09  RH  The modulus/remainder test now comes from
+      *                   PARM-CARD instead of being hardcoded to
+      *                   "even" (MOD 2 = 0).
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 8 file open failure) in
+      *                   place of a bare STOP RUN.
+      *   2026-08-09  RH  Pairs now also print to PAIRS-RPT with the
+      *                   same run-date/page header GROUP-BY uses
+      *                   (shared RPT-HDR-REC copybook), instead of
+      *                   plain DISPLAY lines.
+      *   2026-08-09  RH  NUMS/LETTERS widened to OCCURS 100/26 (from
+      *                   3/2) and now optionally loaded from NUMS-FILE
+      *                   and LETTERS-FILE through the shared CHAR-
+      *                   LOADER subprogram, with the hardcoded MOVEs
+      *                   kept as the fallback sample data when either
+      *                   file is absent.
+      *   2026-08-09  RH  PARM-CARD-REC now comes from the shared
+      *                   PARM-CARD-REC copybook instead of its own
+      *                   narrower, modulus/remainder-only layout, so
+      *                   every program's parameter card shares one
+      *                   record format.
+      *   2026-08-09  RH  A PARM-MODULUS of 0 - a legal value of that
+      *                   PIC 9(01) field - is now rejected back to the
+      *                   compiled-in default of 2 instead of being
+      *                   passed straight to FUNCTION MOD, which abends
+      *                   on a zero divisor.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CROSS-JOIN-FILTER.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-04-15.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIRS-OUT ASSIGN TO "PAIRS-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAIRS-OUT-STATUS.
+           SELECT PARM-CARD ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
+           SELECT PAIRS-RPT ASSIGN TO "PAIRS-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAIRS-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAIRS-OUT
+           RECORD CONTAINS 03 CHARACTERS.
+       01  PAIRS-OUT-REC.
+           05  PO-NUM              PIC 9(01).
+           05  PO-FILLER           PIC X(01).
+           05  PO-LETTER           PIC X(01).
+       FD  PARM-CARD
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY PARM-CARD-REC.
+       FD  PAIRS-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NUMS OCCURS 3 TIMES PIC 9 VALUE ZEROS.
-       01 LETTERS OCCURS 2 TIMES PIC X.
-       01 I PIC 9.
-       01 J PIC 9.
+      * MAX-NUMS/MAX-LETTERS and their loaded-count fields are PIC
+      * 9(04) to match CHAR-LOADER's LK-MAX-ENTRIES/LK-REC-COUNT byte
+      * for byte - CALL ... USING passes parameters by reference, so a
+      * narrower caller field here would let the subprogram read and
+      * write past its end.
+       01 MAX-NUMS                 PIC 9(04) VALUE 100.
+       01 NUMS OCCURS 100 TIMES PIC 9 VALUE ZEROS.
+       01 MAX-LETTERS              PIC 9(04) VALUE 26.
+       01 LETTERS OCCURS 26 TIMES PIC X.
+      * WS-NUMS-FILENAME/WS-LETTERS-FILENAME - OPTIONAL NUMS-FILE and
+      * LETTERS-FILE FED THROUGH THE SHARED CHAR-LOADER SUBPROGRAM;
+      * the REC-COUNT fields default to the hardcoded sample data
+      * below and only change when the loader finds a real file.
+       01 WS-NUMS-FILENAME         PIC X(40) VALUE 'NUMS-FILE'.
+       01 WS-NUMS-LOADED-COUNT     PIC 9(04) VALUE 0.
+       01 WS-NUMS-REC-COUNT        PIC 9(03) VALUE 3.
+       01 WS-LETTERS-FILENAME      PIC X(40) VALUE 'LETTERS-FILE'.
+       01 WS-LETTERS-LOADED-COUNT  PIC 9(04) VALUE 0.
+       01 WS-LETTERS-REC-COUNT     PIC 9(03) VALUE 2.
+       01 I PIC 9(03).
+       01 J PIC 9(03).
+       01 PAIRS-OUT-STATUS      PIC X(02) VALUE SPACES.
+       01 PARM-CARD-STATUS      PIC X(02) VALUE SPACES.
+       01 PAIRS-RPT-STATUS      PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * RPT-DETAIL - PAIRS-RPT DETAIL LINE LAYOUT.
+       01 RPT-DETAIL.
+           05  RD-NUM               PIC 9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-LETTER            PIC X(01).
+           05  FILLER               PIC X(77) VALUE SPACES.
+      * WS-MODULUS/WS-REMAINDER default to the original "even numbers"
+      * test (MOD 2 = 0) when no PARM-CARD is present.
+       01 WS-MODULUS            PIC 9(01) VALUE 2.
+       01 WS-REMAINDER          PIC 9(01) VALUE 0.
+      * WS-RETURN-CODE: 0 = CLEAN, 8 = FILE OPEN FAILURE.
+       01 WS-RETURN-CODE        PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            MOVE 1 TO NUMS(1)
            MOVE 2 TO NUMS(2)
            MOVE 3 TO NUMS(3)
            MOVE 'A' TO LETTERS(1)
            MOVE 'B' TO LETTERS(2)
-           DISPLAY '--- Even pairs ---'
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               IF FUNCTION MOD(NUMS(I), 2) = 0
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                       DISPLAY NUMS(I) WITH NO ADVANCING
-                       DISPLAY ' ' WITH NO ADVANCING
-                       DISPLAY LETTERS(J)
+           CALL 'CHAR-LOADER' USING WS-NUMS-FILENAME, MAX-NUMS,
+               WS-NUMS-LOADED-COUNT, NUMS
+           IF WS-NUMS-LOADED-COUNT > 0
+               MOVE WS-NUMS-LOADED-COUNT TO WS-NUMS-REC-COUNT
+           END-IF
+           CALL 'CHAR-LOADER' USING WS-LETTERS-FILENAME, MAX-LETTERS,
+               WS-LETTERS-LOADED-COUNT, LETTERS
+           IF WS-LETTERS-LOADED-COUNT > 0
+               MOVE WS-LETTERS-LOADED-COUNT TO WS-LETTERS-REC-COUNT
+           END-IF
+           PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT
+           OPEN OUTPUT PAIRS-OUT
+           IF PAIRS-OUT-STATUS NOT = '00'
+               DISPLAY 'CROSS-JOIN-FILTER: UNABLE TO OPEN PAIRS-OUT, '
+                   'STATUS = ' PAIRS-OUT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT PAIRS-RPT
+           IF PAIRS-RPT-STATUS NOT = '00'
+               DISPLAY 'CROSS-JOIN-FILTER: UNABLE TO OPEN PAIRS-RPT, '
+                   'STATUS = ' PAIRS-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUMS-REC-COUNT
+               IF FUNCTION MOD(NUMS(I), WS-MODULUS) = WS-REMAINDER
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > WS-LETTERS-REC-COUNT
+                       MOVE SPACES     TO RPT-DETAIL
+                       MOVE NUMS(I)    TO RD-NUM
+                       MOVE LETTERS(J) TO RD-LETTER
+                       WRITE RPT-LINE FROM RPT-DETAIL
+                       MOVE NUMS(I)    TO PO-NUM
+                       MOVE SPACE      TO PO-FILLER
+                       MOVE LETTERS(J) TO PO-LETTER
+                       WRITE PAIRS-OUT-REC
                    END-PERFORM
                END-IF
            END-PERFORM
+           CLOSE PAIRS-OUT
+           CLOSE PAIRS-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'CROSS-JOIN PAIRS REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 0500-READ-PARM-CARD - PULL THE MODULUS AND TARGET REMAINDER
+      *                       FROM PARM-CARD WHEN ONE IS PRESENT;
+      *                       OTHERWISE LEAVE THE COMPILED-IN DEFAULTS
+      *                       ALONE.
+       0500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD
+           IF PARM-CARD-STATUS = '00'
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-MODULUS   TO WS-MODULUS
+                       MOVE PARM-REMAINDER TO WS-REMAINDER
+                       IF WS-MODULUS = 0
+                           MOVE 2 TO WS-MODULUS
+                       END-IF
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       0500-EXIT.
+           EXIT.
