@@ -0,0 +1,518 @@
+      * PROGRAM-ID : DATASET-WHERE-FILTER
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-02-11
+      * REMARKS    : Splits the roster into adults and seniors for the
+      *              nightly filter report.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Rows with a blank name or an out-of-range age
+      *                   are now flagged as exceptions instead of being
+      *                   filtered as if they were clean data.
+      *   2026-08-09  RH  Roster table now comes from the shared
+      *                   PERSON-REC copybook instead of its own
+      *                   separately-declared, narrower NAME field.
+      *   2026-08-09  RH  Adult/senior age cutoffs now come from
+      *                   PARM-CARD instead of being hardcoded in the
+      *                   filter IF statements.
+      *   2026-08-09  RH  Adults are now also written to ADULTS-OUT, one
+      *                   record per qualifying roster entry, so
+      *                   downstream jobs have a real file to consume.
+      *   2026-08-09  RH  Added a minors bucket (under WS-ADULT-AGE) so
+      *                   the age-segmentation report covers the whole
+      *                   roster instead of dropping anyone under 18.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 4 rows rejected, 8 file
+      *                   open failure) in place of a bare STOP RUN.
+      *   2026-08-09  RH  Adult/minor sections now print to ROSTER-RPT
+      *                   with the same run-date/page header GROUP-BY
+      *                   uses (shared RPT-HDR-REC copybook), instead
+      *                   of plain DISPLAY lines.
+      *   2026-08-09  RH  ROSTER-TABLE widened to OCCURS 500 (from 4)
+      *                   and now optionally loaded from ROSTER-FILE
+      *                   through the shared ROSTER-LOADER subprogram,
+      *                   with the four hardcoded MOVEs kept as the
+      *                   fallback sample data when ROSTER-FILE is
+      *                   absent.
+      *   2026-08-09  RH  Now counts adults passed and appends it, with
+      *                   the roster record count, to CONTROL-COUNTS for
+      *                   the nightly CONTROL-REPORT job.
+      *   2026-08-09  RH  PARM-CARD-REC now comes from the shared
+      *                   PARM-CARD-REC copybook instead of its own
+      *                   narrower, age-cutoffs-only layout, so every
+      *                   program's parameter card shares one record
+      *                   format.
+      *   2026-08-09  RH  Added a load-time-vs-report-time reconciliation
+      *                   check - record count and sum-of-ages are
+      *                   totalled once when the roster is loaded and
+      *                   again as the adults/minors sections are
+      *                   written, with any mismatch flagged on
+      *                   ROSTER-RPT and via WS-RETURN-CODE - so a
+      *                   partial load or a row silently dropped from
+      *                   the filter no longer slips through as a clean
+      *                   run.
+      *   2026-08-09  RH  Reworked the age check and the reconciliation
+      *                   it fed. PR-AGE is a two-digit field and can
+      *                   never exceed 99, so the old "AGE > 120" test
+      *                   could never fire - replaced with a check for
+      *                   a non-numeric age, which is how bad data
+      *                   actually turns up in that field. Rejected
+      *                   rows are now also excluded from ROSTER-TABLE
+      *                   (they used to still get filtered and printed
+      *                   like clean rows) and logged to a new EXCEPT-
+      *                   RPT file instead of just a console DISPLAY,
+      *                   matching GROUP-BY's own exception handling.
+      *                   The reconciliation check itself was rebuilt
+      *                   on an independent record count/age total read
+      *                   straight from ROSTER-FILE (0800-COUNT-INPUT),
+      *                   compared against what ROSTER-LOADER actually
+      *                   loaded - the old version compared the load
+      *                   count against the adult+minor split, which by
+      *                   construction can never disagree and so could
+      *                   never have caught a real truncation.
+      *   2026-08-09  RH  0800-COUNT-INPUT and 1050-COMPUTE-LOADED-TOTAL
+      *                   now check PR-AGE/RT-AGE for NOT NUMERIC before
+      *                   adding it into the reconciliation totals,
+      *                   matching 1000-VALIDATE-ROSTER's own guard -
+      *                   these two paragraphs read ahead of that
+      *                   validation and had no guard of their own.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATASET-WHERE-FILTER.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
+           SELECT ADULTS-OUT ASSIGN TO "ADULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ADULTS-OUT-STATUS.
+           SELECT ROSTER-RPT ASSIGN TO "ROST-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-RPT-STATUS.
+           SELECT EXCEPT-RPT ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPT-RPT-STATUS.
+           SELECT CONTROL-COUNTS ASSIGN TO "CONTROL-COUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-COUNTS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY PARM-CARD-REC.
+      * ROSTER-FILE IS ALSO READ WHOLESALE BY ROSTER-LOADER; THIS FD
+      * GIVES 0800-COUNT-INPUT ITS OWN, INDEPENDENT WAY TO READ THE
+      * SAME FILE DIRECTLY SO THE RECONCILIATION CHECK BELOW DOESN'T
+      * SHARE ANY CODE PATH WITH THE LOADER IT IS CHECKING.
+       FD  ROSTER-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  ROSTER-FILE-REC.
+           COPY PERSON-REC REPLACING LVL BY 05.
+       FD  ADULTS-OUT
+           RECORD CONTAINS 14 CHARACTERS.
+       01  ADULTS-OUT-REC.
+           05  AO-NAME             PIC X(10).
+           05  AO-AGE              PIC 9(03).
+           05  AO-SENIOR-FLAG      PIC X(01).
+       FD  ROSTER-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+       FD  EXCEPT-RPT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  EXCEPT-LINE.
+           05  EXCPT-ROW           PIC ZZ9.
+           05  EXCPT-DASH          PIC X(03).
+           05  EXCPT-REASON        PIC X(44).
+       FD  CONTROL-COUNTS
+           RECORD CONTAINS 51 CHARACTERS.
+           COPY CONTROL-REC.
+       WORKING-STORAGE SECTION.
+      * MAX-ROSTER/WS-LOADED-COUNT are PIC 9(04) to match ROSTER-
+      * LOADER's LK-MAX-ENTRIES/LK-REC-COUNT byte for byte - CALL ...
+      * USING passes parameters by reference, so a narrower caller
+      * field here would let the subprogram read and write past its
+      * end.
+       01 MAX-ROSTER            PIC 9(04) VALUE 500.
+       01 ROSTER-TABLE.
+           05 ROSTER-ENTRY OCCURS 500 TIMES.
+               COPY PERSON-REC REPLACING LVL BY 10
+                                          PR-NAME BY RT-NAME
+                                          PR-AGE  BY RT-AGE
+                                          PR-CITY BY RT-CITY.
+      * WS-ROSTER-FILENAME - OPTIONAL ROSTER-FILE FED THROUGH THE
+      * SHARED ROSTER-LOADER SUBPROGRAM; WS-REC-COUNT DEFAULTS TO THE
+      * FOUR HARDCODED SAMPLE ROWS BELOW AND ONLY CHANGES WHEN THE
+      * LOADER FINDS A REAL FILE TO READ.
+       01 WS-ROSTER-FILENAME    PIC X(40) VALUE 'ROSTFILE'.
+       01 WS-LOADED-COUNT       PIC 9(04) VALUE 0.
+       01 WS-REC-COUNT          PIC 9(03) VALUE 4.
+       01 WS-VALID-COUNT        PIC 9(03) VALUE 0.
+       01 I PIC 9(03).
+       01 WS-REJECT-COUNT      PIC 9(03) VALUE 0.
+       01 WS-EXCEPT-REASON     PIC X(24) VALUE SPACES.
+       01 WS-EOF-SW            PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+       01 PARM-CARD-STATUS     PIC X(02) VALUE SPACES.
+       01 ROSTER-FILE-STATUS   PIC X(02) VALUE SPACES.
+       01 ADULTS-OUT-STATUS    PIC X(02) VALUE SPACES.
+       01 ROSTER-RPT-STATUS    PIC X(02) VALUE SPACES.
+       01 EXCEPT-RPT-STATUS    PIC X(02) VALUE SPACES.
+       01 CONTROL-COUNTS-STATUS PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * RPT-DETAIL/RPT-CTL-LINE - ROSTER-RPT DETAIL AND MINOR-COUNT
+      * LINE LAYOUTS.
+       01 RPT-DETAIL.
+           05  RD-NAME              PIC X(10).
+           05  FILLER               PIC X(04) VALUE ' is '.
+           05  RD-AGE               PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-SENIOR-TAG        PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(52) VALUE SPACES.
+       01 RPT-CTL-LINE.
+           05  FILLER               PIC X(13) VALUE 'MINOR COUNT: '.
+           05  RD-MINOR-COUNT       PIC ZZ9.
+           05  FILLER               PIC X(64) VALUE SPACES.
+      * RPT-RECON-LINE - ROSTER-RPT RECONCILIATION LINE LAYOUT. PRINTS
+      * THE INDEPENDENT ROSTER-FILE COUNT/TOTAL AND THE COUNT/TOTAL
+      * ROSTER-LOADER ACTUALLY LOADED SIDE BY SIDE SO A MISMATCH IS
+      * VISIBLE ON THE REPORT ITSELF, NOT JUST IN THE CONSOLE DISPLAY.
+       01 RPT-RECON-LINE.
+           05  FILLER               PIC X(15) VALUE 'RECONCILE: IN '.
+           05  RD-RECON-IN-COUNT    PIC ZZ9.
+           05  FILLER               PIC X(04) VALUE '/'.
+           05  RD-RECON-IN-TOTAL    PIC ZZZZZ9.
+           05  FILLER               PIC X(08) VALUE ' OUT '.
+           05  RD-RECON-OUT-COUNT   PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE '/'.
+           05  RD-RECON-OUT-TOTAL   PIC ZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-RECON-STATUS      PIC X(08).
+           05  FILLER               PIC X(23) VALUE SPACES.
+      * WS-ADULT-AGE/WS-SENIOR-AGE default to the long-standing 18/60
+      * cutoffs when no PARM-CARD is present.
+       01 WS-ADULT-AGE         PIC 9(03) VALUE 18.
+       01 WS-SENIOR-AGE        PIC 9(03) VALUE 60.
+       01 WS-MINOR-COUNT       PIC 9(03) VALUE 0.
+       01 WS-ADULT-COUNT       PIC 9(03) VALUE 0.
+      * WS-INPUT-REC-COUNT/WS-INPUT-AGE-TOTAL are totalled by
+      * 0800-COUNT-INPUT, an independent direct read of ROSTER-FILE
+      * that shares no code path with ROSTER-LOADER. WS-LOADED-REC-
+      * COUNT/WS-LOADED-AGE-TOTAL are the count/total ROSTER-LOADER
+      * actually put into ROSTER-TABLE, snapshotted right after load
+      * and before 1000-VALIDATE-ROSTER trims any rejected rows.
+      * 4300-RECONCILE-COUNTS compares the two sets and flags any
+      * difference, catching a truncated or partial load that a check
+      * derived from the load's own output never could.
+       01 WS-INPUT-REC-COUNT   PIC 9(03) VALUE 0.
+       01 WS-INPUT-AGE-TOTAL   PIC 9(06) VALUE 0.
+       01 WS-LOADED-REC-COUNT  PIC 9(03) VALUE 0.
+       01 WS-LOADED-AGE-TOTAL  PIC 9(06) VALUE 0.
+       01 WS-RECON-SW          PIC X(01) VALUE 'N'.
+           88  WS-RECON-MISMATCH        VALUE 'Y'.
+      * WS-RETURN-CODE: 0 = CLEAN, 4 = ROWS REJECTED, 8 = FILE OPEN
+      *                 FAILURE, 12 = RECORD-COUNT/CONTROL-TOTAL
+      *                 RECONCILIATION MISMATCH.
+       01 WS-RETURN-CODE       PIC 9(02) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE 'Alice'   TO RT-NAME(1)
+           MOVE 30        TO RT-AGE(1)
+           MOVE 'Bob'     TO RT-NAME(2)
+           MOVE 15        TO RT-AGE(2)
+           MOVE 'Charlie' TO RT-NAME(3)
+           MOVE 65        TO RT-AGE(3)
+           MOVE 'Diana'   TO RT-NAME(4)
+           MOVE 45        TO RT-AGE(4)
+           PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT
+           PERFORM 0800-COUNT-INPUT THRU 0800-EXIT
+           CALL 'ROSTER-LOADER' USING WS-ROSTER-FILENAME, MAX-ROSTER,
+               WS-LOADED-COUNT, ROSTER-TABLE
+           IF WS-LOADED-COUNT > 0
+               MOVE WS-LOADED-COUNT TO WS-REC-COUNT
+           END-IF
+           MOVE WS-REC-COUNT TO WS-LOADED-REC-COUNT
+           PERFORM 1050-COMPUTE-LOADED-TOTAL THRU 1050-EXIT
+           PERFORM 1000-VALIDATE-ROSTER THRU 1000-EXIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT ROSTER-RPT
+           IF ROSTER-RPT-STATUS NOT = '00'
+               DISPLAY 'DATASET-WHERE-FILTER: UNABLE TO OPEN '
+                   'ROSTER-RPT, STATUS = ' ROSTER-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           MOVE '--- Adults ---' TO RPT-LINE
+           WRITE RPT-LINE
+           OPEN OUTPUT ADULTS-OUT
+           IF ADULTS-OUT-STATUS NOT = '00'
+               DISPLAY 'DATASET-WHERE-FILTER: UNABLE TO OPEN '
+                   'ADULTS-OUT, STATUS = ' ADULTS-OUT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 2000-FILTER-ADULTS THRU 2000-EXIT
+           CLOSE ADULTS-OUT
+           MOVE '--- Minors ---' TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 2100-FILTER-MINORS THRU 2100-EXIT
+           MOVE SPACES         TO RPT-CTL-LINE
+           MOVE WS-MINOR-COUNT TO RD-MINOR-COUNT
+           WRITE RPT-LINE FROM RPT-CTL-LINE
+           PERFORM 4300-RECONCILE-COUNTS THRU 4300-EXIT
+           CLOSE ROSTER-RPT
+           PERFORM 4200-WRITE-CONTROL-COUNTS THRU 4200-EXIT
+           IF WS-RECON-MISMATCH
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'ROSTER AGE-FILTER REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 4200-WRITE-CONTROL-COUNTS - APPEND THIS RUN'S ROSTER RECORD
+      *                             COUNT AND ADULTS-PASSED COUNT TO
+      *                             CONTROL-COUNTS FOR THE NIGHTLY
+      *                             CONTROL-REPORT JOB. THE FILE IS
+      *                             CREATED ON ITS FIRST APPEND; ANY
+      *                             LATER RUN JUST EXTENDS IT.
+       4200-WRITE-CONTROL-COUNTS.
+           OPEN EXTEND CONTROL-COUNTS
+           IF CONTROL-COUNTS-STATUS NOT = '00'
+               OPEN OUTPUT CONTROL-COUNTS
+           END-IF
+           IF CONTROL-COUNTS-STATUS = '00'
+               MOVE 'DATASET-WHERE-FILTER' TO CTL-JOB-NAME
+               MOVE 'ROSTER-RECORDS'       TO CTL-METRIC-NAME
+               MOVE WS-REC-COUNT           TO CTL-COUNT
+               WRITE CONTROL-REC
+               MOVE 'ADULTS-PASSED'        TO CTL-METRIC-NAME
+               MOVE WS-ADULT-COUNT         TO CTL-COUNT
+               WRITE CONTROL-REC
+               CLOSE CONTROL-COUNTS
+           ELSE
+               DISPLAY 'DATASET-WHERE-FILTER: UNABLE TO OPEN '
+                   'CONTROL-COUNTS, STATUS = ' CONTROL-COUNTS-STATUS
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      * 0500-READ-PARM-CARD - PULL THE ADULT/SENIOR AGE CUTOFFS FROM
+      *                       PARM-CARD WHEN ONE IS PRESENT; OTHERWISE
+      *                       LEAVE THE COMPILED-IN DEFAULTS ALONE.
+       0500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD
+           IF PARM-CARD-STATUS = '00'
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-ADULT-AGE  TO WS-ADULT-AGE
+                       MOVE PARM-SENIOR-AGE TO WS-SENIOR-AGE
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      * 1000-VALIDATE-ROSTER - FLAG ROWS WITH A BLANK NAME OR A NON-
+      *                        NUMERIC AGE AS EXCEPTIONS, LOG THEM TO
+      *                        EXCEPT-RPT, AND COMPACT THEM OUT OF
+      *                        ROSTER-TABLE SO A REJECTED ROW NEVER
+      *                        REACHES THE ADULT/MINOR FILTER.
+       1000-VALIDATE-ROSTER.
+           OPEN OUTPUT EXCEPT-RPT
+           IF EXCEPT-RPT-STATUS NOT = '00'
+               DISPLAY 'DATASET-WHERE-FILTER: UNABLE TO OPEN '
+                   'EXCEPT-RPT, STATUS = ' EXCEPT-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-VALID-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               EVALUATE TRUE
+                   WHEN RT-NAME(I) = SPACES
+                       MOVE 'BLANK NAME' TO WS-EXCEPT-REASON
+                       PERFORM 1100-REPORT-EXCEPTION THRU 1100-EXIT
+                   WHEN RT-AGE(I) NOT NUMERIC
+                       MOVE 'AGE NOT NUMERIC' TO WS-EXCEPT-REASON
+                       PERFORM 1100-REPORT-EXCEPTION THRU 1100-EXIT
+                   WHEN OTHER
+                       ADD 1 TO WS-VALID-COUNT
+                       IF WS-VALID-COUNT NOT = I
+                           MOVE RT-NAME(I) TO RT-NAME(WS-VALID-COUNT)
+                           MOVE RT-AGE(I)  TO RT-AGE(WS-VALID-COUNT)
+                           MOVE RT-CITY(I) TO RT-CITY(WS-VALID-COUNT)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+           CLOSE EXCEPT-RPT
+           MOVE WS-VALID-COUNT TO WS-REC-COUNT.
+       1000-EXIT.
+           EXIT.
+
+       1100-REPORT-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE I TO EXCPT-ROW
+           MOVE ' - ' TO EXCPT-DASH
+           MOVE WS-EXCEPT-REASON TO EXCPT-REASON
+           WRITE EXCEPT-LINE
+           DISPLAY 'DATASET-WHERE-FILTER: ROW ' I ' REJECTED - '
+               WS-EXCEPT-REASON.
+       1100-EXIT.
+           EXIT.
+
+      * 2000-FILTER-ADULTS - DISPLAY EVERY ROSTER ENTRY AT OR ABOVE
+      *                      WS-ADULT-AGE, FLAGGING SENIORS (AT OR
+      *                      ABOVE WS-SENIOR-AGE) SEPARATELY.
+       2000-FILTER-ADULTS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF RT-AGE(I) >= WS-ADULT-AGE
+                   MOVE SPACES     TO RPT-DETAIL
+                   MOVE RT-NAME(I) TO RD-NAME
+                   MOVE RT-AGE(I)  TO RD-AGE
+                   MOVE RT-NAME(I) TO AO-NAME
+                   MOVE RT-AGE(I)  TO AO-AGE
+                   IF RT-AGE(I) >= WS-SENIOR-AGE
+                       MOVE '(senior)' TO RD-SENIOR-TAG
+                       MOVE 'Y' TO AO-SENIOR-FLAG
+                   ELSE
+                       MOVE 'N' TO AO-SENIOR-FLAG
+                   END-IF
+                   WRITE RPT-LINE FROM RPT-DETAIL
+                   WRITE ADULTS-OUT-REC
+                   ADD 1 TO WS-ADULT-COUNT
+               END-IF
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      * 2100-FILTER-MINORS - DISPLAY AND COUNT EVERY ROSTER ENTRY BELOW
+      *                      WS-ADULT-AGE.
+       2100-FILTER-MINORS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-REC-COUNT
+               IF RT-AGE(I) < WS-ADULT-AGE
+                   MOVE SPACES     TO RPT-DETAIL
+                   MOVE RT-NAME(I) TO RD-NAME
+                   MOVE RT-AGE(I)  TO RD-AGE
+                   WRITE RPT-LINE FROM RPT-DETAIL
+                   ADD 1 TO WS-MINOR-COUNT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+      * 0800-COUNT-INPUT - INDEPENDENTLY COUNT AND TOTAL ROSTER-FILE BY
+      *                    READING IT DIRECTLY, BYPASSING ROSTER-LOADER
+      *                    ENTIRELY, SO 4300-RECONCILE-COUNTS HAS A
+      *                    CHECK THAT DOESN'T SHARE ANY CODE WITH THE
+      *                    LOADER IT IS VERIFYING. WHEN ROSTER-FILE IS
+      *                    ABSENT, ROSTER-LOADER LEAVES THE COMPILED-IN
+      *                    FOUR-ROW SAMPLE IN PLACE, SO THE INDEPENDENT
+      *                    COUNT/TOTAL FALLS BACK TO THE SAME SAMPLE
+      *                    FIGURES RATHER THAN FLAGGING A FALSE
+      *                    MISMATCH.
+       0800-COUNT-INPUT.
+           OPEN INPUT ROSTER-FILE
+           IF ROSTER-FILE-STATUS NOT = '00'
+               MOVE 4   TO WS-INPUT-REC-COUNT
+               MOVE 155 TO WS-INPUT-AGE-TOTAL
+           ELSE
+               PERFORM 0810-READ-ROSTER-FILE THRU 0810-EXIT
+               PERFORM UNTIL WS-EOF
+                   ADD 1 TO WS-INPUT-REC-COUNT
+                   IF PR-AGE IS NUMERIC
+                       ADD PR-AGE TO WS-INPUT-AGE-TOTAL
+                   END-IF
+                   PERFORM 0810-READ-ROSTER-FILE THRU 0810-EXIT
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+       0800-EXIT.
+           EXIT.
+
+       0810-READ-ROSTER-FILE.
+           READ ROSTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       0810-EXIT.
+           EXIT.
+
+      * 1050-COMPUTE-LOADED-TOTAL - SUM THE AGES OF EVERY ROW ROSTER-
+      *                             LOADER PUT INTO ROSTER-TABLE, TAKEN
+      *                             RIGHT AFTER LOAD AND BEFORE
+      *                             1000-VALIDATE-ROSTER TRIMS ANY
+      *                             REJECTED ROWS, SO 4300-RECONCILE-
+      *                             COUNTS HAS A LOAD-TIME CONTROL
+      *                             TOTAL TO COMPARE THE INDEPENDENT
+      *                             ROSTER-FILE COUNT AGAINST.
+       1050-COMPUTE-LOADED-TOTAL.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LOADED-REC-COUNT
+               IF RT-AGE(I) IS NUMERIC
+                   ADD RT-AGE(I) TO WS-LOADED-AGE-TOTAL
+               END-IF
+           END-PERFORM.
+       1050-EXIT.
+           EXIT.
+
+      * 4300-RECONCILE-COUNTS - COMPARE THE INDEPENDENT ROSTER-FILE
+      *                          COUNT/TOTAL (0800-COUNT-INPUT) AGAINST
+      *                          WHAT ROSTER-LOADER ACTUALLY LOADED
+      *                          (1050-COMPUTE-LOADED-TOTAL), AND FLAG
+      *                          ANY DIFFERENCE ON THE REPORT - A REAL
+      *                          CHECK ON THE LOAD ITSELF, NOT ON THE
+      *                          ADULT/MINOR SPLIT THAT ALWAYS ACCOUNTS
+      *                          FOR EVERY LOADED ROW BY CONSTRUCTION.
+       4300-RECONCILE-COUNTS.
+           IF WS-LOADED-REC-COUNT NOT = WS-INPUT-REC-COUNT
+                   OR WS-LOADED-AGE-TOTAL NOT = WS-INPUT-AGE-TOTAL
+               SET WS-RECON-MISMATCH TO TRUE
+               DISPLAY 'DATASET-WHERE-FILTER: RECONCILIATION MISMATCH '
+                   '- IN ' WS-INPUT-REC-COUNT '/' WS-INPUT-AGE-TOTAL
+                   ' OUT ' WS-LOADED-REC-COUNT '/' WS-LOADED-AGE-TOTAL
+           END-IF
+           MOVE SPACES              TO RPT-RECON-LINE
+           MOVE WS-INPUT-REC-COUNT  TO RD-RECON-IN-COUNT
+           MOVE WS-INPUT-AGE-TOTAL  TO RD-RECON-IN-TOTAL
+           MOVE WS-LOADED-REC-COUNT TO RD-RECON-OUT-COUNT
+           MOVE WS-LOADED-AGE-TOTAL TO RD-RECON-OUT-TOTAL
+           IF WS-RECON-MISMATCH
+               MOVE 'MISMATCH' TO RD-RECON-STATUS
+           ELSE
+               MOVE 'OK'       TO RD-RECON-STATUS
+           END-IF
+           WRITE RPT-LINE FROM RPT-RECON-LINE.
+       4300-EXIT.
+           EXIT.
