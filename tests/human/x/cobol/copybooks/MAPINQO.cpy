@@ -0,0 +1,27 @@
+      * MAPINQO - SYMBOLIC MAP FOR MAPSET MAPINQS, MAP MAPINQ1.
+      *
+      * Generated by BMS assembly from the MAPINQS mapset source. One
+      * screen: an operator keys in a lookup key and gets back the
+      * matching value (or a not-found message).
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut, for the MAP-IN-INQUIRY online
+      *                   transaction.
+       01  MAPINQI.
+           05  FILLER              PIC X(12).
+           05  KEYL                PIC S9(4) COMP.
+           05  KEYF                PIC X.
+           05  FILLER REDEFINES KEYF.
+               10  KEYA            PIC X.
+           05  KEYI                PIC X(01).
+           05  RESULTL             PIC S9(4) COMP.
+           05  RESULTF             PIC X.
+           05  FILLER REDEFINES RESULTF.
+               10  RESULTA         PIC X.
+           05  RESULTI             PIC X(40).
+       01  MAPINQO REDEFINES MAPINQI.
+           05  FILLER              PIC X(12).
+           05  FILLER              PIC X(03).
+           05  KEYO                PIC X(01).
+           05  FILLER              PIC X(03).
+           05  RESULTO             PIC X(40).
