@@ -0,0 +1,15 @@
+      * LOOKUP-REC - SHARED KEY/VALUE LOOKUP RECORD LAYOUT.
+      *
+      * Common layout for a single entry in the MAP-IN-OPERATOR lookup
+      * table, used both by the batch job (LINE SEQUENTIAL LOOKUP-
+      * MASTER) and by the online inquiry transaction (VSAM KSDS keyed
+      * on LM-KEY), so both access paths agree on field widths.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of MAP-IN-OPERATOR's
+      *                   FD so the online inquiry transaction can share
+      *                   the same record layout instead of declaring
+      *                   its own copy.
+       01  LOOKUP-MASTER-REC.
+           05  LM-KEY              PIC 9(01).
+           05  LM-VALUE            PIC X(30).
