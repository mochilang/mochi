@@ -0,0 +1,33 @@
+      * MAINT-TRANS-REC - SHARED MASTER-MAINTENANCE TRANSACTION RECORD.
+      *
+      * One record per add/change/inactivate request against the
+      * roster or product master, read by MASTER-MAINT. Roster and
+      * product fields sit side by side in the same record, the same
+      * way PARM-CARD-REC lays out every program's parameters side by
+      * side, so one transaction file format serves both tables and
+      * MT-TABLE-CODE picks out which half of the record applies.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - gives ops staff a data-entry
+      *                   transaction format for MASTER-MAINT instead
+      *                   of requiring a programmer to hand-edit the
+      *                   roster/product master files.
+       01  MAINT-TRANS-REC.
+           05  MT-TABLE-CODE           PIC X(01).
+               88  MT-TABLE-ROSTER              VALUE 'R'.
+               88  MT-TABLE-PRODUCT             VALUE 'P'.
+           05  MT-ACTION-CODE          PIC X(01).
+               88  MT-ACTION-ADD                VALUE 'A'.
+               88  MT-ACTION-CHANGE             VALUE 'C'.
+               88  MT-ACTION-INACTIVATE         VALUE 'I'.
+      * ROSTER FIELDS - USED WHEN MT-TABLE-CODE = 'R'. MT-NAME IS ALSO
+      * THE MATCH KEY FOR CHANGE/INACTIVATE.
+           05  MT-NAME                 PIC X(10).
+           05  MT-AGE                  PIC 9(02).
+           05  MT-CITY                 PIC X(10).
+      * PRODUCT FIELDS - USED WHEN MT-TABLE-CODE = 'P'. MT-SKU IS ALSO
+      * THE MATCH KEY FOR CHANGE/INACTIVATE.
+           05  MT-SKU                  PIC X(06).
+           05  MT-CATEGORY             PIC X(04).
+           05  MT-PROD-NAME            PIC X(12).
+           05  MT-PRICE                PIC 9(07)V99.
