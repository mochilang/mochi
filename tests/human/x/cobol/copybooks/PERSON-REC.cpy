@@ -0,0 +1,22 @@
+      * PERSON-REC - SHARED ROSTER RECORD LAYOUT.
+      *
+      * Common person/roster fields used by every program that reads or
+      * holds headcount data (GROUP-BY, DATASET-WHERE-FILTER, and any
+      * future roster job). Copied into a program's own 01-level with
+      * COPY PERSON-REC REPLACING so each caller can give the fields
+      * whatever prefix fits how it uses them, while the widths stay in
+      * one place.
+      *
+      * The level number is left as the word LVL so a caller copying
+      * this into a table entry (subordinate to an OCCURS) can replace
+      * it with a lower level than a caller copying it straight onto
+      * an 01 - see GROUP-BY for both styles.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of GROUP-BY and
+      *                   DATASET-WHERE-FILTER, which had each declared
+      *                   their own NAME/AGE fields at different widths
+      *                   (X(7) vs X(10)). Both now use X(10) for NAME.
+           LVL  PR-NAME                 PIC X(10).
+           LVL  PR-AGE                  PIC 9(02).
+           LVL  PR-CITY                 PIC X(10).
