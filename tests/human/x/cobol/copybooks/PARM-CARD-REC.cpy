@@ -0,0 +1,32 @@
+      * PARM-CARD-REC - SHARED PARAMETER-CARD RECORD LAYOUT.
+      *
+      * Every business threshold that used to be a PROCEDURE DIVISION
+      * literal now lives in this one record layout, COPYed unchanged
+      * into each program's own PARM-CARD FD. A program reads only the
+      * fields it cares about and leaves the rest alone, so changing a
+      * threshold is a data change to one parameter file laid out by
+      * this copybook, not a source edit spread across the suite.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of DATASET-WHERE-
+      *                   FILTER, QUERY-SUM-SELECT, CROSS-JOIN-FILTER,
+      *                   TWO-SUM, and DATASET-SORT-TAKE-LIMIT, which had
+      *                   each declared their own narrower PARM-CARD-REC
+      *                   under the same "PARM-CARD" file name.
+       01  PARM-CARD-REC.
+      * DATASET-WHERE-FILTER - ADULT/SENIOR AGE CUTOFFS.
+           05  PARM-ADULT-AGE          PIC 9(03).
+           05  PARM-SENIOR-AGE         PIC 9(03).
+      * QUERY-SUM-SELECT - COMPARISON OPERATOR AND THRESHOLD.
+           05  PARM-OPERATOR           PIC X(02).
+           05  PARM-THRESHOLD          PIC 9(02).
+      * CROSS-JOIN-FILTER - MODULUS/REMAINDER TEST.
+           05  PARM-MODULUS            PIC 9(01).
+           05  PARM-REMAINDER          PIC 9(01).
+      * TWO-SUM - TARGET SUM.
+           05  PARM-TARGET             PIC 99.
+      * DATASET-SORT-TAKE-LIMIT - SKIP COUNT, WINDOW SIZE, SORT
+      * DIRECTION.
+           05  PARM-SKIP-N             PIC 9(03).
+           05  PARM-WINDOW-N           PIC 9(03).
+           05  PARM-SORT-DIR           PIC X(01).
