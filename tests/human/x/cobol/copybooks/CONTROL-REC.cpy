@@ -0,0 +1,18 @@
+      * CONTROL-REC - SHARED END-OF-JOB CONTROL/BALANCING RECORD.
+      *
+      * One record per metric a batch job wants to report to the
+      * nightly reconciliation summary. Each job appends its rows to
+      * CONTROL-COUNTS as it finishes (OPEN EXTEND, falling back to
+      * OPEN OUTPUT the first time the file doesn't exist yet), and
+      * CONTROL-REPORT reads the whole file back at the end of the
+      * run to print one line per job/metric.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out for CONTROL-REPORT
+      *                   and its three feeder jobs (GROUP-BY,
+      *                   DATASET-WHERE-FILTER, DATASET-SORT-TAKE-
+      *                   LIMIT).
+       01  CONTROL-REC.
+           05  CTL-JOB-NAME            PIC X(24).
+           05  CTL-METRIC-NAME         PIC X(20).
+           05  CTL-COUNT               PIC 9(07).
