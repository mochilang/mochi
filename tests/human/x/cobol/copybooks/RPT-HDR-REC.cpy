@@ -0,0 +1,23 @@
+      * RPT-HDR-REC - SHARED REPORT HEADER FIELDS.
+      *
+      * Common run-date/page-number fields used by every program in
+      * the suite that prints a detail report to a real file instead
+      * of just DISPLAYing its results (GROUP-BY's CITY-RPT is the
+      * original of this pattern). Copied into a program's own
+      * WORKING-STORAGE with COPY RPT-HDR-REC REPLACING HDR-WIDTH BY
+      * <n> so each caller can size its two header lines to its own
+      * report file's record width while sharing the same field names
+      * and layout.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of GROUP-BY's
+      *                   CITY-RPT header fields and generalized so
+      *                   the other report-producing programs in the
+      *                   suite can share the same layout.
+       01  WS-PAGE-NO              PIC 9(03) VALUE 1.
+       01  RPT-HDR-1               PIC X(HDR-WIDTH).
+       01  RPT-HDR-2               PIC X(HDR-WIDTH).
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY         PIC 9(04).
+           05  WS-RUN-MM           PIC 9(02).
+           05  WS-RUN-DD           PIC 9(02).
