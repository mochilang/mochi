@@ -0,0 +1,77 @@
+      * MAINTMO - SYMBOLIC MAP FOR MAPSET MAINTMS, MAP MAINTM1.
+      *
+      * Generated by BMS assembly from the MAINTMS mapset source. One
+      * screen: an operator picks a table (R/P), an action (A/C/I), a
+      * key, and the fields that apply to that table, and gets back an
+      * ACCEPTED/REJECTED result message.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut, for the MASTER-MAINT-ONLINE
+      *                   maintenance transaction.
+       01  MAINTMI.
+           05  FILLER              PIC X(12).
+           05  TBLL                PIC S9(4) COMP.
+           05  TBLF                PIC X.
+           05  FILLER REDEFINES TBLF.
+               10  TBLA            PIC X.
+           05  TBLI                PIC X(01).
+           05  ACTL                PIC S9(4) COMP.
+           05  ACTF                PIC X.
+           05  FILLER REDEFINES ACTF.
+               10  ACTA            PIC X.
+           05  ACTI                PIC X(01).
+           05  KEYL                PIC S9(4) COMP.
+           05  KEYF                PIC X.
+           05  FILLER REDEFINES KEYF.
+               10  KEYA            PIC X.
+           05  KEYI                PIC X(10).
+           05  AGEL                PIC S9(4) COMP.
+           05  AGEF                PIC X.
+           05  FILLER REDEFINES AGEF.
+               10  AGEA            PIC X.
+           05  AGEI                PIC X(02).
+           05  CITYL               PIC S9(4) COMP.
+           05  CITYF               PIC X.
+           05  FILLER REDEFINES CITYF.
+               10  CITYA           PIC X.
+           05  CITYI               PIC X(10).
+           05  CATL                PIC S9(4) COMP.
+           05  CATF                PIC X.
+           05  FILLER REDEFINES CATF.
+               10  CATA            PIC X.
+           05  CATI                PIC X(04).
+           05  PRODNAMEL           PIC S9(4) COMP.
+           05  PRODNAMEF           PIC X.
+           05  FILLER REDEFINES PRODNAMEF.
+               10  PRODNAMEA       PIC X.
+           05  PRODNAMEI           PIC X(12).
+           05  PRICEL              PIC S9(4) COMP.
+           05  PRICEF              PIC X.
+           05  FILLER REDEFINES PRICEF.
+               10  PRICEA          PIC X.
+           05  PRICEI              PIC X(09).
+           05  RESULTL             PIC S9(4) COMP.
+           05  RESULTF             PIC X.
+           05  FILLER REDEFINES RESULTF.
+               10  RESULTA         PIC X.
+           05  RESULTI             PIC X(40).
+       01  MAINTMO REDEFINES MAINTMI.
+           05  FILLER              PIC X(12).
+           05  FILLER              PIC X(03).
+           05  TBLO                PIC X(01).
+           05  FILLER              PIC X(03).
+           05  ACTO                PIC X(01).
+           05  FILLER              PIC X(03).
+           05  KEYO                PIC X(10).
+           05  FILLER              PIC X(03).
+           05  AGEO                PIC X(02).
+           05  FILLER              PIC X(03).
+           05  CITYO               PIC X(10).
+           05  FILLER              PIC X(03).
+           05  CATO                PIC X(04).
+           05  FILLER              PIC X(03).
+           05  PRODNAMEO           PIC X(12).
+           05  FILLER              PIC X(03).
+           05  PRICEO              PIC X(09).
+           05  FILLER              PIC X(03).
+           05  RESULTO             PIC X(40).
