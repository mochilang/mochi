@@ -0,0 +1,364 @@
+      * PROGRAM-ID : MASTER-MAINT-ONLINE
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Online CICS pseudo-conversational transaction
+      *              (TRANID MMNT) letting an operator add, change, or
+      *              inactivate a single roster or product entry
+      *              immediately, the same way MAP-IN-INQUIRY (TRANID
+      *              MIQI) answers a lookup immediately instead of
+      *              waiting on the batch window. Reads and writes
+      *              ROSTERMS and PRODMS - VSAM KSDS mirrors of the
+      *              ROSTER-FILE and PRODUCT-MASTER records MASTER-
+      *              MAINT applies transactions against in batch, kept
+      *              keyed on name/SKU for CICS random access - through
+      *              EXEC CICS READ/WRITE/REWRITE/DELETE, never opening
+      *              either LINE SEQUENTIAL master directly. MASTER-
+      *              MAINT is unchanged and stays in place as the bulk
+      *              path for a batch of transactions read from a file;
+      *              this transaction is the single-entry online path
+      *              for one correction at a time.
+      *
+      * NOTE: This member uses EXEC CICS and is translated (not
+      *       compiled directly) on the mainframe. It is desk-checked
+      *       against standard CICS translator conventions rather than
+      *       run through a plain COBOL compiler.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut.
+      *   2026-08-09  RH  0000-MAINLINE now checks EIBCALEN before doing
+      *                   anything else - a first-time invocation (no
+      *                   commarea yet, EIBCALEN = 0) now sends the
+      *                   blank maintenance screen and returns with
+      *                   TRANSID('MMNT') instead of falling straight
+      *                   into 1000-RECEIVE-TRANSACTION's RECEIVE MAP
+      *                   with nothing on the terminal to receive.
+      *   2026-08-09  RH  AGEI and PRICEI are now checked NOT NUMERIC
+      *                   before an add or change proceeds - both are
+      *                   raw 3270 keystrokes off MAINTMO, and moving
+      *                   them straight into RM-AGE/PV-PRICE with no
+      *                   check let bad operator input reach ROSTERMS/
+      *                   PRODMS. A non-numeric entry is now rejected
+      *                   with RESULTI set and no WRITE/REWRITE done.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-MAINT-ONLINE.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP              PIC S9(08) COMP.
+       01 WS-EYECATCHER        PIC X(16) VALUE 'MASTER-MAINT-ON'.
+      * WS-TABLE-CODE/WS-ACTION-CODE - THE OPERATOR'S TABLE/ACTION
+      * SELECTION, CARRIED OFF TBLI/ACTI SO THE DISPATCH BELOW READS
+      * THE SAME WAY MASTER-MAINT'S OWN MT-TABLE-CODE/MT-ACTION-CODE
+      * EVALUATE DOES.
+       01 WS-TABLE-CODE        PIC X(01).
+           88  WS-TABLE-ROSTER          VALUE 'R'.
+           88  WS-TABLE-PRODUCT         VALUE 'P'.
+       01 WS-ACTION-CODE       PIC X(01).
+           88  WS-ACTION-ADD            VALUE 'A'.
+           88  WS-ACTION-CHANGE         VALUE 'C'.
+           88  WS-ACTION-INACTIVATE     VALUE 'I'.
+      * ROSTER-VSAM-REC - LAYOUT OF ONE ROSTERMS RECORD, KEYED ON
+      * RM-NAME. SAME SHAPE AS ROSTER-FILE'S PERSON-REC.
+       01 ROSTER-VSAM-REC.
+           COPY PERSON-REC REPLACING LVL BY 05
+                                      PR-NAME BY RM-NAME
+                                      PR-AGE  BY RM-AGE
+                                      PR-CITY BY RM-CITY.
+      * PRODUCT-VSAM-REC - LAYOUT OF ONE PRODMS RECORD, KEYED ON
+      * PV-SKU. SAME SHAPE AS PRODUCT-MASTER'S PM-REC.
+       01 PRODUCT-VSAM-REC.
+           05  PV-SKU              PIC X(06).
+           05  PV-CATEGORY         PIC X(04).
+           05  PV-NAME             PIC X(12).
+           05  PV-PRICE            PIC 9(07)V99.
+       COPY MAINTMO.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(01).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(9000-MAPFAIL)
+               ERROR(9999-ABEND)
+           END-EXEC
+           IF EIBCALEN = 0
+               PERFORM 0500-SEND-INITIAL-MAP THRU 0500-EXIT
+           ELSE
+               PERFORM 1000-RECEIVE-TRANSACTION THRU 1000-EXIT
+               PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+               PERFORM 3000-SEND-RESPONSE THRU 3000-EXIT
+               EXEC CICS RETURN
+                   TRANSID('MMNT')
+               END-EXEC
+           END-IF.
+
+      * 0500-SEND-INITIAL-MAP - FIRST INVOCATION OF THIS TRANSACTION
+      *                         (NO COMMAREA YET); SEND THE BLANK
+      *                         MAINTENANCE SCREEN AND WAIT FOR THE
+      *                         OPERATOR TO KEY A TRANSACTION.
+       0500-SEND-INITIAL-MAP.
+           MOVE SPACES TO MAINTMO
+           EXEC CICS SEND MAP('MAINTM1')
+               MAPSET('MAINTMS')
+               FROM(MAINTMO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('MMNT')
+           END-EXEC.
+       0500-EXIT.
+           EXIT.
+
+      * 1000-RECEIVE-TRANSACTION - READ THE OPERATOR'S TABLE/ACTION/KEY
+      *                             AND FIELD ENTRIES OFF THE
+      *                             MAINTENANCE SCREEN.
+       1000-RECEIVE-TRANSACTION.
+           EXEC CICS RECEIVE MAP('MAINTM1')
+               MAPSET('MAINTMS')
+               INTO(MAINTMI)
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE TBLI TO WS-TABLE-CODE
+           MOVE ACTI TO WS-ACTION-CODE.
+       1000-EXIT.
+           EXIT.
+
+      * 2000-APPLY-TRANSACTION - DISPATCH TO THE HANDLER FOR THE
+      *                          OPERATOR'S TABLE/ACTION COMBINATION,
+      *                          THE SAME SIX COMBINATIONS MASTER-
+      *                          MAINT'S 2200-APPLY-ONE-TRANS EVALUATES
+      *                          IN BATCH.
+       2000-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WS-TABLE-ROSTER AND WS-ACTION-ADD
+                   PERFORM 2110-ADD-ROSTER THRU 2110-EXIT
+               WHEN WS-TABLE-ROSTER AND WS-ACTION-CHANGE
+                   PERFORM 2120-CHANGE-ROSTER THRU 2120-EXIT
+               WHEN WS-TABLE-ROSTER AND WS-ACTION-INACTIVATE
+                   PERFORM 2130-INACTIVATE-ROSTER THRU 2130-EXIT
+               WHEN WS-TABLE-PRODUCT AND WS-ACTION-ADD
+                   PERFORM 2210-ADD-PRODUCT THRU 2210-EXIT
+               WHEN WS-TABLE-PRODUCT AND WS-ACTION-CHANGE
+                   PERFORM 2220-CHANGE-PRODUCT THRU 2220-EXIT
+               WHEN WS-TABLE-PRODUCT AND WS-ACTION-INACTIVATE
+                   PERFORM 2230-INACTIVATE-PRODUCT THRU 2230-EXIT
+               WHEN OTHER
+                   MOVE 'REJECTED - UNKNOWN TABLE OR ACTION CODE'
+                       TO RESULTI
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      * 2110-ADD-ROSTER - WRITE A NEW ROSTERMS ENTRY KEYED ON KEYI,
+      *                   REJECTING A NAME ALREADY ON FILE.
+       2110-ADD-ROSTER.
+           IF AGEI NOT NUMERIC
+               MOVE 'REJECTED - AGE MUST BE NUMERIC' TO RESULTI
+           ELSE
+               MOVE KEYI  TO RM-NAME
+               MOVE AGEI  TO RM-AGE
+               MOVE CITYI TO RM-CITY
+               EXEC CICS WRITE
+                   DATASET('ROSTERMS')
+                   FROM(ROSTER-VSAM-REC)
+                   RIDFLD(KEYI)
+                   KEYLENGTH(10)
+                   RESP(WS-RESP)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'ACCEPTED' TO RESULTI
+                   WHEN DFHRESP(DUPKEY)
+                       MOVE 'REJECTED - KEY ALREADY ON FILE' TO RESULTI
+                   WHEN OTHER
+                       MOVE 'REJECTED - UNABLE TO WRITE ROSTERMS'
+                           TO RESULTI
+               END-EVALUATE
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      * 2120-CHANGE-ROSTER - REWRITE THE ROSTERMS ENTRY KEYED ON KEYI
+      *                      WITH THE OPERATOR'S NEW AGE/CITY,
+      *                      REJECTING A KEY NOT ON FILE.
+       2120-CHANGE-ROSTER.
+           EXEC CICS READ
+               DATASET('ROSTERMS')
+               INTO(ROSTER-VSAM-REC)
+               RIDFLD(KEYI)
+               KEYLENGTH(10)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   IF AGEI NOT NUMERIC
+                       MOVE 'REJECTED - AGE MUST BE NUMERIC' TO RESULTI
+                   ELSE
+                       MOVE AGEI  TO RM-AGE
+                       MOVE CITYI TO RM-CITY
+                       EXEC CICS REWRITE
+                           DATASET('ROSTERMS')
+                           FROM(ROSTER-VSAM-REC)
+                           RESP(WS-RESP)
+                       END-EXEC
+                       MOVE 'ACCEPTED' TO RESULTI
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'REJECTED - KEY NOT FOUND' TO RESULTI
+               WHEN OTHER
+                   MOVE 'REJECTED - UNABLE TO READ ROSTERMS'
+                       TO RESULTI
+           END-EVALUATE.
+       2120-EXIT.
+           EXIT.
+
+      * 2130-INACTIVATE-ROSTER - DELETE THE ROSTERMS ENTRY KEYED ON
+      *                          KEYI, REJECTING A KEY NOT ON FILE.
+       2130-INACTIVATE-ROSTER.
+           EXEC CICS DELETE
+               DATASET('ROSTERMS')
+               RIDFLD(KEYI)
+               KEYLENGTH(10)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'ACCEPTED' TO RESULTI
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'REJECTED - KEY NOT FOUND' TO RESULTI
+               WHEN OTHER
+                   MOVE 'REJECTED - UNABLE TO DELETE ROSTERMS'
+                       TO RESULTI
+           END-EVALUATE.
+       2130-EXIT.
+           EXIT.
+
+      * 2210-ADD-PRODUCT - WRITE A NEW PRODMS ENTRY KEYED ON KEYI,
+      *                    REJECTING A SKU ALREADY ON FILE.
+       2210-ADD-PRODUCT.
+           IF PRICEI NOT NUMERIC
+               MOVE 'REJECTED - PRICE MUST BE NUMERIC' TO RESULTI
+           ELSE
+               MOVE KEYI(1:6)  TO PV-SKU
+               MOVE CATI       TO PV-CATEGORY
+               MOVE PRODNAMEI  TO PV-NAME
+               MOVE PRICEI     TO PV-PRICE
+               EXEC CICS WRITE
+                   DATASET('PRODMS')
+                   FROM(PRODUCT-VSAM-REC)
+                   RIDFLD(PV-SKU)
+                   KEYLENGTH(6)
+                   RESP(WS-RESP)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'ACCEPTED' TO RESULTI
+                   WHEN DFHRESP(DUPKEY)
+                       MOVE 'REJECTED - KEY ALREADY ON FILE' TO RESULTI
+                   WHEN OTHER
+                       MOVE 'REJECTED - UNABLE TO WRITE PRODMS'
+                           TO RESULTI
+               END-EVALUATE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      * 2220-CHANGE-PRODUCT - REWRITE THE PRODMS ENTRY KEYED ON KEYI
+      *                       WITH THE OPERATOR'S NEW CATEGORY/NAME/
+      *                       PRICE, REJECTING A KEY NOT ON FILE.
+       2220-CHANGE-PRODUCT.
+           MOVE KEYI(1:6) TO PV-SKU
+           EXEC CICS READ
+               DATASET('PRODMS')
+               INTO(PRODUCT-VSAM-REC)
+               RIDFLD(PV-SKU)
+               KEYLENGTH(6)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   IF PRICEI NOT NUMERIC
+                       MOVE 'REJECTED - PRICE MUST BE NUMERIC'
+                           TO RESULTI
+                   ELSE
+                       MOVE CATI      TO PV-CATEGORY
+                       MOVE PRODNAMEI TO PV-NAME
+                       MOVE PRICEI    TO PV-PRICE
+                       EXEC CICS REWRITE
+                           DATASET('PRODMS')
+                           FROM(PRODUCT-VSAM-REC)
+                           RESP(WS-RESP)
+                       END-EXEC
+                       MOVE 'ACCEPTED' TO RESULTI
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'REJECTED - KEY NOT FOUND' TO RESULTI
+               WHEN OTHER
+                   MOVE 'REJECTED - UNABLE TO READ PRODMS' TO RESULTI
+           END-EVALUATE.
+       2220-EXIT.
+           EXIT.
+
+      * 2230-INACTIVATE-PRODUCT - DELETE THE PRODMS ENTRY KEYED ON
+      *                           KEYI, REJECTING A KEY NOT ON FILE.
+       2230-INACTIVATE-PRODUCT.
+           MOVE KEYI(1:6) TO PV-SKU
+           EXEC CICS DELETE
+               DATASET('PRODMS')
+               RIDFLD(PV-SKU)
+               KEYLENGTH(6)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'ACCEPTED' TO RESULTI
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'REJECTED - KEY NOT FOUND' TO RESULTI
+               WHEN OTHER
+                   MOVE 'REJECTED - UNABLE TO DELETE PRODMS' TO RESULTI
+           END-EVALUATE.
+       2230-EXIT.
+           EXIT.
+
+      * 3000-SEND-RESPONSE - ECHO THE TRANSACTION BACK WITH ITS RESULT
+      *                      MESSAGE.
+       3000-SEND-RESPONSE.
+           MOVE TBLI       TO TBLO
+           MOVE ACTI       TO ACTO
+           MOVE KEYI       TO KEYO
+           MOVE AGEI       TO AGEO
+           MOVE CITYI      TO CITYO
+           MOVE CATI       TO CATO
+           MOVE PRODNAMEI  TO PRODNAMEO
+           MOVE PRICEI     TO PRICEO
+           EXEC CICS SEND MAP('MAINTM1')
+               MAPSET('MAINTMS')
+               FROM(MAINTMO)
+               ERASE
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+      * 9000-MAPFAIL - OPERATOR PRESSED ENTER WITHOUT KEYING A COMPLETE
+      *                TRANSACTION; RE-SEND THE SCREEN WITH NO CHANGES.
+       9000-MAPFAIL.
+           EXEC CICS SEND MAP('MAINTM1')
+               MAPSET('MAINTMS')
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('MMNT')
+           END-EXEC.
+
+      * 9999-ABEND - UNEXPECTED CICS ERROR; LOG AND END THE TASK.
+       9999-ABEND.
+           EXEC CICS SEND TEXT
+               FROM(WS-EYECATCHER)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
