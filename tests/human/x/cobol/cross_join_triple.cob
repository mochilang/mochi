@@ -1,30 +1,260 @@
+      * PROGRAM-ID : CROSS-JOIN-TRIPLE
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-04-22
+      * REMARKS    : Cross-joins NUMS, LETTERS, and BOOLS into every
+      *              possible triple.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Triples are now checked against an optional
+      *                   EXCLUDE-FILE and skipped when they match a
+      *                   listed exclusion, instead of always producing
+      *                   every combination.
+      *   2026-08-09  RH  Each surviving triple is now also written to
+      *                   CROSS-JOIN-OUT through a real record layout
+      *                   instead of three WITH NO ADVANCING DISPLAYs,
+      *                   so the matrix can be picked up by another
+      *                   batch step.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 8 file open failure) in
+      *                   place of a bare STOP RUN.
+      *   2026-08-09  RH  Surviving triples now also print to
+      *                   TRIPLE-RPT with the same run-date/page header
+      *                   GROUP-BY uses (shared RPT-HDR-REC copybook),
+      *                   instead of plain DISPLAY lines.
+      *   2026-08-09  RH  NUMS/LETTERS/BOOLS widened to OCCURS
+      *                   100/26/100 (from 2/2/2) and now optionally
+      *                   loaded from NUMS-FILE/LETTERS-FILE/BOOLS-FILE
+      *                   through the shared CHAR-LOADER and WORD-
+      *                   LOADER subprograms, with the hardcoded MOVEs
+      *                   kept as the fallback sample data when a file
+      *                   is absent.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CROSS-JOIN-TRIPLE.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-04-22.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCLUDE-FILE ASSIGN TO "EXCLUDE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCLUDE-FILE-STATUS.
+           SELECT CROSS-JOIN-OUT ASSIGN TO "CROSS-JOIN-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CROSS-JOIN-OUT-STATUS.
+           SELECT TRIPLE-RPT ASSIGN TO "TRIPLE-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRIPLE-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCLUDE-FILE
+           RECORD CONTAINS 07 CHARACTERS.
+       01  EXCLUDE-FILE-REC.
+           05  EXCL-NUM            PIC 9(01).
+           05  EXCL-LETTER         PIC X(01).
+           05  EXCL-BOOL           PIC X(05).
+       FD  CROSS-JOIN-OUT
+           RECORD CONTAINS 09 CHARACTERS.
+       01  CROSS-JOIN-OUT-REC.
+           05  CJO-NUM             PIC 9(01).
+           05  CJO-FILLER-1        PIC X(01).
+           05  CJO-LETTER          PIC X(01).
+           05  CJO-FILLER-2        PIC X(01).
+           05  CJO-BOOL            PIC X(05).
+       FD  TRIPLE-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NUMS OCCURS 2 TIMES PIC 9 VALUE ZEROS.
-       01 LETTERS OCCURS 2 TIMES PIC X VALUE SPACE.
-       01 BOOLS OCCURS 2 TIMES PIC X(5) VALUE SPACE.
-       01 I PIC 9.
-       01 J PIC 9.
-       01 K PIC 9.
+      * MAX-NUMS/MAX-LETTERS/MAX-BOOLS and their loaded-count fields
+      * are PIC 9(04) to match CHAR-LOADER's/WORD-LOADER's
+      * LK-MAX-ENTRIES/LK-REC-COUNT byte for byte - CALL ... USING
+      * passes parameters by reference, so a narrower caller field
+      * here would let the subprogram read and write past its end.
+       01 MAX-NUMS                 PIC 9(04) VALUE 100.
+       01 NUMS OCCURS 100 TIMES PIC 9 VALUE ZEROS.
+       01 MAX-LETTERS              PIC 9(04) VALUE 26.
+       01 LETTERS OCCURS 26 TIMES PIC X VALUE SPACE.
+       01 MAX-BOOLS                PIC 9(04) VALUE 100.
+       01 BOOLS OCCURS 100 TIMES PIC X(5) VALUE SPACE.
+      * WS-NUMS-FILENAME/WS-LETTERS-FILENAME/WS-BOOLS-FILENAME -
+      * OPTIONAL NUMS-FILE/LETTERS-FILE/BOOLS-FILE FED THROUGH THE
+      * SHARED CHAR-LOADER AND WORD-LOADER SUBPROGRAMS; the REC-COUNT
+      * fields default to the hardcoded sample data below and only
+      * change when the loader finds a real file.
+       01 WS-NUMS-FILENAME         PIC X(40) VALUE 'NUMS-FILE'.
+       01 WS-NUMS-LOADED-COUNT     PIC 9(04) VALUE 0.
+       01 WS-NUMS-REC-COUNT        PIC 9(03) VALUE 2.
+       01 WS-LETTERS-FILENAME      PIC X(40) VALUE 'LETTERS-FILE'.
+       01 WS-LETTERS-LOADED-COUNT  PIC 9(04) VALUE 0.
+       01 WS-LETTERS-REC-COUNT     PIC 9(03) VALUE 2.
+       01 WS-BOOLS-FILENAME        PIC X(40) VALUE 'BOOLS-FILE'.
+       01 WS-BOOLS-LOADED-COUNT    PIC 9(04) VALUE 0.
+       01 WS-BOOLS-REC-COUNT       PIC 9(03) VALUE 2.
+       01 I PIC 9(03).
+       01 J PIC 9(03).
+       01 K PIC 9(03).
+       01 M PIC 9(04).
+       01 WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-EXCLUDED-SW      PIC X(01) VALUE 'N'.
+               88  WS-EXCLUDED               VALUE 'Y'.
+       01 EXCLUDE-FILE-STATUS   PIC X(02) VALUE SPACES.
+       01 CROSS-JOIN-OUT-STATUS PIC X(02) VALUE SPACES.
+       01 TRIPLE-RPT-STATUS     PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * RPT-DETAIL - TRIPLE-RPT DETAIL LINE LAYOUT.
+       01 RPT-DETAIL.
+           05  RD-NUM               PIC 9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-LETTER            PIC X(01).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-BOOL              PIC X(05).
+           05  FILLER               PIC X(71) VALUE SPACES.
+       01 MAX-EXCLUDES          PIC 9(04) VALUE 100.
+       01 EXCL-COUNT            PIC 9(04) VALUE 0.
+       01 EXCLUDE-TABLE.
+           05  EXCL-ENTRY OCCURS 100 TIMES.
+               10  ET-NUM          PIC 9(01).
+               10  ET-LETTER       PIC X(01).
+               10  ET-BOOL         PIC X(05).
+      * WS-RETURN-CODE: 0 = CLEAN, 8 = FILE OPEN FAILURE.
+       01 WS-RETURN-CODE        PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            MOVE 1 TO NUMS(1)
            MOVE 2 TO NUMS(2)
            MOVE 'A' TO LETTERS(1)
            MOVE 'B' TO LETTERS(2)
            MOVE 'true'  TO BOOLS(1)
            MOVE 'false' TO BOOLS(2)
-           DISPLAY '--- Cross Join of three lists ---'
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
-                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > 2
-                       DISPLAY NUMS(I) WITH NO ADVANCING
-                       DISPLAY ' ' WITH NO ADVANCING
-                       DISPLAY LETTERS(J) WITH NO ADVANCING
-                       DISPLAY ' ' WITH NO ADVANCING
-                       DISPLAY BOOLS(K)
+           CALL 'CHAR-LOADER' USING WS-NUMS-FILENAME, MAX-NUMS,
+               WS-NUMS-LOADED-COUNT, NUMS
+           IF WS-NUMS-LOADED-COUNT > 0
+               MOVE WS-NUMS-LOADED-COUNT TO WS-NUMS-REC-COUNT
+           END-IF
+           CALL 'CHAR-LOADER' USING WS-LETTERS-FILENAME, MAX-LETTERS,
+               WS-LETTERS-LOADED-COUNT, LETTERS
+           IF WS-LETTERS-LOADED-COUNT > 0
+               MOVE WS-LETTERS-LOADED-COUNT TO WS-LETTERS-REC-COUNT
+           END-IF
+           CALL 'WORD-LOADER' USING WS-BOOLS-FILENAME, MAX-BOOLS,
+               WS-BOOLS-LOADED-COUNT, BOOLS
+           IF WS-BOOLS-LOADED-COUNT > 0
+               MOVE WS-BOOLS-LOADED-COUNT TO WS-BOOLS-REC-COUNT
+           END-IF
+           PERFORM 1000-LOAD-EXCLUDE-TABLE THRU 1000-EXIT
+           OPEN OUTPUT CROSS-JOIN-OUT
+           IF CROSS-JOIN-OUT-STATUS NOT = '00'
+               DISPLAY 'CROSS-JOIN-TRIPLE: UNABLE TO OPEN '
+                   'CROSS-JOIN-OUT, STATUS = ' CROSS-JOIN-OUT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT TRIPLE-RPT
+           IF TRIPLE-RPT-STATUS NOT = '00'
+               DISPLAY 'CROSS-JOIN-TRIPLE: UNABLE TO OPEN '
+                   'TRIPLE-RPT, STATUS = ' TRIPLE-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUMS-REC-COUNT
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > WS-LETTERS-REC-COUNT
+                   PERFORM VARYING K FROM 1 BY 1
+                           UNTIL K > WS-BOOLS-REC-COUNT
+                       PERFORM 2000-CHECK-EXCLUDED THRU 2000-EXIT
+                       IF NOT WS-EXCLUDED
+                           MOVE SPACES     TO RPT-DETAIL
+                           MOVE NUMS(I)    TO RD-NUM
+                           MOVE LETTERS(J) TO RD-LETTER
+                           MOVE BOOLS(K)   TO RD-BOOL
+                           WRITE RPT-LINE FROM RPT-DETAIL
+                           MOVE NUMS(I)    TO CJO-NUM
+                           MOVE SPACE      TO CJO-FILLER-1
+                           MOVE LETTERS(J) TO CJO-LETTER
+                           MOVE SPACE      TO CJO-FILLER-2
+                           MOVE BOOLS(K)   TO CJO-BOOL
+                           WRITE CROSS-JOIN-OUT-REC
+                       END-IF
                    END-PERFORM
                END-PERFORM
            END-PERFORM
+           CLOSE CROSS-JOIN-OUT
+           CLOSE TRIPLE-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'CROSS-JOIN TRIPLES REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 1000-LOAD-EXCLUDE-TABLE - READ EXCLUDE-FILE INTO EXCLUDE-TABLE
+      *                           WHEN ONE IS PRESENT; OTHERWISE LEAVE
+      *                           EXCL-COUNT AT ZERO SO EVERY TRIPLE IS
+      *                           PRODUCED.
+       1000-LOAD-EXCLUDE-TABLE.
+           OPEN INPUT EXCLUDE-FILE
+           IF EXCLUDE-FILE-STATUS = '00'
+               PERFORM 1100-READ-EXCLUDE THRU 1100-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF EXCL-COUNT >= MAX-EXCLUDES
+                       DISPLAY 'CROSS-JOIN-TRIPLE: EXCLUDE-FILE EXCEEDS'
+                           ' MAX-EXCLUDES (' MAX-EXCLUDES '), '
+                           'REMAINING ROWS SKIPPED'
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO EXCL-COUNT
+                       MOVE EXCL-NUM    TO ET-NUM(EXCL-COUNT)
+                       MOVE EXCL-LETTER TO ET-LETTER(EXCL-COUNT)
+                       MOVE EXCL-BOOL   TO ET-BOOL(EXCL-COUNT)
+                       PERFORM 1100-READ-EXCLUDE THRU 1100-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE EXCLUDE-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-EXCLUDE.
+           READ EXCLUDE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      * 2000-CHECK-EXCLUDED - SET WS-EXCLUDED WHEN THE CURRENT
+      *                       NUMS(I)/LETTERS(J)/BOOLS(K) TRIPLE MATCHES
+      *                       ANY ROW IN EXCLUDE-TABLE.
+       2000-CHECK-EXCLUDED.
+           MOVE 'N' TO WS-EXCLUDED-SW
+           PERFORM VARYING M FROM 1 BY 1
+                   UNTIL M > EXCL-COUNT OR WS-EXCLUDED
+               IF NUMS(I) = ET-NUM(M)
+                   AND LETTERS(J) = ET-LETTER(M)
+                   AND BOOLS(K) = ET-BOOL(M)
+                   SET WS-EXCLUDED TO TRUE
+               END-IF
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
