@@ -1,43 +1,566 @@
+      * PROGRAM-ID : DATASET-SORT-TAKE-LIMIT
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-03-04
+      * REMARKS    : Prints the top products from the catalog, ordered
+      *              by price, excluding the single most expensive item.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Catalog now read from PRODUCT-MASTER and
+      *                   ordered with the SORT verb instead of holding
+      *                   seven hardcoded products and bubble-sorting
+      *                   them in place.
+      *   2026-08-09  RH  Top-N skip-count and window-size now come from
+      *                   PARM-CARD instead of being hardcoded as
+      *                   "skip 1, show 3" in the PROCEDURE DIVISION.
+      *   2026-08-09  RH  PARM-CARD now also carries a SORT-DIRECTION
+      *                   flag so the catalog can be ordered cheapest-
+      *                   first as well as priciest-first.
+      *   2026-08-09  RH  Products with equal price now break ties by
+      *                   name ascending, so the ordering is repeatable
+      *                   run to run.
+      *   2026-08-09  RH  PRICE widened from PIC 9(4) to PIC 9(7)V99 to
+      *                   carry cents and price points above $9999.
+      *   2026-08-09  RH  Added a trailing control-total line (products
+      *                   processed, sum of all prices) so the report
+      *                   can be reconciled against the full catalog.
+      *   2026-08-09  RH  Product record now carries SKU and CATEGORY;
+      *                   the catalog sorts by category first, then by
+      *                   price (still tie-broken by name) within each
+      *                   category, so the report can be run per
+      *                   department.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 8 file open failure) in
+      *                   place of a bare STOP RUN.
+      *   2026-08-09  RH  2000-LOAD-SORTED now writes a checkpoint
+      *                   record (records loaded so far and their
+      *                   running price total) to CHECKPOINT-FILE every
+      *                   WS-CHECKPOINT-INTERVAL rows, and picks a
+      *                   checkpoint back up on restart instead of
+      *                   reloading the whole catalog from the top -
+      *                   this now covers the table-load pass rather
+      *                   than a bubble sort, since the catalog has
+      *                   been ordered with the SORT verb (not a hand-
+      *                   rolled I/J bubble sort) since the SORT-based
+      *                   rewrite above.
+      *   2026-08-09  RH  Top-products list now prints to PRODUCT-RPT
+      *                   with the same run-date/page header GROUP-BY
+      *                   uses (shared RPT-HDR-REC copybook), instead
+      *                   of plain DISPLAY lines.
+      *   2026-08-09  RH  Now appends its sorted product count to
+      *                   CONTROL-COUNTS for the nightly CONTROL-REPORT
+      *                   job.
+      *   2026-08-09  RH  PARM-CARD-REC now comes from the shared
+      *                   PARM-CARD-REC copybook instead of its own
+      *                   narrower, skip/window/sort-direction-only
+      *                   layout, so every program's parameter card
+      *                   shares one record format.
+      *   2026-08-09  RH  Top-products list now also extracted to
+      *                   PRODUCT-CSV, a comma-delimited flat file with
+      *                   a header row, for downstream reporting tools
+      *                   that don't read PRODUCT-RPT's print-file
+      *                   layout.
+      *   2026-08-09  RH  Added a reconciliation check - PRODUCT-MASTER
+      *                   is independently counted and totalled before
+      *                   the sort, then compared against the record
+      *                   count and price total accumulated while
+      *                   loading the sorted catalog, with any mismatch
+      *                   flagged on PRODUCT-RPT and via WS-RETURN-CODE
+      *                   - so a row lost or duplicated somewhere in
+      *                   the sort/load pipeline no longer slips
+      *                   through as a clean run.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATASET-SORT-TAKE-LIMIT.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-03-04.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-MASTER-STATUS.
+           SELECT PM-SORTED ASSIGN TO "PM-SORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PM-SORTED-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SORT-WRK"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARM-CARD ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT PRODUCT-RPT ASSIGN TO "PROD-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-RPT-STATUS.
+           SELECT CONTROL-COUNTS ASSIGN TO "CONTROL-COUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-COUNTS-STATUS.
+           SELECT PRODUCT-CSV ASSIGN TO "PROD-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER
+           RECORD CONTAINS 31 CHARACTERS.
+       01  PM-REC.
+           05  PM-SKU              PIC X(06).
+           05  PM-CATEGORY         PIC X(04).
+           05  PM-NAME             PIC X(12).
+           05  PM-PRICE            PIC 9(07)V99.
+       FD  PM-SORTED
+           RECORD CONTAINS 31 CHARACTERS.
+       01  PM-SORTED-REC.
+           05  PMS-SKU             PIC X(06).
+           05  PMS-CATEGORY        PIC X(04).
+           05  PMS-NAME            PIC X(12).
+           05  PMS-PRICE           PIC 9(07)V99.
+       SD  SORT-WORK.
+       01  SW-REC.
+           05  SW-SKU              PIC X(06).
+           05  SW-CATEGORY         PIC X(04).
+           05  SW-NAME             PIC X(12).
+           05  SW-PRICE            PIC 9(07)V99.
+       FD  PARM-CARD
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY PARM-CARD-REC.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       01  CHECKPOINT-REC.
+           05  CP-REC-COUNT        PIC 9(04).
+           05  CP-TOTAL-PRICE      PIC 9(11)V99.
+       FD  PRODUCT-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+       FD  CONTROL-COUNTS
+           RECORD CONTAINS 51 CHARACTERS.
+           COPY CONTROL-REC.
+       FD  PRODUCT-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NAMES OCCURS 7 TIMES PIC X(12).
-       01 PRICES OCCURS 7 TIMES PIC 9(4).
-       01 I PIC 9.
-       01 J PIC 9.
-       01 TEMP-N PIC X(12).
-       01 TEMP-P PIC 9(4).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+       01  PRODUCT-MASTER-STATUS   PIC X(02) VALUE SPACES.
+       01  PM-SORTED-STATUS        PIC X(02) VALUE SPACES.
+       01  PARM-CARD-STATUS        PIC X(02) VALUE SPACES.
+       01  CHECKPOINT-FILE-STATUS  PIC X(02) VALUE SPACES.
+       01  PRODUCT-RPT-STATUS      PIC X(02) VALUE SPACES.
+       01  CONTROL-COUNTS-STATUS   PIC X(02) VALUE SPACES.
+       01  PRODUCT-CSV-STATUS      PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * WS-CHECKPOINT-INTERVAL - HOW OFTEN 2000-LOAD-SORTED PERSISTS A
+      * CHECKPOINT WHILE LOADING PM-SORTED, SO A RESTART AFTER AN
+      * ABEND RESUMES NEAR WHERE THE LAST RUN LEFT OFF INSTEAD OF
+      * RELOADING THE ENTIRE CATALOG.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 500.
+       01  MAX-PRODUCTS            PIC 9(04) VALUE 2000.
+       01  PRODUCT-TABLE.
+           05  PT-ENTRY OCCURS 2000 TIMES.
+               10  PT-SKU          PIC X(06).
+               10  PT-CATEGORY     PIC X(04).
+               10  PT-NAME         PIC X(12).
+               10  PT-PRICE        PIC 9(07)V99.
+       01  REC-COUNT                PIC 9(04) VALUE 0.
+       01  I PIC 9(04).
+       01  WS-TOTAL-PRICE            PIC 9(11)V99 VALUE 0.
+      * RPT-DETAIL/RPT-CTL-LINE - PRODUCT-RPT DETAIL AND CONTROL-TOTAL
+      * LINE LAYOUTS.
+       01  RPT-DETAIL.
+           05  RD-CATEGORY           PIC X(04).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-SKU                PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-NAME               PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'COSTS $ '.
+           05  RD-PRICE              PIC $$$,$$$,$$9.99.
+           05  FILLER                PIC X(33) VALUE SPACES.
+       01  RPT-CTL-LINE.
+           05  FILLER                PIC X(17) VALUE 'CONTROL TOTALS: '.
+           05  RD-CTL-COUNT          PIC ZZZ9.
+           05  FILLER                PIC X(19)
+               VALUE ' PRODUCTS, TOTAL $ '.
+           05  RD-CTL-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(22) VALUE SPACES.
+      * RPT-RECON-LINE - PRODUCT-RPT RECONCILIATION LINE LAYOUT. PRINTS
+      * THE INDEPENDENT PRODUCT-MASTER COUNT/TOTAL TAKEN BEFORE THE
+      * SORT AGAINST THE COUNT/TOTAL ACCUMULATED WHILE LOADING THE
+      * SORTED CATALOG, SO A MISMATCH IS VISIBLE ON THE REPORT ITSELF.
+       01  RPT-RECON-LINE.
+           05  FILLER                PIC X(15) VALUE 'RECONCILE: IN '.
+           05  RD-RECON-IN-COUNT     PIC ZZZ9.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  RD-RECON-IN-TOTAL     PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(06) VALUE ' OUT '.
+           05  RD-RECON-OUT-COUNT    PIC ZZZ9.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  RD-RECON-OUT-TOTAL    PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-RECON-STATUS       PIC X(08).
+           05  FILLER                PIC X(08) VALUE SPACES.
+      * CSV-HEADER/CSV-DETAIL - PRODUCT-CSV HEADER AND DETAIL LINE
+      * LAYOUTS. FIELDS ARE COMMA-DELIMITED SO A SPREADSHEET OR
+      * DOWNSTREAM JOB CAN READ THE EXTRACT DIRECTLY. UNLIKE RPT-
+      * DETAIL, CSV-DETAIL IS NEVER MOVE-SPACES-CLEARED BEFORE ITS
+      * FIELDS ARE FILLED IN - THAT WOULD BLANK OUT THE COMMA FILLERS
+      * TOO, SINCE A GROUP MOVE OVERWRITES THE WHOLE GROUP INCLUDING
+      * FILLER VALUE CLAUSES.
+       01  CSV-HEADER.
+           05  FILLER                PIC X(23) VALUE
+               'CATEGORY,SKU,NAME,PRICE'.
+           05  FILLER                PIC X(57) VALUE SPACES.
+       01  CSV-DETAIL.
+           05  CSV-CATEGORY          PIC X(04).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  CSV-SKU               PIC X(06).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  CSV-NAME              PIC X(12).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  CSV-PRICE             PIC 9(07).99.
+           05  FILLER                PIC X(45) VALUE SPACES.
+      * WS-SKIP-N/WS-WINDOW-N default to the original "skip the single
+      * most expensive item, show the next 3" behavior when no
+      * PARM-CARD is present.
+       01  WS-SKIP-N                PIC 9(04) VALUE 1.
+       01  WS-WINDOW-N               PIC 9(04) VALUE 3.
+       01  WS-FIRST-ROW              PIC 9(04).
+       01  WS-LAST-ROW               PIC 9(04).
+      * WS-SORT-DIR defaults to descending (priciest first), matching
+      * the original catalog ordering, when no PARM-CARD is present.
+       01  WS-SORT-DIR               PIC X(01) VALUE 'D'.
+           88  WS-SORT-ASCENDING              VALUE 'A'.
+           88  WS-SORT-DESCENDING             VALUE 'D'.
+      * WS-INPUT-REC-COUNT/WS-INPUT-PRICE-TOTAL are totalled once, by
+      * an independent pass over PRODUCT-MASTER before the sort;
+      * 4300-RECONCILE-COUNTS compares them against REC-COUNT/WS-
+      * TOTAL-PRICE, which are accumulated while loading PM-SORTED.
+       01  WS-INPUT-REC-COUNT        PIC 9(04) VALUE 0.
+       01  WS-INPUT-PRICE-TOTAL      PIC 9(11)V99 VALUE 0.
+       01  WS-RECON-SW               PIC X(01) VALUE 'N'.
+           88  WS-RECON-MISMATCH              VALUE 'Y'.
+      * WS-RETURN-CODE: 0 = CLEAN, 8 = FILE OPEN FAILURE, 12 = RECORD-
+      *                 COUNT/CONTROL-TOTAL RECONCILIATION MISMATCH.
+       01  WS-RETURN-CODE            PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
-           MOVE 'Laptop'      TO NAMES(1)
-           MOVE 1500          TO PRICES(1)
-           MOVE 'Smartphone'  TO NAMES(2)
-           MOVE 900           TO PRICES(2)
-           MOVE 'Tablet'      TO NAMES(3)
-           MOVE 600           TO PRICES(3)
-           MOVE 'Monitor'     TO NAMES(4)
-           MOVE 300           TO PRICES(4)
-           MOVE 'Keyboard'    TO NAMES(5)
-           MOVE 100           TO PRICES(5)
-           MOVE 'Mouse'       TO NAMES(6)
-           MOVE 50            TO PRICES(6)
-           MOVE 'Headphones'  TO NAMES(7)
-           MOVE 200           TO PRICES(7)
-           * sort by price descending (simple bubble sort)
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 7 - I
-                   IF PRICES(J) < PRICES(J + 1)
-                       MOVE PRICES(J)     TO TEMP-P
-                       MOVE PRICES(J + 1) TO PRICES(J)
-                       MOVE TEMP-P        TO PRICES(J + 1)
-                       MOVE NAMES(J)      TO TEMP-N
-                       MOVE NAMES(J + 1)  TO NAMES(J)
-                       MOVE TEMP-N        TO NAMES(J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           DISPLAY '--- Top products (excluding most expensive) ---'
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 4
-               DISPLAY NAMES(I) ' costs $ ' PRICES(I)
+       0000-MAINLINE.
+           PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT
+           PERFORM 0800-COUNT-INPUT THRU 0800-EXIT
+           PERFORM 1000-SORT-CATALOG THRU 1000-EXIT
+           PERFORM 2000-LOAD-SORTED THRU 2000-EXIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT PRODUCT-RPT
+           IF PRODUCT-RPT-STATUS NOT = '00'
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'PRODUCT-RPT, STATUS = ' PRODUCT-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PRODUCT-CSV
+           IF PRODUCT-CSV-STATUS NOT = '00'
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'PRODUCT-CSV, STATUS = ' PRODUCT-CSV-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           WRITE CSV-LINE FROM CSV-HEADER
+           COMPUTE WS-FIRST-ROW = WS-SKIP-N + 1
+           COMPUTE WS-LAST-ROW = WS-SKIP-N + WS-WINDOW-N
+           IF WS-LAST-ROW > REC-COUNT
+               MOVE REC-COUNT TO WS-LAST-ROW
+           END-IF
+           PERFORM VARYING I FROM WS-FIRST-ROW BY 1
+                   UNTIL I > WS-LAST-ROW
+               MOVE SPACES         TO RPT-DETAIL
+               MOVE PT-CATEGORY(I) TO RD-CATEGORY
+               MOVE PT-SKU(I)      TO RD-SKU
+               MOVE PT-NAME(I)     TO RD-NAME
+               MOVE PT-PRICE(I)    TO RD-PRICE
+               WRITE RPT-LINE FROM RPT-DETAIL
+               MOVE PT-CATEGORY(I) TO CSV-CATEGORY
+               MOVE PT-SKU(I)      TO CSV-SKU
+               MOVE PT-NAME(I)     TO CSV-NAME
+               MOVE PT-PRICE(I)    TO CSV-PRICE
+               WRITE CSV-LINE FROM CSV-DETAIL
            END-PERFORM
+           MOVE SPACES         TO RPT-CTL-LINE
+           MOVE REC-COUNT      TO RD-CTL-COUNT
+           MOVE WS-TOTAL-PRICE TO RD-CTL-TOTAL
+           WRITE RPT-LINE FROM RPT-CTL-LINE
+           PERFORM 4300-RECONCILE-COUNTS THRU 4300-EXIT
+           CLOSE PRODUCT-RPT
+           CLOSE PRODUCT-CSV
+           PERFORM 4200-WRITE-CONTROL-COUNTS THRU 4200-EXIT
+           IF WS-RECON-MISMATCH
+               MOVE 12 TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'TOP PRODUCTS REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 4200-WRITE-CONTROL-COUNTS - APPEND THIS RUN'S SORTED PRODUCT
+      *                             COUNT TO CONTROL-COUNTS FOR THE
+      *                             NIGHTLY CONTROL-REPORT JOB. THE
+      *                             FILE IS CREATED ON ITS FIRST
+      *                             APPEND; ANY LATER RUN JUST EXTENDS
+      *                             IT.
+       4200-WRITE-CONTROL-COUNTS.
+           OPEN EXTEND CONTROL-COUNTS
+           IF CONTROL-COUNTS-STATUS NOT = '00'
+               OPEN OUTPUT CONTROL-COUNTS
+           END-IF
+           IF CONTROL-COUNTS-STATUS = '00'
+               MOVE 'DATASET-SORT-TAKE-LIMIT' TO CTL-JOB-NAME
+               MOVE 'PRODUCTS-SORTED'         TO CTL-METRIC-NAME
+               MOVE REC-COUNT                 TO CTL-COUNT
+               WRITE CONTROL-REC
+               CLOSE CONTROL-COUNTS
+           ELSE
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'CONTROL-COUNTS, STATUS = ' CONTROL-COUNTS-STATUS
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      * 0500-READ-PARM-CARD - PULL THE SKIP-COUNT AND WINDOW-SIZE FROM
+      *                       PARM-CARD WHEN ONE IS PRESENT; OTHERWISE
+      *                       LEAVE THE COMPILED-IN DEFAULTS ALONE.
+       0500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD
+           IF PARM-CARD-STATUS = '00'
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SKIP-N   TO WS-SKIP-N
+                       MOVE PARM-WINDOW-N TO WS-WINDOW-N
+                       MOVE PARM-SORT-DIR TO WS-SORT-DIR
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      * 0800-COUNT-INPUT - INDEPENDENTLY COUNT AND TOTAL PRODUCT-MASTER
+      *                    BEFORE THE SORT, SO 4300-RECONCILE-COUNTS
+      *                    HAS A LOAD-TIME CONTROL COUNT/TOTAL TO
+      *                    COMPARE THE SORTED, LOADED CATALOG AGAINST.
+       0800-COUNT-INPUT.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT PRODUCT-MASTER
+           IF PRODUCT-MASTER-STATUS NOT = '00'
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'PRODUCT-MASTER, STATUS = ' PRODUCT-MASTER-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0810-READ-PRODUCT-MASTER THRU 0810-EXIT
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-INPUT-REC-COUNT
+               ADD PM-PRICE TO WS-INPUT-PRICE-TOTAL
+               PERFORM 0810-READ-PRODUCT-MASTER THRU 0810-EXIT
+           END-PERFORM
+           CLOSE PRODUCT-MASTER
+           MOVE 'N' TO WS-EOF-SW.
+       0800-EXIT.
+           EXIT.
+
+       0810-READ-PRODUCT-MASTER.
+           READ PRODUCT-MASTER
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       0810-EXIT.
+           EXIT.
+
+      * 4300-RECONCILE-COUNTS - COMPARE THE RECORD COUNT AND PRICE
+      *                          TOTAL TAKEN AT LOAD TIME AGAINST WHAT
+      *                          WAS ACTUALLY LOADED INTO PRODUCT-
+      *                          TABLE, AND FLAG ANY DIFFERENCE ON THE
+      *                          REPORT.
+       4300-RECONCILE-COUNTS.
+           IF REC-COUNT NOT = WS-INPUT-REC-COUNT
+                   OR WS-TOTAL-PRICE NOT = WS-INPUT-PRICE-TOTAL
+               SET WS-RECON-MISMATCH TO TRUE
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: RECONCILIATION '
+                   'MISMATCH - IN ' WS-INPUT-REC-COUNT '/'
+                   WS-INPUT-PRICE-TOTAL ' OUT ' REC-COUNT '/'
+                   WS-TOTAL-PRICE
+           END-IF
+           MOVE SPACES               TO RPT-RECON-LINE
+           MOVE WS-INPUT-REC-COUNT   TO RD-RECON-IN-COUNT
+           MOVE WS-INPUT-PRICE-TOTAL TO RD-RECON-IN-TOTAL
+           MOVE REC-COUNT            TO RD-RECON-OUT-COUNT
+           MOVE WS-TOTAL-PRICE       TO RD-RECON-OUT-TOTAL
+           IF WS-RECON-MISMATCH
+               MOVE 'MISMATCH' TO RD-RECON-STATUS
+           ELSE
+               MOVE 'OK'       TO RD-RECON-STATUS
+           END-IF
+           WRITE RPT-LINE FROM RPT-RECON-LINE.
+       4300-EXIT.
+           EXIT.
+
+      * 1000-SORT-CATALOG - SORT PRODUCT-MASTER BY PRICE, ASCENDING OR
+      *                      DESCENDING PER WS-SORT-DIR, INTO PM-SORTED.
+       1000-SORT-CATALOG.
+           IF WS-SORT-ASCENDING
+               SORT SORT-WORK
+                   ON ASCENDING KEY SW-CATEGORY
+                   ON ASCENDING KEY SW-PRICE
+                   ON ASCENDING KEY SW-NAME
+                   USING PRODUCT-MASTER
+                   GIVING PM-SORTED
+           ELSE
+               SORT SORT-WORK
+                   ON ASCENDING KEY SW-CATEGORY
+                   ON DESCENDING KEY SW-PRICE
+                   ON ASCENDING KEY SW-NAME
+                   USING PRODUCT-MASTER
+                   GIVING PM-SORTED
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * 2000-LOAD-SORTED - READ PM-SORTED INTO PRODUCT-TABLE, RESUMING
+      *                    FROM A PRIOR CHECKPOINT WHEN ONE IS PRESENT.
+       2000-LOAD-SORTED.
+           OPEN INPUT PM-SORTED
+           IF PM-SORTED-STATUS NOT = '00'
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'PM-SORTED, STATUS = ' PM-SORTED-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1900-READ-CHECKPOINT THRU 1900-EXIT
+           IF REC-COUNT > 0
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: RESUMING FROM '
+                   'CHECKPOINT AT RECORD ' REC-COUNT
+               PERFORM 1950-SKIP-TO-CHECKPOINT THRU 1950-EXIT
+           END-IF
+           PERFORM 2100-READ-SORTED THRU 2100-EXIT
+           PERFORM UNTIL WS-EOF
+               IF REC-COUNT >= MAX-PRODUCTS
+                   DISPLAY 'DATASET-SORT-TAKE-LIMIT: CATALOG EXCEEDS '
+                       'MAX-PRODUCTS (' MAX-PRODUCTS
+                       '), REMAINING ROWS SKIPPED'
+                   SET WS-EOF TO TRUE
+               ELSE
+                   ADD 1 TO REC-COUNT
+                   MOVE PMS-SKU      TO PT-SKU(REC-COUNT)
+                   MOVE PMS-CATEGORY TO PT-CATEGORY(REC-COUNT)
+                   MOVE PMS-NAME     TO PT-NAME(REC-COUNT)
+                   MOVE PMS-PRICE    TO PT-PRICE(REC-COUNT)
+                   ADD PMS-PRICE     TO WS-TOTAL-PRICE
+                   IF FUNCTION MOD(REC-COUNT, WS-CHECKPOINT-INTERVAL)
+                           = 0
+                       PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+                   END-IF
+                   PERFORM 2100-READ-SORTED THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE PM-SORTED
+           PERFORM 2300-CLEAR-CHECKPOINT THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-SORTED.
+           READ PM-SORTED
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      * 1900-READ-CHECKPOINT - PULL A PRIOR RUN'S CHECKPOINT (RECORDS
+      *                        ALREADY LOADED AND THEIR RUNNING PRICE
+      *                        TOTAL) FROM CHECKPOINT-FILE WHEN ONE IS
+      *                        PRESENT, SO A RESTART RESUMES MID-LOAD
+      *                        INSTEAD OF REPROCESSING THE WHOLE
+      *                        CATALOG. WITH NO CHECKPOINT-FILE,
+      *                        REC-COUNT/WS-TOTAL-PRICE STAY AT ZERO
+      *                        AND THE LOAD STARTS FROM THE TOP.
+       1900-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-REC-COUNT   TO REC-COUNT
+                       MOVE CP-TOTAL-PRICE TO WS-TOTAL-PRICE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1900-EXIT.
+           EXIT.
+
+      * 1950-SKIP-TO-CHECKPOINT - RE-READ AND DISCARD THE PM-SORTED
+      *                           ROWS ALREADY ACCOUNTED FOR BY THE
+      *                           RESTORED CHECKPOINT, SO THE LOAD
+      *                           LOOP PICKS UP RIGHT AFTER WHERE THE
+      *                           LAST RUN LEFT OFF.
+       1950-SKIP-TO-CHECKPOINT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REC-COUNT
+               PERFORM 2100-READ-SORTED THRU 2100-EXIT
+           END-PERFORM.
+       1950-EXIT.
+           EXIT.
+
+      * 2200-WRITE-CHECKPOINT - PERSIST THE CURRENT LOAD POSITION AND
+      *                         RUNNING TOTAL EVERY WS-CHECKPOINT-
+      *                         INTERVAL RECORDS, SO AN ABEND PARTWAY
+      *                         THROUGH A LARGE CATALOG LOSES AT MOST
+      *                         ONE INTERVAL'S WORTH OF WORK ON
+      *                         RESTART.
+       2200-WRITE-CHECKPOINT.
+           MOVE REC-COUNT      TO CP-REC-COUNT
+           MOVE WS-TOTAL-PRICE TO CP-TOTAL-PRICE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'DATASET-SORT-TAKE-LIMIT: UNABLE TO OPEN '
+                   'CHECKPOINT-FILE, STATUS = ' CHECKPOINT-FILE-STATUS
+           ELSE
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      * 2300-CLEAR-CHECKPOINT - A CLEAN COMPLETION OF THE LOAD MEANS
+      *                         ANY CHECKPOINT LEFT BY A PRIOR ABENDED
+      *                         RUN IS STALE; REPLACE IT WITH AN EMPTY
+      *                         FILE SO THE NEXT RUN STARTS FROM THE
+      *                         TOP INSTEAD OF RESUMING FROM OLD
+      *                         POSITION DATA.
+       2300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2300-EXIT.
+           EXIT.
