@@ -1,35 +1,342 @@
+      * PROGRAM-ID : MAP-IN-OPERATOR
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-05-20
+      * REMARKS    : Tests membership of a key against a small lookup
+      *              table (the "in" operator over a map).
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  KEYS/MAP-VALUES now load from LOOKUP-MASTER at
+      *                   startup instead of two inline MOVE statements,
+      *                   so the table can grow beyond the two entries
+      *                   that used to be baked into the source. When
+      *                   no LOOKUP-MASTER is present the original two
+      *                   entries (1/a, 2/b) are used as before.
+      *   2026-08-09  RH  Renamed the VALUES table to MAP-VALUES - VALUES
+      *                   is a reserved word in this dialect and was
+      *                   never legal to use as a data name, it simply
+      *                   hadn't been exercised through a dialect-
+      *                   checking compile before now.
+      *   2026-08-09  RH  Added an optional MAINT-FILE of add/update/
+      *                   delete transactions applied to the table
+      *                   before the membership checks run, with the
+      *                   resulting table rewritten back to LOOKUP-
+      *                   MASTER so changes persist across runs.
+      *   2026-08-09  RH  LOOKUP-MASTER-REC now comes from the shared
+      *                   LOOKUP-REC copybook instead of its own inline
+      *                   01-level, so the new online inquiry
+      *                   transaction can agree on the same layout.
+      *   2026-08-09  RH  Widened MAP-VALUES/LM-VALUE/MAINT-VALUE from
+      *                   PIC X(1) to PIC X(30) so a looked-up value can
+      *                   hold a real status description or reason code
+      *                   instead of a single character.
+      *   2026-08-09  RH  Added an optional QUERY-FILE batch mode - when
+      *                   present, every key it lists is checked against
+      *                   the table and the FOUND/NOT-FOUND result
+      *                   written to QUERY-RESULT, instead of only the
+      *                   two compiled-in checks running.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 4 maintenance skipped a
+      *                   transaction, 8 file open failure) in place of
+      *                   a bare STOP RUN.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAP-IN-OPERATOR.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-05-20.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-MASTER ASSIGN TO "LOOKUP-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOOKUP-MASTER-STATUS.
+           SELECT MAINT-FILE ASSIGN TO "MAINT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-FILE-STATUS.
+           SELECT QUERY-FILE ASSIGN TO "QUERY-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUERY-FILE-STATUS.
+           SELECT QUERY-RESULT ASSIGN TO "QUERY-RESULT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUERY-RESULT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-MASTER
+           RECORD CONTAINS 31 CHARACTERS.
+           COPY LOOKUP-REC.
+      * MAINT-OP - 'A' ADD A NEW KEY/VALUE, 'U' UPDATE AN EXISTING
+      *            KEY'S VALUE, 'D' DELETE A KEY.
+       FD  MAINT-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       01  MAINT-FILE-REC.
+           05  MAINT-OP            PIC X(01).
+           05  MAINT-KEY           PIC 9(01).
+           05  MAINT-VALUE         PIC X(30).
+       FD  QUERY-FILE
+           RECORD CONTAINS 01 CHARACTERS.
+       01  QUERY-FILE-REC.
+           05  QF-KEY              PIC 9(01).
+       FD  QUERY-RESULT
+           RECORD CONTAINS 11 CHARACTERS.
+       01  QUERY-RESULT-REC.
+           05  QR-KEY              PIC 9(01).
+           05  QR-FILLER           PIC X(01).
+           05  QR-RESULT           PIC X(09).
        WORKING-STORAGE SECTION.
-       01 KEYS   OCCURS 2 TIMES PIC 9.
-       01 VALUES OCCURS 2 TIMES PIC X(1).
-       01 IDX PIC 9.
+       01 MAX-ENTRIES PIC 9(03) VALUE 100.
+       01 REC-COUNT   PIC 9(03) VALUE 0.
+       01 KEYS   OCCURS 100 TIMES PIC 9.
+       01 MAP-VALUES OCCURS 100 TIMES PIC X(30).
+       01 IDX PIC 9(03).
        01 FLAG PIC X(5).
+       01 WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-FOUND                  VALUE 'Y'.
+           05  WS-MAINT-APPLIED-SW PIC X(01) VALUE 'N'.
+               88  WS-MAINT-APPLIED           VALUE 'Y'.
+       01 LOOKUP-MASTER-STATUS PIC X(02) VALUE SPACES.
+       01 MAINT-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01 QUERY-FILE-STATUS    PIC X(02) VALUE SPACES.
+       01 QUERY-RESULT-STATUS  PIC X(02) VALUE SPACES.
+       01 WS-FOUND-IDX         PIC 9(03) VALUE 0.
+       01 WS-SHIFT-IDX         PIC 9(03) VALUE 0.
+       01 WS-SEARCH-KEY        PIC 9(01) VALUE 0.
+      * WS-RETURN-CODE: 0 = CLEAN, 4 = MAINTENANCE TRANSACTION SKIPPED,
+      *                 8 = FILE OPEN FAILURE.
+       01 WS-RETURN-CODE       PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
-           MOVE 1 TO KEYS(1)
-           MOVE 'a' TO VALUES(1)
-           MOVE 2 TO KEYS(2)
-           MOVE 'b' TO VALUES(2)
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 2
-               IF KEYS(IDX) = 1
-                   MOVE 'true' TO FLAG
-               END-IF
-           END-PERFORM
-           IF FLAG = 'true'
-               DISPLAY 'true'
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-LOOKUP-TABLE THRU 1000-EXIT
+           PERFORM 1200-APPLY-MAINTENANCE THRU 1200-EXIT
+           OPEN INPUT QUERY-FILE
+           IF QUERY-FILE-STATUS = '00'
+               CLOSE QUERY-FILE
+               PERFORM 3000-BATCH-LOOKUP THRU 3000-EXIT
            ELSE
-               DISPLAY 'false'
+               MOVE 'false' TO FLAG
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > REC-COUNT
+                   IF KEYS(IDX) = 1
+                       MOVE 'true' TO FLAG
+                   END-IF
+               END-PERFORM
+               IF FLAG = 'true'
+                   DISPLAY 'true'
+               ELSE
+                   DISPLAY 'false'
+               END-IF
+               MOVE 'false' TO FLAG
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > REC-COUNT
+                   IF KEYS(IDX) = 3
+                       MOVE 'true' TO FLAG
+                   END-IF
+               END-PERFORM
+               IF FLAG = 'true'
+                   DISPLAY 'true'
+               ELSE
+                   DISPLAY 'false'
+               END-IF
            END-IF
-           MOVE 'false' TO FLAG
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 2
-               IF KEYS(IDX) = 3
-                   MOVE 'true' TO FLAG
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * 1000-LOAD-LOOKUP-TABLE - READ LOOKUP-MASTER INTO KEYS/MAP-VALUES
+      *                          WHEN ONE IS PRESENT; OTHERWISE FALL
+      *                          BACK TO THE ORIGINAL TWO COMPILED-IN
+      *                          ENTRIES (1/a, 2/b).
+       1000-LOAD-LOOKUP-TABLE.
+           OPEN INPUT LOOKUP-MASTER
+           IF LOOKUP-MASTER-STATUS = '00'
+               PERFORM 1100-READ-LOOKUP-MASTER THRU 1100-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF REC-COUNT >= MAX-ENTRIES
+                       DISPLAY 'MAP-IN-OPERATOR: LOOKUP-MASTER EXCEEDS '
+                           'MAX-ENTRIES (' MAX-ENTRIES '), REMAINING '
+                           'ROWS SKIPPED'
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO REC-COUNT
+                       MOVE LM-KEY   TO KEYS(REC-COUNT)
+                       MOVE LM-VALUE TO MAP-VALUES(REC-COUNT)
+                       PERFORM 1100-READ-LOOKUP-MASTER THRU 1100-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE LOOKUP-MASTER
+           ELSE
+               MOVE 1   TO KEYS(1)
+               MOVE 'a' TO MAP-VALUES(1)
+               MOVE 2   TO KEYS(2)
+               MOVE 'b' TO MAP-VALUES(2)
+               MOVE 2   TO REC-COUNT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-LOOKUP-MASTER.
+           READ LOOKUP-MASTER
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      * 1200-APPLY-MAINTENANCE - APPLY EVERY ADD/UPDATE/DELETE
+      *                          TRANSACTION IN MAINT-FILE TO THE
+      *                          IN-MEMORY TABLE, THEN REWRITE LOOKUP-
+      *                          MASTER SO THE CHANGES PERSIST. WHEN NO
+      *                          MAINT-FILE IS PRESENT THE TABLE IS
+      *                          LEFT UNCHANGED.
+       1200-APPLY-MAINTENANCE.
+           OPEN INPUT MAINT-FILE
+           IF MAINT-FILE-STATUS = '00'
+               MOVE 'N' TO WS-EOF-SW
+               PERFORM 1300-READ-MAINT THRU 1300-EXIT
+               PERFORM UNTIL WS-EOF
+                   PERFORM 1400-APPLY-ONE-TRANSACTION THRU 1400-EXIT
+                   SET WS-MAINT-APPLIED TO TRUE
+                   PERFORM 1300-READ-MAINT THRU 1300-EXIT
+               END-PERFORM
+               CLOSE MAINT-FILE
+               IF WS-MAINT-APPLIED
+                   PERFORM 1600-REWRITE-LOOKUP-MASTER THRU 1600-EXIT
                END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-READ-MAINT.
+           READ MAINT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1300-EXIT.
+           EXIT.
+
+      * 1400-APPLY-ONE-TRANSACTION - ADD, UPDATE, OR DELETE THE ENTRY
+      *                              NAMED BY THE CURRENT MAINT-FILE-REC.
+       1400-APPLY-ONE-TRANSACTION.
+           MOVE MAINT-KEY TO WS-SEARCH-KEY
+           PERFORM 1500-FIND-KEY THRU 1500-EXIT
+           EVALUATE MAINT-OP
+               WHEN 'A'
+                   IF WS-FOUND
+                       MOVE MAINT-VALUE TO MAP-VALUES(WS-FOUND-IDX)
+                   ELSE
+                       IF REC-COUNT >= MAX-ENTRIES
+                           DISPLAY 'MAP-IN-OPERATOR: TABLE FULL, ADD '
+                               'OF KEY ' MAINT-KEY ' SKIPPED'
+                           MOVE 4 TO WS-RETURN-CODE
+                       ELSE
+                           ADD 1 TO REC-COUNT
+                           MOVE MAINT-KEY   TO KEYS(REC-COUNT)
+                           MOVE MAINT-VALUE TO MAP-VALUES(REC-COUNT)
+                       END-IF
+                   END-IF
+               WHEN 'U'
+                   IF WS-FOUND
+                       MOVE MAINT-VALUE TO MAP-VALUES(WS-FOUND-IDX)
+                   ELSE
+                       DISPLAY 'MAP-IN-OPERATOR: UPDATE OF UNKNOWN KEY '
+                           MAINT-KEY ' SKIPPED'
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               WHEN 'D'
+                   IF WS-FOUND
+                       PERFORM VARYING WS-SHIFT-IDX FROM WS-FOUND-IDX
+                               BY 1 UNTIL WS-SHIFT-IDX >= REC-COUNT
+                           MOVE KEYS(WS-SHIFT-IDX + 1)
+                               TO KEYS(WS-SHIFT-IDX)
+                           MOVE MAP-VALUES(WS-SHIFT-IDX + 1)
+                               TO MAP-VALUES(WS-SHIFT-IDX)
+                       END-PERFORM
+                       SUBTRACT 1 FROM REC-COUNT
+                   ELSE
+                       DISPLAY 'MAP-IN-OPERATOR: DELETE OF UNKNOWN KEY '
+                           MAINT-KEY ' SKIPPED'
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'MAP-IN-OPERATOR: UNKNOWN MAINT-OP '
+                       MAINT-OP ' SKIPPED'
+                   MOVE 4 TO WS-RETURN-CODE
+           END-EVALUATE.
+       1400-EXIT.
+           EXIT.
+
+      * 1500-FIND-KEY - LOCATE WS-SEARCH-KEY IN THE TABLE, SETTING
+      *                 WS-FOUND-IDX WHEN FOUND.
+       1500-FIND-KEY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 0   TO WS-FOUND-IDX
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > REC-COUNT OR WS-FOUND
+               IF KEYS(IDX) = WS-SEARCH-KEY
+                   SET WS-FOUND TO TRUE
+                   MOVE IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+       1500-EXIT.
+           EXIT.
+
+      * 1600-REWRITE-LOOKUP-MASTER - WRITE THE UPDATED TABLE BACK OUT TO
+      *                              LOOKUP-MASTER FOR THE NEXT RUN TO
+      *                              PICK UP.
+       1600-REWRITE-LOOKUP-MASTER.
+           OPEN OUTPUT LOOKUP-MASTER
+           IF LOOKUP-MASTER-STATUS NOT = '00'
+               DISPLAY 'MAP-IN-OPERATOR: UNABLE TO OPEN LOOKUP-MASTER '
+                   'FOR REWRITE, STATUS = ' LOOKUP-MASTER-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > REC-COUNT
+               MOVE KEYS(IDX)       TO LM-KEY
+               MOVE MAP-VALUES(IDX) TO LM-VALUE
+               WRITE LOOKUP-MASTER-REC
            END-PERFORM
-           IF FLAG = 'true'
-               DISPLAY 'true'
-           ELSE
-               DISPLAY 'false'
+           CLOSE LOOKUP-MASTER.
+       1600-EXIT.
+           EXIT.
+
+      * 3000-BATCH-LOOKUP - CHECK EVERY KEY LISTED IN QUERY-FILE AGAINST
+      *                     THE TABLE AND WRITE ONE FOUND/NOT-FOUND
+      *                     RESULT PER KEY TO QUERY-RESULT.
+       3000-BATCH-LOOKUP.
+           OPEN INPUT QUERY-FILE
+           OPEN OUTPUT QUERY-RESULT
+           IF QUERY-RESULT-STATUS NOT = '00'
+               DISPLAY 'MAP-IN-OPERATOR: UNABLE TO OPEN QUERY-RESULT, '
+                   'STATUS = ' QUERY-RESULT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
            END-IF
-           STOP RUN.
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-READ-QUERY THRU 3100-EXIT
+           PERFORM UNTIL WS-EOF
+               MOVE QF-KEY TO WS-SEARCH-KEY
+               PERFORM 1500-FIND-KEY THRU 1500-EXIT
+               MOVE QF-KEY TO QR-KEY
+               MOVE SPACE  TO QR-FILLER
+               IF WS-FOUND
+                   MOVE 'FOUND' TO QR-RESULT
+               ELSE
+                   MOVE 'NOT-FOUND' TO QR-RESULT
+               END-IF
+               WRITE QUERY-RESULT-REC
+               PERFORM 3100-READ-QUERY THRU 3100-EXIT
+           END-PERFORM
+           CLOSE QUERY-FILE
+           CLOSE QUERY-RESULT.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-QUERY.
+           READ QUERY-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
