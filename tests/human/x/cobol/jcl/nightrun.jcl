@@ -0,0 +1,60 @@
+//NIGHTRUN JOB (ACCTG),'OPERATIONS SUPPORT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY ROSTER/CATALOG BATCH WINDOW.
+//*
+//* RUNS GROUP-BY, DATASET-WHERE-FILTER, AND DATASET-SORT-TAKE-LIMIT
+//* AS THREE STEPS OF ONE JOB INSTEAD OF THREE SEPARATE MANUAL
+//* SUBMISSIONS. EACH DOWNSTREAM STEP CARRIES A COND PARAMETER SO IT
+//* IS BYPASSED WHEN AN EARLIER STEP ENDS WITH A CONDITION CODE OF 4
+//* OR HIGHER.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  RH  FIRST CUT.
+//*   2026-08-09  RH  DDNAMES SHORTENED TO 8 CHARACTERS OR LESS TO
+//*                   MATCH THE PROGRAMS' SELECT ... ASSIGN TO
+//*                   LITERALS (SEE EACH PROGRAM'S OWN MODIFICATION
+//*                   HISTORY). ADDED THE DD CARDS EACH STEP WAS
+//*                   MISSING FOR FILES ITS PROGRAM OPENS - CITY-CSV
+//*                   IN STEP010, ROST-RPT/EXCPTRPT/ROSTFILE IN
+//*                   STEP020, AND PROD-RPT/PROD-CSV/CHKPTFIL IN
+//*                   STEP030. BALANCE'S DISP CHANGED TO MOD SO IT
+//*                   CAN BE READ AND REWRITTEN ACROSS RUNS INSTEAD
+//*                   OF ONLY WORKING THE FIRST NIGHT. COND ON
+//*                   STEP020/STEP030 CHANGED FROM LT TO LE SO A
+//*                   RETURN CODE OF EXACTLY 4 BYPASSES THE NEXT STEP
+//*                   AS THE HEADER ABOVE HAS ALWAYS DOCUMENTED.
+//*
+//STEP010  EXEC PGM=GROUP-BY
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PEOPLE-F DD DSN=PROD.BATCH.ROSTER.PEOPLE,DISP=SHR
+//CITY-RPT DD SYSOUT=*
+//BALANCE  DD DSN=PROD.BATCH.ROSTER.BALANCE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//EXCPTRPT DD SYSOUT=*
+//CITY-CSV DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DATASET-WHERE-FILTER,COND=(4,LE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMCARD DD DSN=PROD.BATCH.PARMLIB(AGECUT),DISP=SHR
+//ROSTFILE DD DSN=PROD.BATCH.ROSTER.PEOPLE,DISP=SHR
+//ROST-RPT DD SYSOUT=*
+//EXCPTRPT DD SYSOUT=*
+//ADULTOUT DD DSN=PROD.BATCH.ROSTER.ADULTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//STEP030  EXEC PGM=DATASET-SORT-TAKE-LIMIT,COND=(4,LE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=PROD.BATCH.CATALOG.PRODMSTR,DISP=SHR
+//PM-SORT  DD DSN=PROD.BATCH.CATALOG.PRODSORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SORT-WRK DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//PARMCARD DD DSN=PROD.BATCH.PARMLIB(SORTOPT),DISP=SHR
+//CHKPTFIL DD DSN=PROD.BATCH.CATALOG.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//PROD-RPT DD SYSOUT=*
+//PROD-CSV DD SYSOUT=*
