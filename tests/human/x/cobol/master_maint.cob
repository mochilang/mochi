@@ -0,0 +1,622 @@
+      * PROGRAM-ID : MASTER-MAINT
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Applies add/change/inactivate transactions against
+      *              the roster and product masters, so day-to-day data
+      *              corrections don't require a programmer to hand-
+      *              edit ROSTER-FILE or PRODUCT-MASTER or recompile a
+      *              hardcoded MOVE.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - reads MAINT-TRANS (new shared
+      *                   MAINT-TRANS-REC copybook), loads the current
+      *                   ROSTER-FILE and PRODUCT-MASTER into memory the
+      *                   same way GROUP-BY and DATASET-WHERE-FILTER do,
+      *                   applies each transaction against the in-memory
+      *                   table, and rewrites ROSTER-FILE-NEW and
+      *                   PRODUCT-MASTER-NEW from the updated tables for
+      *                   ops to promote ahead of the next overnight
+      *                   run. Every transaction, accepted or rejected,
+      *                   prints to MAINT-RPT with the shared run-date/
+      *                   page header the rest of the suite uses.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-MAINT.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
+           SELECT ROSTER-FILE-NEW ASSIGN TO "ROSTER-FILE-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-NEW-STATUS.
+           SELECT PRODUCT-MASTER ASSIGN TO "PRODUCT-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-MASTER-STATUS.
+           SELECT PRODUCT-MASTER-NEW ASSIGN TO "PRODUCT-MASTER-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODUCT-MASTER-NEW-STATUS.
+           SELECT MAINT-TRANS ASSIGN TO "MAINT-TRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-TRANS-STATUS.
+           SELECT MAINT-RPT ASSIGN TO "MAINT-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-RPT-STATUS.
+           SELECT CONTROL-COUNTS ASSIGN TO "CONTROL-COUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-COUNTS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  ROSTER-FILE-REC.
+           COPY PERSON-REC REPLACING LVL BY 05.
+       FD  ROSTER-FILE-NEW
+           RECORD CONTAINS 22 CHARACTERS.
+       01  ROSTER-NEW-REC.
+           COPY PERSON-REC REPLACING LVL BY 05
+                                      PR-NAME BY RN-NAME
+                                      PR-AGE  BY RN-AGE
+                                      PR-CITY BY RN-CITY.
+       FD  PRODUCT-MASTER
+           RECORD CONTAINS 31 CHARACTERS.
+       01  PM-REC.
+           05  PM-SKU              PIC X(06).
+           05  PM-CATEGORY         PIC X(04).
+           05  PM-NAME             PIC X(12).
+           05  PM-PRICE            PIC 9(07)V99.
+       FD  PRODUCT-MASTER-NEW
+           RECORD CONTAINS 31 CHARACTERS.
+       01  PM-NEW-REC.
+           05  PM-NEW-SKU          PIC X(06).
+           05  PM-NEW-CATEGORY     PIC X(04).
+           05  PM-NEW-NAME         PIC X(12).
+           05  PM-NEW-PRICE        PIC 9(07)V99.
+       FD  MAINT-TRANS
+           RECORD CONTAINS 55 CHARACTERS.
+           COPY MAINT-TRANS-REC.
+       FD  MAINT-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+       FD  CONTROL-COUNTS
+           RECORD CONTAINS 51 CHARACTERS.
+           COPY CONTROL-REC.
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                   VALUE 'Y'.
+           05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-FOUND                 VALUE 'Y'.
+       01  ROSTER-FILE-STATUS       PIC X(02) VALUE SPACES.
+       01  ROSTER-FILE-NEW-STATUS   PIC X(02) VALUE SPACES.
+       01  PRODUCT-MASTER-STATUS    PIC X(02) VALUE SPACES.
+       01  PRODUCT-MASTER-NEW-STATUS PIC X(02) VALUE SPACES.
+       01  MAINT-TRANS-STATUS       PIC X(02) VALUE SPACES.
+       01  MAINT-RPT-STATUS         PIC X(02) VALUE SPACES.
+       01  CONTROL-COUNTS-STATUS    PIC X(02) VALUE SPACES.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * MAX-ROSTER/ROSTER-TABLE match DATASET-WHERE-FILTER's ceiling and
+      * field names; MAX-PRODUCTS/PRODUCT-TABLE match DATASET-SORT-
+      * TAKE-LIMIT's, so a transaction accepted here and a row read by
+      * either downstream job describe the same shape of data.
+       01  MAX-ROSTER               PIC 9(04) VALUE 500.
+       01  WS-ROSTER-COUNT          PIC 9(04) VALUE 0.
+       01  ROSTER-TABLE.
+           05  ROSTER-ENTRY OCCURS 500 TIMES.
+               COPY PERSON-REC REPLACING LVL BY 10
+                                          PR-NAME BY RT-NAME
+                                          PR-AGE  BY RT-AGE
+                                          PR-CITY BY RT-CITY.
+       01  MAX-PRODUCTS             PIC 9(04) VALUE 2000.
+       01  WS-PRODUCT-COUNT         PIC 9(04) VALUE 0.
+       01  PRODUCT-TABLE.
+           05  PT-ENTRY OCCURS 2000 TIMES.
+               10  PT-SKU           PIC X(06).
+               10  PT-CATEGORY      PIC X(04).
+               10  PT-NAME          PIC X(12).
+               10  PT-PRICE         PIC 9(07)V99.
+       01  I                        PIC 9(04).
+       01  J                        PIC 9(04).
+       01  WS-REMOVE-IDX            PIC 9(04).
+       01  WS-ACCEPT-COUNT          PIC 9(04) VALUE 0.
+       01  WS-REJECT-COUNT          PIC 9(04) VALUE 0.
+       01  WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+      * RPT-DETAIL - MAINT-RPT PER-TRANSACTION RESULT LINE LAYOUT.
+       01  RPT-DETAIL.
+           05  RD-TABLE             PIC X(01).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-ACTION            PIC X(01).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-KEY               PIC X(12).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-RESULT            PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RD-REASON            PIC X(30).
+           05  FILLER               PIC X(24) VALUE SPACES.
+      * RPT-CTL-LINE/RPT-CNT-LINE - MAINT-RPT SUMMARY LINES.
+       01  RPT-CTL-LINE.
+           05  FILLER               PIC X(15) VALUE 'TRANSACTIONS: '.
+           05  RD-CTL-APPLIED       PIC ZZZ9.
+           05  FILLER               PIC X(10) VALUE ' APPLIED, '.
+           05  RD-CTL-REJECTED      PIC ZZZ9.
+           05  FILLER               PIC X(09) VALUE ' REJECTED'.
+           05  FILLER               PIC X(38) VALUE SPACES.
+       01  RPT-CNT-LINE.
+           05  FILLER               PIC X(17) VALUE 'ROSTER RECORDS: '.
+           05  RD-ROSTER-COUNT      PIC ZZZ9.
+           05  FILLER               PIC X(21) VALUE
+               '   PRODUCT RECORDS: '.
+           05  RD-PRODUCT-COUNT     PIC ZZZ9.
+           05  FILLER               PIC X(34) VALUE SPACES.
+      * WS-RETURN-CODE: 0 = CLEAN, 4 = ONE OR MORE TRANSACTIONS
+      *                 REJECTED, 8 = FILE OPEN FAILURE.
+       01  WS-RETURN-CODE           PIC 9(02) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-ROSTER THRU 1000-EXIT
+           PERFORM 1100-LOAD-PRODUCTS THRU 1100-EXIT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT MAINT-RPT
+           IF MAINT-RPT-STATUS NOT = '00'
+               DISPLAY 'MASTER-MAINT: UNABLE TO OPEN MAINT-RPT, '
+                   'STATUS = ' MAINT-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           PERFORM 2000-APPLY-TRANSACTIONS THRU 2000-EXIT
+           PERFORM 3000-REWRITE-ROSTER THRU 3000-EXIT
+           PERFORM 3100-REWRITE-PRODUCTS THRU 3100-EXIT
+           MOVE SPACES           TO RPT-CTL-LINE
+           MOVE WS-ACCEPT-COUNT  TO RD-CTL-APPLIED
+           MOVE WS-REJECT-COUNT  TO RD-CTL-REJECTED
+           WRITE RPT-LINE FROM RPT-CTL-LINE
+           MOVE SPACES           TO RPT-CNT-LINE
+           MOVE WS-ROSTER-COUNT  TO RD-ROSTER-COUNT
+           MOVE WS-PRODUCT-COUNT TO RD-PRODUCT-COUNT
+           WRITE RPT-LINE FROM RPT-CNT-LINE
+           CLOSE MAINT-RPT
+           PERFORM 4200-WRITE-CONTROL-COUNTS THRU 4200-EXIT
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'MASTER MAINTENANCE REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 4200-WRITE-CONTROL-COUNTS - APPEND THE POST-MAINTENANCE ROSTER
+      *                             AND PRODUCT RECORD COUNTS TO
+      *                             CONTROL-COUNTS FOR THE NIGHTLY
+      *                             CONTROL-REPORT JOB. THE FILE IS
+      *                             CREATED ON ITS FIRST APPEND; ANY
+      *                             LATER RUN JUST EXTENDS IT.
+       4200-WRITE-CONTROL-COUNTS.
+           OPEN EXTEND CONTROL-COUNTS
+           IF CONTROL-COUNTS-STATUS NOT = '00'
+               OPEN OUTPUT CONTROL-COUNTS
+           END-IF
+           IF CONTROL-COUNTS-STATUS = '00'
+               MOVE 'MASTER-MAINT'        TO CTL-JOB-NAME
+               MOVE 'ROSTER-RECORDS'      TO CTL-METRIC-NAME
+               MOVE WS-ROSTER-COUNT       TO CTL-COUNT
+               WRITE CONTROL-REC
+               MOVE 'PRODUCT-RECORDS'     TO CTL-METRIC-NAME
+               MOVE WS-PRODUCT-COUNT      TO CTL-COUNT
+               WRITE CONTROL-REC
+               CLOSE CONTROL-COUNTS
+           ELSE
+               DISPLAY 'MASTER-MAINT: UNABLE TO OPEN CONTROL-COUNTS, '
+                   'STATUS = ' CONTROL-COUNTS-STATUS
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      * 1000-LOAD-ROSTER - READ THE CURRENT ROSTER-FILE INTO ROSTER-
+      *                    TABLE. A MISSING ROSTER-FILE IS TREATED AS AN
+      *                    EMPTY STARTING ROSTER RATHER THAN AN ERROR,
+      *                    SINCE BUILDING THAT FILE FROM SCRATCH FROM
+      *                    NOTHING BUT ADD TRANSACTIONS IS A LEGITIMATE
+      *                    FIRST RUN.
+       1000-LOAD-ROSTER.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT ROSTER-FILE
+           IF ROSTER-FILE-STATUS = '00'
+               PERFORM 1010-READ-ROSTER THRU 1010-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF WS-ROSTER-COUNT >= MAX-ROSTER
+                       DISPLAY 'MASTER-MAINT: ROSTER-FILE EXCEEDS '
+                           'MAX-ROSTER (' MAX-ROSTER
+                           '), REMAINING ROWS SKIPPED'
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-ROSTER-COUNT
+                       MOVE PR-NAME TO RT-NAME(WS-ROSTER-COUNT)
+                       MOVE PR-AGE  TO RT-AGE(WS-ROSTER-COUNT)
+                       MOVE PR-CITY TO RT-CITY(WS-ROSTER-COUNT)
+                       PERFORM 1010-READ-ROSTER THRU 1010-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF
+           MOVE 'N' TO WS-EOF-SW.
+       1000-EXIT.
+           EXIT.
+
+       1010-READ-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      * 1100-LOAD-PRODUCTS - READ THE CURRENT PRODUCT-MASTER INTO
+      *                      PRODUCT-TABLE, ON THE SAME "MISSING FILE
+      *                      MEANS EMPTY STARTING TABLE" TERMS AS
+      *                      1000-LOAD-ROSTER.
+       1100-LOAD-PRODUCTS.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT PRODUCT-MASTER
+           IF PRODUCT-MASTER-STATUS = '00'
+               PERFORM 1110-READ-PRODUCT THRU 1110-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF WS-PRODUCT-COUNT >= MAX-PRODUCTS
+                       DISPLAY 'MASTER-MAINT: PRODUCT-MASTER EXCEEDS '
+                           'MAX-PRODUCTS (' MAX-PRODUCTS
+                           '), REMAINING ROWS SKIPPED'
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-PRODUCT-COUNT
+                       MOVE PM-SKU      TO PT-SKU(WS-PRODUCT-COUNT)
+                       MOVE PM-CATEGORY TO PT-CATEGORY(WS-PRODUCT-COUNT)
+                       MOVE PM-NAME     TO PT-NAME(WS-PRODUCT-COUNT)
+                       MOVE PM-PRICE    TO PT-PRICE(WS-PRODUCT-COUNT)
+                       PERFORM 1110-READ-PRODUCT THRU 1110-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE PRODUCT-MASTER
+           END-IF
+           MOVE 'N' TO WS-EOF-SW.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-PRODUCT.
+           READ PRODUCT-MASTER
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      * 2000-APPLY-TRANSACTIONS - READ MAINT-TRANS, IF PRESENT, AND
+      *                           APPLY EACH TRANSACTION IN TURN
+      *                           AGAINST THE IN-MEMORY ROSTER OR
+      *                           PRODUCT TABLE. A MISSING MAINT-TRANS
+      *                           MEANS THIS RUN HAS NOTHING TO APPLY -
+      *                           THE MASTERS ARE STILL REWRITTEN
+      *                           UNCHANGED SO OPS ALWAYS GETS A FRESH
+      *                           -NEW FILE TO PROMOTE.
+       2000-APPLY-TRANSACTIONS.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT MAINT-TRANS
+           IF MAINT-TRANS-STATUS = '00'
+               PERFORM 2100-READ-TRANS THRU 2100-EXIT
+               PERFORM UNTIL WS-EOF
+                   PERFORM 2200-APPLY-ONE-TRANS THRU 2200-EXIT
+                   PERFORM 2100-READ-TRANS THRU 2100-EXIT
+               END-PERFORM
+               CLOSE MAINT-TRANS
+           ELSE
+               DISPLAY 'MASTER-MAINT: NO MAINT-TRANS FILE PRESENT, '
+                   'NO TRANSACTIONS APPLIED THIS RUN'
+           END-IF
+           MOVE 'N' TO WS-EOF-SW.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TRANS.
+           READ MAINT-TRANS
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      * 2200-APPLY-ONE-TRANS - DISPATCH ONE TRANSACTION TO ITS TABLE/
+      *                        ACTION HANDLER BY MT-TABLE-CODE AND
+      *                        MT-ACTION-CODE, STARTING THE REPORT LINE
+      *                        FROM THE FIELDS COMMON TO EVERY
+      *                        TRANSACTION SO EACH HANDLER ONLY HAS TO
+      *                        FILL IN THE RESULT AND REASON.
+       2200-APPLY-ONE-TRANS.
+           MOVE SPACES         TO RPT-DETAIL
+           MOVE MT-TABLE-CODE  TO RD-TABLE
+           MOVE MT-ACTION-CODE TO RD-ACTION
+           IF MT-TABLE-ROSTER
+               MOVE MT-NAME TO RD-KEY
+           ELSE
+               MOVE MT-SKU  TO RD-KEY
+           END-IF
+           EVALUATE TRUE
+               WHEN MT-TABLE-ROSTER AND MT-ACTION-ADD
+                   PERFORM 2310-ADD-ROSTER THRU 2310-EXIT
+               WHEN MT-TABLE-ROSTER AND MT-ACTION-CHANGE
+                   PERFORM 2320-CHANGE-ROSTER THRU 2320-EXIT
+               WHEN MT-TABLE-ROSTER AND MT-ACTION-INACTIVATE
+                   PERFORM 2330-INACTIVATE-ROSTER THRU 2330-EXIT
+               WHEN MT-TABLE-PRODUCT AND MT-ACTION-ADD
+                   PERFORM 2410-ADD-PRODUCT THRU 2410-EXIT
+               WHEN MT-TABLE-PRODUCT AND MT-ACTION-CHANGE
+                   PERFORM 2420-CHANGE-PRODUCT THRU 2420-EXIT
+               WHEN MT-TABLE-PRODUCT AND MT-ACTION-INACTIVATE
+                   PERFORM 2430-INACTIVATE-PRODUCT THRU 2430-EXIT
+               WHEN OTHER
+                   MOVE 'UNKNOWN TABLE OR ACTION CODE'
+                       TO WS-REJECT-REASON
+                   PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+      * 2310-ADD-ROSTER - APPEND A NEW ROSTER ENTRY, REJECTING A NAME
+      *                   ALREADY ON FILE OR A TABLE THAT HAS NO ROOM.
+       2310-ADD-ROSTER.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT
+               IF RT-NAME(I) = MT-NAME AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               MOVE 'KEY ALREADY ON FILE'
+                   TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           ELSE
+               IF WS-ROSTER-COUNT >= MAX-ROSTER
+                   MOVE 'ROSTER TABLE FULL' TO WS-REJECT-REASON
+                   PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+               ELSE
+                   ADD 1 TO WS-ROSTER-COUNT
+                   MOVE MT-NAME TO RT-NAME(WS-ROSTER-COUNT)
+                   MOVE MT-AGE  TO RT-AGE(WS-ROSTER-COUNT)
+                   MOVE MT-CITY TO RT-CITY(WS-ROSTER-COUNT)
+                   PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+               END-IF
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      * 2320-CHANGE-ROSTER - UPDATE AGE/CITY ON THE ROSTER ENTRY MATCHING
+      *                      MT-NAME, REJECTING WHEN NO SUCH ENTRY IS ON
+      *                      FILE.
+       2320-CHANGE-ROSTER.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT
+               IF RT-NAME(I) = MT-NAME AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+                   MOVE MT-AGE  TO RT-AGE(I)
+                   MOVE MT-CITY TO RT-CITY(I)
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           END-IF.
+       2320-EXIT.
+           EXIT.
+
+      * 2330-INACTIVATE-ROSTER - REMOVE THE ROSTER ENTRY MATCHING
+      *                          MT-NAME FROM ROSTER-TABLE, REJECTING
+      *                          WHEN NO SUCH ENTRY IS ON FILE.
+       2330-INACTIVATE-ROSTER.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT
+               IF RT-NAME(I) = MT-NAME AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+                   MOVE I TO WS-REMOVE-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               PERFORM 2350-REMOVE-ROSTER-ENTRY THRU 2350-EXIT
+               PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           END-IF.
+       2330-EXIT.
+           EXIT.
+
+      * 2350-REMOVE-ROSTER-ENTRY - CLOSE THE GAP LEFT BY WS-REMOVE-IDX
+      *                            BY SHIFTING EVERY ENTRY AFTER IT DOWN
+      *                            ONE POSITION, THEN SHRINKING
+      *                            WS-ROSTER-COUNT.
+       2350-REMOVE-ROSTER-ENTRY.
+           PERFORM VARYING I FROM WS-REMOVE-IDX BY 1
+                   UNTIL I >= WS-ROSTER-COUNT
+               MOVE RT-NAME(I + 1) TO RT-NAME(I)
+               MOVE RT-AGE(I + 1)  TO RT-AGE(I)
+               MOVE RT-CITY(I + 1) TO RT-CITY(I)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-ROSTER-COUNT.
+       2350-EXIT.
+           EXIT.
+
+      * 2410-ADD-PRODUCT - APPEND A NEW PRODUCT ENTRY, REJECTING A SKU
+      *                    ALREADY ON FILE OR A TABLE THAT HAS NO ROOM.
+       2410-ADD-PRODUCT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PRODUCT-COUNT
+               IF PT-SKU(J) = MT-SKU AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               MOVE 'KEY ALREADY ON FILE'
+                   TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           ELSE
+               IF WS-PRODUCT-COUNT >= MAX-PRODUCTS
+                   MOVE 'PRODUCT TABLE FULL' TO WS-REJECT-REASON
+                   PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+               ELSE
+                   ADD 1 TO WS-PRODUCT-COUNT
+                   MOVE MT-SKU        TO PT-SKU(WS-PRODUCT-COUNT)
+                   MOVE MT-CATEGORY   TO PT-CATEGORY(WS-PRODUCT-COUNT)
+                   MOVE MT-PROD-NAME  TO PT-NAME(WS-PRODUCT-COUNT)
+                   MOVE MT-PRICE      TO PT-PRICE(WS-PRODUCT-COUNT)
+                   PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+               END-IF
+           END-IF.
+       2410-EXIT.
+           EXIT.
+
+      * 2420-CHANGE-PRODUCT - UPDATE CATEGORY/NAME/PRICE ON THE PRODUCT
+      *                       ENTRY MATCHING MT-SKU, REJECTING WHEN NO
+      *                       SUCH ENTRY IS ON FILE.
+       2420-CHANGE-PRODUCT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PRODUCT-COUNT
+               IF PT-SKU(J) = MT-SKU AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+                   MOVE MT-CATEGORY  TO PT-CATEGORY(J)
+                   MOVE MT-PROD-NAME TO PT-NAME(J)
+                   MOVE MT-PRICE     TO PT-PRICE(J)
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           END-IF.
+       2420-EXIT.
+           EXIT.
+
+      * 2430-INACTIVATE-PRODUCT - REMOVE THE PRODUCT ENTRY MATCHING
+      *                           MT-SKU FROM PRODUCT-TABLE, REJECTING
+      *                           WHEN NO SUCH ENTRY IS ON FILE.
+       2430-INACTIVATE-PRODUCT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PRODUCT-COUNT
+               IF PT-SKU(J) = MT-SKU AND NOT WS-FOUND
+                   SET WS-FOUND TO TRUE
+                   MOVE J TO WS-REMOVE-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               PERFORM 2450-REMOVE-PRODUCT-ENTRY THRU 2450-EXIT
+               PERFORM 2800-REPORT-ACCEPT THRU 2800-EXIT
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-REJECT-REASON
+               PERFORM 2900-REPORT-REJECT THRU 2900-EXIT
+           END-IF.
+       2430-EXIT.
+           EXIT.
+
+      * 2450-REMOVE-PRODUCT-ENTRY - CLOSE THE GAP LEFT BY WS-REMOVE-IDX
+      *                             BY SHIFTING EVERY ENTRY AFTER IT
+      *                             DOWN ONE POSITION, THEN SHRINKING
+      *                             WS-PRODUCT-COUNT.
+       2450-REMOVE-PRODUCT-ENTRY.
+           PERFORM VARYING J FROM WS-REMOVE-IDX BY 1
+                   UNTIL J >= WS-PRODUCT-COUNT
+               MOVE PT-SKU(J + 1)      TO PT-SKU(J)
+               MOVE PT-CATEGORY(J + 1) TO PT-CATEGORY(J)
+               MOVE PT-NAME(J + 1)     TO PT-NAME(J)
+               MOVE PT-PRICE(J + 1)    TO PT-PRICE(J)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-PRODUCT-COUNT.
+       2450-EXIT.
+           EXIT.
+
+      * 2800-REPORT-ACCEPT - PRINT AN ACCEPTED TRANSACTION TO MAINT-RPT
+      *                      AND COUNT IT.
+       2800-REPORT-ACCEPT.
+           MOVE 'ACCEPTED' TO RD-RESULT
+           MOVE SPACES     TO RD-REASON
+           WRITE RPT-LINE FROM RPT-DETAIL
+           ADD 1 TO WS-ACCEPT-COUNT.
+       2800-EXIT.
+           EXIT.
+
+      * 2900-REPORT-REJECT - PRINT A REJECTED TRANSACTION, WITH ITS
+      *                      REASON, TO MAINT-RPT AND COUNT IT.
+       2900-REPORT-REJECT.
+           MOVE 'REJECTED'       TO RD-RESULT
+           MOVE WS-REJECT-REASON TO RD-REASON
+           WRITE RPT-LINE FROM RPT-DETAIL
+           ADD 1 TO WS-REJECT-COUNT.
+       2900-EXIT.
+           EXIT.
+
+      * 3000-REWRITE-ROSTER - WRITE THE UPDATED ROSTER-TABLE OUT TO
+      *                       ROSTER-FILE-NEW, FOR OPS TO PROMOTE IN
+      *                       PLACE OF ROSTER-FILE AHEAD OF THE NEXT
+      *                       RUN OF DATASET-WHERE-FILTER.
+       3000-REWRITE-ROSTER.
+           OPEN OUTPUT ROSTER-FILE-NEW
+           IF ROSTER-FILE-NEW-STATUS NOT = '00'
+               DISPLAY 'MASTER-MAINT: UNABLE TO OPEN ROSTER-FILE-NEW, '
+                   'STATUS = ' ROSTER-FILE-NEW-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROSTER-COUNT
+               MOVE RT-NAME(I) TO RN-NAME
+               MOVE RT-AGE(I)  TO RN-AGE
+               MOVE RT-CITY(I) TO RN-CITY
+               WRITE ROSTER-NEW-REC
+           END-PERFORM
+           CLOSE ROSTER-FILE-NEW.
+       3000-EXIT.
+           EXIT.
+
+      * 3100-REWRITE-PRODUCTS - WRITE THE UPDATED PRODUCT-TABLE OUT TO
+      *                         PRODUCT-MASTER-NEW, FOR OPS TO PROMOTE
+      *                         IN PLACE OF PRODUCT-MASTER AHEAD OF THE
+      *                         NEXT RUN OF DATASET-SORT-TAKE-LIMIT.
+       3100-REWRITE-PRODUCTS.
+           OPEN OUTPUT PRODUCT-MASTER-NEW
+           IF PRODUCT-MASTER-NEW-STATUS NOT = '00'
+               DISPLAY 'MASTER-MAINT: UNABLE TO OPEN '
+                   'PRODUCT-MASTER-NEW, STATUS = '
+                   PRODUCT-MASTER-NEW-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PRODUCT-COUNT
+               MOVE PT-SKU(J)      TO PM-NEW-SKU
+               MOVE PT-CATEGORY(J) TO PM-NEW-CATEGORY
+               MOVE PT-NAME(J)     TO PM-NEW-NAME
+               MOVE PT-PRICE(J)    TO PM-NEW-PRICE
+               WRITE PM-NEW-REC
+           END-PERFORM
+           CLOSE PRODUCT-MASTER-NEW.
+       3100-EXIT.
+           EXIT.
