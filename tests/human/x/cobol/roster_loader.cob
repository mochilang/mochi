@@ -0,0 +1,93 @@
+      * PROGRAM-ID : ROSTER-LOADER
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Shared PERSON-REC-shaped master-file loader. Any
+      *              program that keeps a roster table built from the
+      *              shared PERSON-REC copybook can CALL 'ROSTER-
+      *              LOADER' USING an optional line sequential file
+      *              name and its own table instead of hand-rolling its
+      *              own read loop. LK-REC-COUNT comes back 0, and
+      *              LK-TABLE is left untouched, when the named file is
+      *              not present, so the caller's compiled-in sample
+      *              data stands as the default.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - gives DATASET-WHERE-FILTER a real
+      *                   optional roster file in place of its four
+      *                   hardcoded MOVE statements. GROUP-BY's own
+      *                   2000-LOAD-ROSTER is left as its own paragraph
+      *                   rather than rewired through this utility -
+      *                   its PEOPLE-FILE read is fused with its own
+      *                   per-row exception reporting to EXCEPT-RPT, and
+      *                   this loader has no way to surface that without
+      *                   turning a generic table-loading utility into
+      *                   a GROUP-BY-specific one.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-LOADER.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOADER-FILE ASSIGN TO DYNAMIC WS-LOADER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOADER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOADER-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  LOADER-REC.
+           05  LOADER-NAME             PIC X(10).
+           05  LOADER-AGE              PIC 9(02).
+           05  LOADER-CITY             PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  WS-LOADER-FILENAME         PIC X(40).
+       01  WS-LOADER-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+      * LK-MAX-ENTRIES BOUNDS HOW MANY ENTRIES OF LK-TABLE ARE ACTUALLY
+      * THE CALLER'S - THE OCCURS CEILING DECLARED BELOW IS ONLY A
+      * WORST-CASE BUFFER SIZE, NOT THE CALLER'S TRUE TABLE SIZE.
+       LINKAGE SECTION.
+       01  LK-FILENAME                PIC X(40).
+       01  LK-MAX-ENTRIES              PIC 9(04).
+       01  LK-REC-COUNT                PIC 9(04).
+       01  LK-TABLE.
+           05  LK-ENTRY OCCURS 500 TIMES.
+               10  LK-NAME             PIC X(10).
+               10  LK-AGE              PIC 9(02).
+               10  LK-CITY             PIC X(10).
+       PROCEDURE DIVISION USING LK-FILENAME, LK-MAX-ENTRIES,
+               LK-REC-COUNT, LK-TABLE.
+       0000-MAINLINE.
+           MOVE 'N' TO WS-EOF-SW
+           MOVE 0 TO LK-REC-COUNT
+           MOVE LK-FILENAME TO WS-LOADER-FILENAME
+           OPEN INPUT LOADER-FILE
+           IF WS-LOADER-STATUS = '00'
+               PERFORM 1000-READ-ENTRY THRU 1000-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF LK-REC-COUNT >= LK-MAX-ENTRIES
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO LK-REC-COUNT
+                       MOVE LOADER-NAME TO LK-NAME(LK-REC-COUNT)
+                       MOVE LOADER-AGE  TO LK-AGE(LK-REC-COUNT)
+                       MOVE LOADER-CITY TO LK-CITY(LK-REC-COUNT)
+                       PERFORM 1000-READ-ENTRY THRU 1000-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE LOADER-FILE
+           END-IF
+           GOBACK.
+
+       1000-READ-ENTRY.
+           READ LOADER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
