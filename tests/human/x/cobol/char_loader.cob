@@ -0,0 +1,81 @@
+      * PROGRAM-ID : CHAR-LOADER
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Shared single-character master-file loader. Any
+      *              program in the suite that keeps a small OCCURS
+      *              table of one-byte entries (digits, letters) can
+      *              CALL 'CHAR-LOADER' USING an optional line
+      *              sequential file name and its own table instead of
+      *              hand-rolling its own read loop. LK-REC-COUNT comes
+      *              back 0, and LK-TABLE is left untouched, when the
+      *              named file is not present, so the caller's
+      *              compiled-in sample data stands as the default.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut - factored out of the identical
+      *                   "read a line sequential file into an OCCURS
+      *                   table of scalars" logic that QUERY-SUM-SELECT,
+      *                   CROSS-JOIN-FILTER, and CROSS-JOIN-TRIPLE would
+      *                   otherwise each have had to write for
+      *                   themselves.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHAR-LOADER.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOADER-FILE ASSIGN TO DYNAMIC WS-LOADER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOADER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOADER-FILE
+           RECORD CONTAINS 01 CHARACTERS.
+       01  LOADER-REC                 PIC X(01).
+       WORKING-STORAGE SECTION.
+       01  WS-LOADER-FILENAME         PIC X(40).
+       01  WS-LOADER-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF                       VALUE 'Y'.
+      * LK-MAX-ENTRIES BOUNDS HOW MANY BYTES OF LK-TABLE ARE ACTUALLY
+      * THE CALLER'S - THE OCCURS CEILING DECLARED BELOW IS ONLY A
+      * WORST-CASE BUFFER SIZE, NOT THE CALLER'S TRUE TABLE SIZE.
+       LINKAGE SECTION.
+       01  LK-FILENAME                PIC X(40).
+       01  LK-MAX-ENTRIES              PIC 9(04).
+       01  LK-REC-COUNT                PIC 9(04).
+       01  LK-TABLE.
+           05  LK-ENTRY OCCURS 500 TIMES PIC X(01).
+       PROCEDURE DIVISION USING LK-FILENAME, LK-MAX-ENTRIES,
+               LK-REC-COUNT, LK-TABLE.
+       0000-MAINLINE.
+           MOVE 'N' TO WS-EOF-SW
+           MOVE 0 TO LK-REC-COUNT
+           MOVE LK-FILENAME TO WS-LOADER-FILENAME
+           OPEN INPUT LOADER-FILE
+           IF WS-LOADER-STATUS = '00'
+               PERFORM 1000-READ-ENTRY THRU 1000-EXIT
+               PERFORM UNTIL WS-EOF
+                   IF LK-REC-COUNT >= LK-MAX-ENTRIES
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO LK-REC-COUNT
+                       MOVE LOADER-REC TO LK-ENTRY(LK-REC-COUNT)
+                       PERFORM 1000-READ-ENTRY THRU 1000-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE LOADER-FILE
+           END-IF
+           GOBACK.
+
+       1000-READ-ENTRY.
+           READ LOADER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
