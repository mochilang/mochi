@@ -1,49 +1,512 @@
+      * PROGRAM-ID : GROUP-BY
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-02-11
+      * REMARKS    : Nightly roster summary - groups headcount by city
+      *              and prints average age per city.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Roster now read from PEOPLE-FILE instead of
+      *                   being built with literal MOVEs.
+      *   2026-08-09  RH  City buckets are now discovered as the roster
+      *                   is scanned instead of being limited to a
+      *                   hardcoded Paris/Hanoi EVALUATE.
+      *   2026-08-09  RH  Summary now prints to CITY-RPT with a run
+      *                   date/page header instead of DISPLAY only.
+      *   2026-08-09  RH  Added MIN-AGE/MAX-AGE per city alongside
+      *                   COUNT/SUM/AVG.
+      *   2026-08-09  RH  Roster tables now sized to MAX-PEOPLE (500)
+      *                   with REC-COUNT driving all loops, replacing
+      *                   the fixed OCCURS 6.
+      *   2026-08-09  RH  Added a percent-of-total-roster column to the
+      *                   city summary.
+      *   2026-08-09  RH  Now carries YTD/MTD count and age totals
+      *                   forward across runs via BALANCE-FILE.
+      *   2026-08-09  RH  Rows with a blank name or an out-of-range age
+      *                   are now rejected to EXCEPT-RPT instead of
+      *                   being folded into the averages.
+      *   2026-08-09  RH  PEOPLE-REC and the in-memory roster table now
+      *                   come from the shared PERSON-REC copybook
+      *                   instead of their own separately-declared,
+      *                   narrower NAME field.
+      *   2026-08-09  RH  Adopted the suite-wide WS-RETURN-CODE
+      *                   convention (0 clean, 4 rows rejected, 8 file
+      *                   open failure) in place of a bare STOP RUN.
+      *   2026-08-09  RH  WS-PAGE-NO/WS-RUN-DATE/RPT-HDR-1/RPT-HDR-2 now
+      *                   come from the shared RPT-HDR-REC copybook
+      *                   instead of their own inline 01-levels, so the
+      *                   other report-producing programs in the suite
+      *                   can share the same header layout.
+      *   2026-08-09  RH  Now appends its roster record count to
+      *                   CONTROL-COUNTS for the nightly CONTROL-REPORT
+      *                   job.
+      *   2026-08-09  RH  City summary now also extracted to CITY-CSV,
+      *                   a comma-delimited flat file with a header
+      *                   row, for downstream reporting tools that
+      *                   don't read CITY-RPT's print-file layout.
+      *   2026-08-09  RH  Corrected the age sanity check - PR-AGE is a
+      *                   two-digit field and can never hold a value
+      *                   above 99, so the old "AGE > 120" test could
+      *                   never fire against any row this field can
+      *                   actually contain. Now flags a non-numeric
+      *                   age instead, which is the way bad data
+      *                   actually shows up in that field.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GROUP-BY.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-02-11.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-FILE ASSIGN TO "PEOPLE-F"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PEOPLE-FILE-STATUS.
+           SELECT CITY-RPT ASSIGN TO "CITY-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CITY-RPT-STATUS.
+           SELECT BALANCE-FILE ASSIGN TO "BALANCE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BALANCE-FILE-STATUS.
+           SELECT EXCEPT-RPT ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPT-RPT-STATUS.
+           SELECT CONTROL-COUNTS ASSIGN TO "CONTROL-COUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-COUNTS-STATUS.
+           SELECT CITY-CSV ASSIGN TO "CITY-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CITY-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEOPLE-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01  PEOPLE-REC.
+           COPY PERSON-REC REPLACING LVL BY 05.
+       FD  CITY-RPT
+           RECORD CONTAINS 140 CHARACTERS.
+       01  RPT-LINE                PIC X(140).
+       FD  BALANCE-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01  BALANCE-REC.
+           05  BAL-CITY            PIC X(10).
+           05  BAL-LAST-YYYYMM     PIC 9(06).
+           05  BAL-YTD-COUNT       PIC 9(07).
+           05  BAL-YTD-SUM         PIC 9(09).
+           05  BAL-MTD-COUNT       PIC 9(07).
+           05  BAL-MTD-SUM         PIC 9(09).
+       FD  EXCEPT-RPT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  EXCEPT-LINE.
+           05  EXCPT-ROW           PIC ZZ9.
+           05  EXCPT-DASH          PIC X(03).
+           05  EXCPT-REASON        PIC X(44).
+       FD  CONTROL-COUNTS
+           RECORD CONTAINS 51 CHARACTERS.
+           COPY CONTROL-REC.
+       FD  CITY-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-LINE                PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NAMES OCCURS 6 TIMES PIC X(7).
-       01 AGES  OCCURS 6 TIMES PIC 99.
-       01 CITIES OCCURS 6 TIMES PIC X(10).
-       01 I PIC 9.
-       01 PARIS-COUNT PIC 9 VALUE 0.
-       01 PARIS-SUM   PIC 99 VALUE 0.
-       01 HANOI-COUNT PIC 9 VALUE 0.
-       01 HANOI-SUM   PIC 99 VALUE 0.
-       01 PARIS-AVG  PIC 99V9(15).
-       01 HANOI-AVG  PIC 99V9(15).
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+       01  PEOPLE-FILE-STATUS      PIC X(02) VALUE SPACES.
+       01  CITY-RPT-STATUS         PIC X(02) VALUE SPACES.
+       01  BALANCE-FILE-STATUS     PIC X(02) VALUE SPACES.
+       01  EXCEPT-RPT-STATUS       PIC X(02) VALUE SPACES.
+       01  CONTROL-COUNTS-STATUS   PIC X(02) VALUE SPACES.
+       01  CITY-CSV-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-INPUT-ROW             PIC 9(03) VALUE 0.
+       01  WS-REJECT-COUNT          PIC 9(03) VALUE 0.
+      * WS-RETURN-CODE: 0 = CLEAN, 4 = ROWS REJECTED, 8 = FILE OPEN
+      *                 FAILURE.
+       01  WS-RETURN-CODE           PIC 9(02) VALUE 0.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 140.
+       01  WS-RUN-YYYYMM REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YYYYMM-N     PIC 9(06).
+           05  FILLER              PIC 9(02).
+       01  BAL-TABLE.
+           05  BAL-ENTRY OCCURS 50 TIMES.
+               10  BT-CITY         PIC X(10).
+               10  BT-LAST-YYYYMM  PIC 9(06) VALUE 0.
+               10  BT-YTD-COUNT    PIC 9(07) VALUE 0.
+               10  BT-YTD-SUM      PIC 9(09) VALUE 0.
+               10  BT-MTD-COUNT    PIC 9(07) VALUE 0.
+               10  BT-MTD-SUM      PIC 9(09) VALUE 0.
+       01  BAL-COUNT                PIC 9(05) VALUE 0.
+       01  BT-IDX                   PIC 9(05).
+       01  BT-MATCH-IDX             PIC 9(05).
+       01  BT-FOUND-SW              PIC X(01) VALUE 'N'.
+           88  BT-FOUND                       VALUE 'Y'.
+       01  RPT-DETAIL.
+           05  RD-CITY             PIC X(10).
+           05  FILLER              PIC X(11) VALUE ' : COUNT = '.
+           05  RD-COUNT            PIC ZZZZ9.
+           05  FILLER              PIC X(13) VALUE ' , AVG AGE = '.
+           05  RD-AVG              PIC ZZ9.99.
+           05  FILLER              PIC X(13) VALUE ' , MIN AGE = '.
+           05  RD-MIN-AGE          PIC ZZ9.
+           05  FILLER              PIC X(13) VALUE ' , MAX AGE = '.
+           05  RD-MAX-AGE          PIC ZZ9.
+           05  FILLER              PIC X(09) VALUE ' , PCT = '.
+           05  RD-PCT              PIC ZZ9.99.
+           05  FILLER              PIC X(01) VALUE '%'.
+           05  FILLER              PIC X(10) VALUE ' , YTD = '.
+           05  RD-YTD-COUNT        PIC ZZZZZZ9.
+           05  FILLER              PIC X(10) VALUE ' , MTD = '.
+           05  RD-MTD-COUNT        PIC ZZZZZZ9.
+           05  FILLER              PIC X(10) VALUE SPACES.
+      * CSV-HEADER/CSV-DETAIL - CITY-CSV HEADER AND DETAIL LINE
+      * LAYOUTS. FIELDS ARE COMMA-DELIMITED SO A SPREADSHEET OR
+      * DOWNSTREAM JOB CAN READ THE EXTRACT DIRECTLY. UNLIKE RPT-
+      * DETAIL, CSV-DETAIL IS NEVER MOVE-SPACES-CLEARED BEFORE ITS
+      * FIELDS ARE FILLED IN - THAT WOULD BLANK OUT THE COMMA FILLERS
+      * TOO, SINCE A GROUP MOVE OVERWRITES THE WHOLE GROUP INCLUDING
+      * FILLER VALUE CLAUSES.
+       01  CSV-HEADER.
+           05  FILLER              PIC X(53) VALUE
+               'CITY,COUNT,AVG_AGE,MIN_AGE,MAX_AGE,PCT,YTD,MTD'.
+           05  FILLER              PIC X(27) VALUE SPACES.
+       01  CSV-DETAIL.
+           05  CSV-CITY            PIC X(10).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-COUNT           PIC ZZZZ9.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-AVG             PIC ZZ9.99.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-MIN-AGE         PIC ZZ9.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-MAX-AGE         PIC ZZ9.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-PCT             PIC ZZ9.99.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-YTD-COUNT       PIC ZZZZZZ9.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  CSV-MTD-COUNT       PIC ZZZZZZ9.
+           05  FILLER              PIC X(26) VALUE SPACES.
+       01  MAX-PEOPLE               PIC 9(03) VALUE 500.
+       01  ROSTER-TABLE.
+           05  ROSTER-ENTRY OCCURS 500 TIMES.
+               COPY PERSON-REC REPLACING LVL BY 10
+                                          PR-NAME BY RT-NAME
+                                          PR-AGE  BY RT-AGE
+                                          PR-CITY BY RT-CITY.
+       01  I PIC 9(03).
+       01  REC-COUNT               PIC 9(03) VALUE 0.
+       01  CITY-TABLE.
+           05  CITY-ENTRY OCCURS 50 TIMES.
+               10  CT-CITY         PIC X(10).
+               10  CT-COUNT        PIC 9(05) VALUE 0.
+               10  CT-SUM          PIC 9(07) VALUE 0.
+               10  CT-AVG          PIC 99V9(15).
+               10  CT-MIN-AGE      PIC 9(03) VALUE 999.
+               10  CT-MAX-AGE      PIC 9(03) VALUE 0.
+               10  CT-PCT          PIC 999V99.
+       01  TOTAL-COUNT              PIC 9(05) VALUE 0.
+       01  CITY-COUNT               PIC 9(05) VALUE 0.
+       01  CT-IDX                   PIC 9(05).
+       01  CT-MATCH-IDX             PIC 9(05).
+       01  CT-FOUND-SW              PIC X(01) VALUE 'N'.
+           88  CT-FOUND                       VALUE 'Y'.
        PROCEDURE DIVISION.
-           MOVE 'Alice'   TO NAMES(1)
-           MOVE 30        TO AGES(1)
-           MOVE 'Paris'   TO CITIES(1)
-           MOVE 'Bob'     TO NAMES(2)
-           MOVE 15        TO AGES(2)
-           MOVE 'Hanoi'   TO CITIES(2)
-           MOVE 'Charlie' TO NAMES(3)
-           MOVE 65        TO AGES(3)
-           MOVE 'Paris'   TO CITIES(3)
-           MOVE 'Diana'   TO NAMES(4)
-           MOVE 45        TO AGES(4)
-           MOVE 'Hanoi'   TO CITIES(4)
-           MOVE 'Eve'     TO NAMES(5)
-           MOVE 70        TO AGES(5)
-           MOVE 'Paris'   TO CITIES(5)
-           MOVE 'Frank'   TO NAMES(6)
-           MOVE 22        TO AGES(6)
-           MOVE 'Hanoi'   TO CITIES(6)
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
-               EVALUATE CITIES(I)
-                   WHEN 'Paris'
-                       ADD 1 TO PARIS-COUNT
-                       ADD AGES(I) TO PARIS-SUM
-                   WHEN 'Hanoi'
-                       ADD 1 TO HANOI-COUNT
-                       ADD AGES(I) TO HANOI-SUM
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 2000-LOAD-ROSTER THRU 2000-EXIT
+           PERFORM 3000-GROUP-BY-CITY THRU 3000-EXIT
+           PERFORM 3200-UPDATE-BALANCES THRU 3200-EXIT
+           PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT
+           PERFORM 4200-WRITE-CONTROL-COUNTS THRU 4200-EXIT
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * 2000-LOAD-ROSTER - READ PEOPLE-FILE INTO THE WORKING TABLES.
+       2000-LOAD-ROSTER.
+           OPEN INPUT PEOPLE-FILE
+           IF PEOPLE-FILE-STATUS NOT = '00'
+               DISPLAY 'GROUP-BY: UNABLE TO OPEN PEOPLE-FILE, STATUS = '
+                   PEOPLE-FILE-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPT-RPT
+           IF EXCEPT-RPT-STATUS NOT = '00'
+               DISPLAY 'GROUP-BY: UNABLE TO OPEN EXCEPT-RPT, STATUS = '
+                   EXCEPT-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 2100-READ-PEOPLE THRU 2100-EXIT
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-INPUT-ROW
+               EVALUATE TRUE
+                   WHEN PR-NAME = SPACES
+                       MOVE 'BLANK NAME' TO EXCPT-REASON
+                       PERFORM 2200-REJECT-ROW THRU 2200-EXIT
+                   WHEN PR-AGE NOT NUMERIC
+                       MOVE 'AGE NOT NUMERIC' TO EXCPT-REASON
+                       PERFORM 2200-REJECT-ROW THRU 2200-EXIT
+                   WHEN REC-COUNT >= MAX-PEOPLE
+                       DISPLAY 'GROUP-BY: PEOPLE-FILE EXCEEDS '
+                           'MAX-PEOPLE (' MAX-PEOPLE
+                           '), REMAINING ROWS SKIPPED'
+                       SET WS-EOF TO TRUE
+                   WHEN OTHER
+                       ADD 1 TO REC-COUNT
+                       MOVE PR-NAME  TO RT-NAME(REC-COUNT)
+                       MOVE PR-AGE   TO RT-AGE(REC-COUNT)
+                       MOVE PR-CITY  TO RT-CITY(REC-COUNT)
                END-EVALUATE
+               IF NOT WS-EOF
+                   PERFORM 2100-READ-PEOPLE THRU 2100-EXIT
+               END-IF
            END-PERFORM
-           COMPUTE PARIS-AVG = PARIS-SUM / PARIS-COUNT
-           COMPUTE HANOI-AVG = HANOI-SUM / HANOI-COUNT
-           DISPLAY '--- People grouped by city ---'
-           DISPLAY 'Paris : count = ' PARIS-COUNT ' , avg_age = ' PARIS-AVG
-           DISPLAY 'Hanoi : count = ' HANOI-COUNT ' , avg_age = ' HANOI-AVG
-           STOP RUN.
+           CLOSE PEOPLE-FILE
+           CLOSE EXCEPT-RPT.
+       2000-EXIT.
+           EXIT.
+
+      * 2200-REJECT-ROW - LOG A MALFORMED PEOPLE-FILE ROW TO EXCEPT-RPT.
+       2200-REJECT-ROW.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-INPUT-ROW TO EXCPT-ROW
+           MOVE ' - ' TO EXCPT-DASH
+           WRITE EXCEPT-LINE.
+       2200-EXIT.
+           EXIT.
+
+       2100-READ-PEOPLE.
+           READ PEOPLE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      * 3000-GROUP-BY-CITY - DISCOVER EACH DISTINCT CITY AND ACCUMULATE
+      *                       ITS COUNT/SUM BUCKET.
+       3000-GROUP-BY-CITY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REC-COUNT
+               PERFORM 3100-FIND-OR-ADD-BUCKET THRU 3100-EXIT
+               ADD 1 TO CT-COUNT(CT-IDX)
+               ADD 1 TO TOTAL-COUNT
+               ADD RT-AGE(I) TO CT-SUM(CT-IDX)
+               IF RT-AGE(I) < CT-MIN-AGE(CT-IDX)
+                   MOVE RT-AGE(I) TO CT-MIN-AGE(CT-IDX)
+               END-IF
+               IF RT-AGE(I) > CT-MAX-AGE(CT-IDX)
+                   MOVE RT-AGE(I) TO CT-MAX-AGE(CT-IDX)
+               END-IF
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+      * 3100-FIND-OR-ADD-BUCKET - LOCATE RT-CITY(I) IN CITY-TABLE,
+      *                            ADDING A NEW BUCKET WHEN NOT FOUND.
+      *                            SETS CT-IDX TO THE BUCKET SUBSCRIPT.
+       3100-FIND-OR-ADD-BUCKET.
+           MOVE 'N' TO CT-FOUND-SW
+           PERFORM VARYING CT-IDX FROM 1 BY 1 UNTIL CT-IDX > CITY-COUNT
+               IF CT-CITY(CT-IDX) = RT-CITY(I) AND NOT CT-FOUND
+                   SET CT-FOUND TO TRUE
+                   MOVE CT-IDX TO CT-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF CT-FOUND
+               MOVE CT-MATCH-IDX TO CT-IDX
+           ELSE
+               ADD 1 TO CITY-COUNT
+               MOVE CITY-COUNT TO CT-IDX
+               MOVE RT-CITY(I) TO CT-CITY(CT-IDX)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      * 3200-UPDATE-BALANCES - READ BALANCE-FILE, ROLL TODAY'S CITY
+      *                         COUNTS/SUMS INTO THE YTD/MTD BUCKETS,
+      *                         AND WRITE THE BALANCES BACK OUT.
+       3200-UPDATE-BALANCES.
+           PERFORM 3210-LOAD-BALANCES THRU 3210-EXIT
+           PERFORM VARYING CT-IDX FROM 1 BY 1 UNTIL CT-IDX > CITY-COUNT
+               PERFORM 3220-FIND-OR-ADD-BALANCE THRU 3220-EXIT
+               IF BT-LAST-YYYYMM(BT-IDX) NOT = WS-RUN-YYYYMM-N
+                   MOVE CT-COUNT(CT-IDX) TO BT-MTD-COUNT(BT-IDX)
+                   MOVE CT-SUM(CT-IDX)   TO BT-MTD-SUM(BT-IDX)
+               ELSE
+                   ADD CT-COUNT(CT-IDX) TO BT-MTD-COUNT(BT-IDX)
+                   ADD CT-SUM(CT-IDX)   TO BT-MTD-SUM(BT-IDX)
+               END-IF
+               ADD CT-COUNT(CT-IDX) TO BT-YTD-COUNT(BT-IDX)
+               ADD CT-SUM(CT-IDX)   TO BT-YTD-SUM(BT-IDX)
+               MOVE WS-RUN-YYYYMM-N TO BT-LAST-YYYYMM(BT-IDX)
+           END-PERFORM
+           PERFORM 3230-SAVE-BALANCES THRU 3230-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      * 3210-LOAD-BALANCES - READ THE PRIOR BALANCE-FILE, IF ANY, INTO
+      *                       BAL-TABLE.
+       3210-LOAD-BALANCES.
+           MOVE 'N' TO WS-EOF-SW
+           OPEN INPUT BALANCE-FILE
+           IF BALANCE-FILE-STATUS = '00'
+               PERFORM 3211-READ-BALANCE THRU 3211-EXIT
+               PERFORM UNTIL WS-EOF
+                   ADD 1 TO BAL-COUNT
+                   MOVE BAL-CITY            TO BT-CITY(BAL-COUNT)
+                   MOVE BAL-LAST-YYYYMM     TO BT-LAST-YYYYMM(BAL-COUNT)
+                   MOVE BAL-YTD-COUNT       TO BT-YTD-COUNT(BAL-COUNT)
+                   MOVE BAL-YTD-SUM         TO BT-YTD-SUM(BAL-COUNT)
+                   MOVE BAL-MTD-COUNT       TO BT-MTD-COUNT(BAL-COUNT)
+                   MOVE BAL-MTD-SUM         TO BT-MTD-SUM(BAL-COUNT)
+                   PERFORM 3211-READ-BALANCE THRU 3211-EXIT
+               END-PERFORM
+               CLOSE BALANCE-FILE
+           END-IF
+           MOVE 'N' TO WS-EOF-SW.
+       3210-EXIT.
+           EXIT.
+
+       3211-READ-BALANCE.
+           READ BALANCE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       3211-EXIT.
+           EXIT.
+
+      * 3220-FIND-OR-ADD-BALANCE - LOCATE CT-CITY(CT-IDX) IN BAL-TABLE,
+      *                             ADDING A NEW ENTRY WHEN NOT FOUND.
+      *                             SETS BT-IDX TO THE ENTRY SUBSCRIPT.
+       3220-FIND-OR-ADD-BALANCE.
+           MOVE 'N' TO BT-FOUND-SW
+           PERFORM VARYING BT-IDX FROM 1 BY 1 UNTIL BT-IDX > BAL-COUNT
+               IF BT-CITY(BT-IDX) = CT-CITY(CT-IDX) AND NOT BT-FOUND
+                   SET BT-FOUND TO TRUE
+                   MOVE BT-IDX TO BT-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF BT-FOUND
+               MOVE BT-MATCH-IDX TO BT-IDX
+           ELSE
+               ADD 1 TO BAL-COUNT
+               MOVE BAL-COUNT   TO BT-IDX
+               MOVE CT-CITY(CT-IDX) TO BT-CITY(BT-IDX)
+           END-IF.
+       3220-EXIT.
+           EXIT.
+
+      * 3230-SAVE-BALANCES - REWRITE BALANCE-FILE FROM BAL-TABLE.
+       3230-SAVE-BALANCES.
+           OPEN OUTPUT BALANCE-FILE
+           PERFORM VARYING BT-IDX FROM 1 BY 1 UNTIL BT-IDX > BAL-COUNT
+               MOVE BT-CITY(BT-IDX)        TO BAL-CITY
+               MOVE BT-LAST-YYYYMM(BT-IDX) TO BAL-LAST-YYYYMM
+               MOVE BT-YTD-COUNT(BT-IDX)   TO BAL-YTD-COUNT
+               MOVE BT-YTD-SUM(BT-IDX)     TO BAL-YTD-SUM
+               MOVE BT-MTD-COUNT(BT-IDX)   TO BAL-MTD-COUNT
+               MOVE BT-MTD-SUM(BT-IDX)     TO BAL-MTD-SUM
+               WRITE BALANCE-REC
+           END-PERFORM
+           CLOSE BALANCE-FILE.
+       3230-EXIT.
+           EXIT.
+
+      * 4000-PRINT-SUMMARY - COMPUTE AVERAGES AND PRINT THE REPORT TO
+      *                       CITY-RPT.
+       4000-PRINT-SUMMARY.
+           OPEN OUTPUT CITY-RPT
+           IF CITY-RPT-STATUS NOT = '00'
+               DISPLAY 'GROUP-BY: UNABLE TO OPEN CITY-RPT, STATUS = '
+                   CITY-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CITY-CSV
+           IF CITY-CSV-STATUS NOT = '00'
+               DISPLAY 'GROUP-BY: UNABLE TO OPEN CITY-CSV, STATUS = '
+                   CITY-CSV-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           WRITE CSV-LINE FROM CSV-HEADER
+           PERFORM VARYING CT-IDX FROM 1 BY 1 UNTIL CT-IDX > CITY-COUNT
+               COMPUTE CT-AVG(CT-IDX) ROUNDED =
+                   CT-SUM(CT-IDX) / CT-COUNT(CT-IDX)
+               COMPUTE CT-PCT(CT-IDX) ROUNDED =
+                   CT-COUNT(CT-IDX) * 100 / TOTAL-COUNT
+               MOVE SPACES        TO RPT-DETAIL
+               MOVE CT-CITY(CT-IDX)    TO RD-CITY
+               MOVE CT-COUNT(CT-IDX)   TO RD-COUNT
+               MOVE CT-AVG(CT-IDX)     TO RD-AVG
+               MOVE CT-MIN-AGE(CT-IDX) TO RD-MIN-AGE
+               MOVE CT-MAX-AGE(CT-IDX) TO RD-MAX-AGE
+               MOVE CT-PCT(CT-IDX)     TO RD-PCT
+               PERFORM 3220-FIND-OR-ADD-BALANCE THRU 3220-EXIT
+               MOVE BT-YTD-COUNT(BT-IDX) TO RD-YTD-COUNT
+               MOVE BT-MTD-COUNT(BT-IDX) TO RD-MTD-COUNT
+               WRITE RPT-LINE FROM RPT-DETAIL
+               MOVE CT-CITY(CT-IDX)    TO CSV-CITY
+               MOVE CT-COUNT(CT-IDX)   TO CSV-COUNT
+               MOVE CT-AVG(CT-IDX)     TO CSV-AVG
+               MOVE CT-MIN-AGE(CT-IDX) TO CSV-MIN-AGE
+               MOVE CT-MAX-AGE(CT-IDX) TO CSV-MAX-AGE
+               MOVE CT-PCT(CT-IDX)     TO CSV-PCT
+               MOVE BT-YTD-COUNT(BT-IDX) TO CSV-YTD-COUNT
+               MOVE BT-MTD-COUNT(BT-IDX) TO CSV-MTD-COUNT
+               WRITE CSV-LINE FROM CSV-DETAIL
+           END-PERFORM
+           CLOSE CITY-RPT
+           CLOSE CITY-CSV.
+       4000-EXIT.
+           EXIT.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'CITY/AGE SUMMARY REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
+
+      * 4200-WRITE-CONTROL-COUNTS - APPEND THIS RUN'S ROSTER RECORD
+      *                             COUNT TO CONTROL-COUNTS FOR THE
+      *                             NIGHTLY CONTROL-REPORT JOB. THE
+      *                             FILE IS CREATED ON ITS FIRST
+      *                             APPEND; ANY LATER RUN JUST EXTENDS
+      *                             IT.
+       4200-WRITE-CONTROL-COUNTS.
+           OPEN EXTEND CONTROL-COUNTS
+           IF CONTROL-COUNTS-STATUS NOT = '00'
+               OPEN OUTPUT CONTROL-COUNTS
+           END-IF
+           IF CONTROL-COUNTS-STATUS = '00'
+               MOVE 'GROUP-BY'         TO CTL-JOB-NAME
+               MOVE 'ROSTER-RECORDS'   TO CTL-METRIC-NAME
+               MOVE REC-COUNT          TO CTL-COUNT
+               WRITE CONTROL-REC
+               CLOSE CONTROL-COUNTS
+           ELSE
+               DISPLAY 'GROUP-BY: UNABLE TO OPEN CONTROL-COUNTS, '
+                   'STATUS = ' CONTROL-COUNTS-STATUS
+           END-IF.
+       4200-EXIT.
+           EXIT.
