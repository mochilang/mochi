@@ -0,0 +1,140 @@
+      * PROGRAM-ID : MAP-IN-INQUIRY
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Online CICS pseudo-conversational transaction
+      *              (TRANID MIQI) exposing the MAP-IN-OPERATOR
+      *              KEYS/MAP-VALUES lookup to front-line staff, so a
+      *              single-key membership check can be answered
+      *              immediately instead of waiting on the batch
+      *              window. Reads the LOOKUPMS dataset - the same
+      *              LOOKUP-MASTER data MAP-IN-OPERATOR maintains in
+      *              batch, kept as a VSAM KSDS keyed on LM-KEY for
+      *              CICS random access - through EXEC CICS READ, it
+      *              never opens the batch LINE SEQUENTIAL file
+      *              directly.
+      *
+      * NOTE: This member uses EXEC CICS and is translated (not
+      *       compiled directly) on the mainframe. It is desk-checked
+      *       against standard CICS translator conventions rather than
+      *       run through a plain COBOL compiler.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut.
+      *   2026-08-09  RH  0000-MAINLINE now checks EIBCALEN before doing
+      *                   anything else - a first-time invocation (no
+      *                   commarea yet, EIBCALEN = 0) now sends the
+      *                   blank inquiry screen and returns with
+      *                   TRANSID('MIQI') instead of falling straight
+      *                   into 1000-RECEIVE-KEY's RECEIVE MAP with
+      *                   nothing on the terminal to receive.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-IN-INQUIRY.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP              PIC S9(08) COMP.
+       01 WS-EYECATCHER        PIC X(16) VALUE 'MAP-IN-INQUIRY'.
+       COPY LOOKUP-REC.
+       COPY MAPINQO.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA          PIC X(01).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(9000-MAPFAIL)
+               ERROR(9999-ABEND)
+           END-EXEC
+           IF EIBCALEN = 0
+               PERFORM 0500-SEND-INITIAL-MAP THRU 0500-EXIT
+           ELSE
+               PERFORM 1000-RECEIVE-KEY THRU 1000-EXIT
+               PERFORM 2000-LOOKUP-KEY THRU 2000-EXIT
+               PERFORM 3000-SEND-RESPONSE THRU 3000-EXIT
+               EXEC CICS RETURN
+                   TRANSID('MIQI')
+               END-EXEC
+           END-IF.
+
+      * 0500-SEND-INITIAL-MAP - FIRST INVOCATION OF THIS TRANSACTION
+      *                         (NO COMMAREA YET); SEND THE BLANK
+      *                         INQUIRY SCREEN AND WAIT FOR THE
+      *                         OPERATOR TO KEY A KEY.
+       0500-SEND-INITIAL-MAP.
+           MOVE SPACES TO MAPINQO
+           EXEC CICS SEND MAP('MAPINQ1')
+               MAPSET('MAPINQS')
+               FROM(MAPINQO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('MIQI')
+           END-EXEC.
+       0500-EXIT.
+           EXIT.
+
+      * 1000-RECEIVE-KEY - READ THE OPERATOR'S KEY OFF THE INQUIRY
+      *                    SCREEN.
+       1000-RECEIVE-KEY.
+           EXEC CICS RECEIVE MAP('MAPINQ1')
+               MAPSET('MAPINQS')
+               INTO(MAPINQI)
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE KEYI TO LM-KEY.
+       1000-EXIT.
+           EXIT.
+
+      * 2000-LOOKUP-KEY - LOOK UP LM-KEY IN THE LOOKUPMS DATASET.
+       2000-LOOKUP-KEY.
+           EXEC CICS READ
+               DATASET('LOOKUPMS')
+               INTO(LOOKUP-MASTER-REC)
+               RIDFLD(LM-KEY)
+               KEYLENGTH(1)
+               RESP(WS-RESP)
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+
+      * 3000-SEND-RESPONSE - BUILD AND SEND THE ANSWER BACK TO THE
+      *                      INQUIRY SCREEN.
+       3000-SEND-RESPONSE.
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE LM-VALUE TO RESULTO
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'KEY NOT FOUND' TO RESULTO
+               WHEN OTHER
+                   MOVE 'LOOKUP ERROR - CONTACT SUPPORT' TO RESULTO
+           END-EVALUATE
+           MOVE LM-KEY TO KEYO
+           EXEC CICS SEND MAP('MAPINQ1')
+               MAPSET('MAPINQS')
+               FROM(MAPINQO)
+               ERASE
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+      * 9000-MAPFAIL - OPERATOR PRESSED ENTER WITHOUT KEYING A KEY;
+      *                RE-SEND THE SCREEN WITH NO CHANGES.
+       9000-MAPFAIL.
+           EXEC CICS SEND MAP('MAPINQ1')
+               MAPSET('MAPINQS')
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('MIQI')
+           END-EXEC.
+
+      * 9999-ABEND - UNEXPECTED CICS ERROR; LOG AND END THE TASK.
+       9999-ABEND.
+           EXEC CICS SEND TEXT
+               FROM(WS-EYECATCHER)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
