@@ -1,28 +1,154 @@
+      * PROGRAM-ID : TWO-SUM
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2024-05-06
+      * REMARKS    : Finds NUMS(I)/NUMS(J) pairs that sum to TARGET.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  Now accumulates every matching (I, J) pair
+      *                   into MATCH-TABLE instead of stopping at the
+      *                   first one found.
+      *   2026-08-09  RH  Inner loop's starting bound is now computed
+      *                   into WS-J-START ahead of the PERFORM - "FROM
+      *                   I + 1" is not legal under this dialect's
+      *                   PERFORM VARYING syntax.
+      *   2026-08-09  RH  TARGET now comes from PARM-CARD instead of
+      *                   being hardcoded as VALUE 9, so the same
+      *                   program can be pointed at a different target
+      *                   amount per run.
+      *   2026-08-09  RH  Raises an explicit NOT-FOUND condition (return
+      *                   code 4 plus a message) when MATCH-COUNT stays
+      *                   zero, instead of leaving RES1/RES2 at their
+      *                   initial -1 with no other signal.
+      *   2026-08-09  RH  MATCH-TABLE now also carries the account ID
+      *                   behind each NUMS entry (KEY1/KEY2), so a match
+      *                   ties back to a real record instead of only a
+      *                   throwaway array position.
+      *   2026-08-09  RH  PARM-CARD-REC now comes from the shared
+      *                   PARM-CARD-REC copybook instead of its own
+      *                   narrower, TARGET-only layout, so every
+      *                   program's parameter card shares one record
+      *                   format.
+      *   2026-08-09  RH  PARM-CARD's ASSIGN TO literal renamed to
+      *                   PARMCARD, matching DATASET-WHERE-FILTER and
+      *                   DATASET-SORT-TAKE-LIMIT, so all five programs
+      *                   sharing PARM-CARD-REC actually read the same
+      *                   physical file.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TWO-SUM.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2024-05-06.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-CARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-CARD
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY PARM-CARD-REC.
        WORKING-STORAGE SECTION.
        01 NUMS OCCURS 4 TIMES PIC 99.
+      * NUMS-KEY(n) IS THE ACCOUNT ID BEHIND NUMS(n).
+       01 NUMS-KEY OCCURS 4 TIMES PIC X(06).
        01 I PIC 9.
        01 J PIC 9.
+       01 M PIC 9(02).
+       01 WS-J-START PIC 9.
+       01 PARM-CARD-STATUS PIC X(02) VALUE SPACES.
+      * TARGET defaults to 9, the original hardcoded value, when no
+      * PARM-CARD is present.
        01 TARGET PIC 99 VALUE 9.
-       01 RES1 PIC S9 VALUE -1.
-       01 RES2 PIC S9 VALUE -1.
+       01 MAX-MATCHES PIC 9(02) VALUE 20.
+       01 MATCH-COUNT PIC 9(02) VALUE 0.
+      * WS-RETURN-CODE: 0 = MATCH(ES) FOUND, 4 = NO MATCH FOUND.
+       01 WS-RETURN-CODE PIC 9(02) VALUE 0.
+       01 MATCH-TABLE.
+           05  MATCH-ENTRY OCCURS 20 TIMES.
+               10  RES1            PIC S9.
+               10  RES2            PIC S9.
+               10  KEY1            PIC X(06).
+               10  KEY2            PIC X(06).
        PROCEDURE DIVISION.
+       0000-MAINLINE.
            MOVE 2  TO NUMS(1)
            MOVE 7  TO NUMS(2)
            MOVE 11 TO NUMS(3)
            MOVE 15 TO NUMS(4)
+           MOVE 'ACCT01' TO NUMS-KEY(1)
+           MOVE 'ACCT02' TO NUMS-KEY(2)
+           MOVE 'ACCT03' TO NUMS-KEY(3)
+           MOVE 'ACCT04' TO NUMS-KEY(4)
+           PERFORM 0500-READ-PARM-CARD THRU 0500-EXIT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > 4
+               COMPUTE WS-J-START = I + 1
+               PERFORM VARYING J FROM WS-J-START BY 1 UNTIL J > 4
                    IF NUMS(I) + NUMS(J) = TARGET
-                       COMPUTE RES1 = I - 1
-                       COMPUTE RES2 = J - 1
-                       GO TO DONE
+                       PERFORM 1000-RECORD-MATCH THRU 1000-EXIT
                    END-IF
                END-PERFORM
            END-PERFORM
-       DONE.
-           DISPLAY RES1
-           DISPLAY RES2
+           PERFORM 2000-REPORT-MATCHES THRU 2000-EXIT
+           PERFORM 3000-CHECK-NOT-FOUND THRU 3000-EXIT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+      * 0500-READ-PARM-CARD - PULL TARGET FROM PARM-CARD WHEN ONE IS
+      *                       PRESENT; OTHERWISE LEAVE THE COMPILED-IN
+      *                       DEFAULT ALONE.
+       0500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD
+           IF PARM-CARD-STATUS = '00'
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-TARGET TO TARGET
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      * 1000-RECORD-MATCH - ACCUMULATE THE CURRENT I/J PAIR INTO
+      *                     MATCH-TABLE.
+       1000-RECORD-MATCH.
+           IF MATCH-COUNT >= MAX-MATCHES
+               DISPLAY 'TWO-SUM: MATCHES EXCEED MAX-MATCHES ('
+                   MAX-MATCHES '), REMAINING MATCHES SKIPPED'
+           ELSE
+               ADD 1 TO MATCH-COUNT
+               COMPUTE RES1(MATCH-COUNT) = I - 1
+               COMPUTE RES2(MATCH-COUNT) = J - 1
+               MOVE NUMS-KEY(I) TO KEY1(MATCH-COUNT)
+               MOVE NUMS-KEY(J) TO KEY2(MATCH-COUNT)
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * 2000-REPORT-MATCHES - DISPLAY EVERY MATCH ACCUMULATED IN
+      *                       MATCH-TABLE.
+       2000-REPORT-MATCHES.
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > MATCH-COUNT
+               DISPLAY RES1(M)
+               DISPLAY RES2(M)
+               DISPLAY KEY1(M) ' ' KEY2(M)
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      * 3000-CHECK-NOT-FOUND - RAISE A DISTINCT NOT-FOUND CONDITION WHEN
+      *                        NO PAIR SUMMED TO TARGET, SO A CALLING
+      *                        JOB STEP CAN TELL "NO MATCH" APART FROM A
+      *                        RESULT THAT HAPPENS TO BE -1.
+       3000-CHECK-NOT-FOUND.
+           IF MATCH-COUNT = 0
+               MOVE 4 TO WS-RETURN-CODE
+               DISPLAY 'TWO-SUM: NO MATCHING PAIR FOUND FOR TARGET '
+                   TARGET
+           END-IF.
+       3000-EXIT.
+           EXIT.
