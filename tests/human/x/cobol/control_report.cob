@@ -0,0 +1,114 @@
+      * PROGRAM-ID : CONTROL-REPORT
+      * AUTHOR     : R. HOLLOWAY, OPERATIONS SUPPORT
+      * DATE-WRITTEN: 2026-08-09
+      * REMARKS    : Reads the shared CONTROL-COUNTS file that GROUP-BY,
+      *              DATASET-WHERE-FILTER, and DATASET-SORT-TAKE-LIMIT
+      *              each append to at the end of their run, and prints
+      *              one reconciliation summary line per job/metric so
+      *              operations can balance a night's batch at a glance.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RH  First cut.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-REPORT.
+       AUTHOR. R. HOLLOWAY.
+       INSTALLATION. OPERATIONS SUPPORT.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-COUNTS ASSIGN TO "CONTROL-COUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-COUNTS-STATUS.
+           SELECT CONTROL-RPT ASSIGN TO "CONTROL-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-COUNTS
+           RECORD CONTAINS 51 CHARACTERS.
+           COPY CONTROL-REC.
+       FD  CONTROL-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+       01  CONTROL-COUNTS-STATUS   PIC X(02) VALUE SPACES.
+       01  CONTROL-RPT-STATUS      PIC X(02) VALUE SPACES.
+      * WS-RETURN-CODE: 0 = CLEAN, 8 = FILE OPEN FAILURE.
+       01  WS-RETURN-CODE          PIC 9(02) VALUE 0.
+       COPY RPT-HDR-REC REPLACING HDR-WIDTH BY 80.
+      * RPT-DETAIL - CONTROL-RPT DETAIL LINE LAYOUT.
+       01  RPT-DETAIL.
+           05  RD-JOB-NAME         PIC X(24).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RD-METRIC-NAME      PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RD-COUNT            PIC ZZZZZZ9.
+           05  FILLER              PIC X(27) VALUE SPACES.
+       01  WS-LINE-COUNT            PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT CONTROL-COUNTS
+           IF CONTROL-COUNTS-STATUS NOT = '00'
+               DISPLAY 'CONTROL-REPORT: UNABLE TO OPEN CONTROL-COUNTS, '
+                   'STATUS = ' CONTROL-COUNTS-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CONTROL-RPT
+           IF CONTROL-RPT-STATUS NOT = '00'
+               DISPLAY 'CONTROL-REPORT: UNABLE TO OPEN CONTROL-RPT, '
+                   'STATUS = ' CONTROL-RPT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+           PERFORM 2100-READ-CONTROL-COUNTS THRU 2100-EXIT
+           PERFORM UNTIL WS-EOF
+               MOVE SPACES           TO RPT-DETAIL
+               MOVE CTL-JOB-NAME     TO RD-JOB-NAME
+               MOVE CTL-METRIC-NAME  TO RD-METRIC-NAME
+               MOVE CTL-COUNT        TO RD-COUNT
+               WRITE RPT-LINE FROM RPT-DETAIL
+               ADD 1 TO WS-LINE-COUNT
+               PERFORM 2100-READ-CONTROL-COUNTS THRU 2100-EXIT
+           END-PERFORM
+           CLOSE CONTROL-COUNTS
+           CLOSE CONTROL-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      * 2100-READ-CONTROL-COUNTS - PULL THE NEXT JOB/METRIC ROW FROM
+      *                            CONTROL-COUNTS.
+       2100-READ-CONTROL-COUNTS.
+           READ CONTROL-COUNTS
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      * 4100-WRITE-HEADERS - BUILD AND WRITE THE TWO-LINE REPORT HEADER.
+       4100-WRITE-HEADERS.
+           MOVE SPACES TO RPT-HDR-1
+           STRING 'NIGHTLY CONTROL/BALANCING REPORT' DELIMITED BY SIZE
+               '   RUN DATE: ' DELIMITED BY SIZE
+               WS-RUN-YYYY DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-MM   DELIMITED BY SIZE '-' DELIMITED BY SIZE
+               WS-RUN-DD   DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               WS-PAGE-NO  DELIMITED BY SIZE
+               INTO RPT-HDR-1
+           END-STRING
+           WRITE RPT-LINE FROM RPT-HDR-1
+           MOVE ALL '-' TO RPT-HDR-2
+           WRITE RPT-LINE FROM RPT-HDR-2.
+       4100-EXIT.
+           EXIT.
